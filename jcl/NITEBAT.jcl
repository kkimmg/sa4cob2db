@@ -0,0 +1,66 @@
+//NITEBAT  JOB  (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH DRIVER FOR THE DBTESTS/DBTESTS2 TEST SUITE.
+//* CHAINS SEQTEST, IDXTEST, LENTEST, SEQTEST3, WRTTEST, WRTTEST2,
+//* TYPETEST, TYPEDIFF, RECONCIL, AND PURGETST IN SEQUENCE. EACH STEP
+//* DISPLAYS ITS OWN INPUT-COUNT/OUTPUT-COUNT TO SYSOUT; COND STOPS
+//* THE CHAIN AS SOON AS A PRIOR STEP'S RETURN CODE IS 4 OR HIGHER.
+//* TYPEDIFF COMPARES THIS RUN'S "TYPETEST" OUTPUT AGAINST THE PRIOR
+//* RUN'S (RENAMED TO "TYPEOLD" BEFORE THE TYPETEST STEP, OUTSIDE THIS
+//* JOB) SO AN ACM BRIDGE/RUNTIME UPGRADE THAT SILENTLY CHANGES A
+//* DATA TYPE'S STORED FORM IS CAUGHT. RECONCIL RUNS BEFORE PURGETST
+//* SO IT SEES THE DBTESTS/DBTESTS2 OUTPUT FROM THIS RUN'S WRTTEST/
+//* WRTTEST2 STEPS BEFORE ANY OF IT IS PURGED.
+//*--------------------------------------------------------------
+//SEQTEST  EXEC PGM=SEQTEST
+//STEPLIB  DD DSN=PROD.TESTLIB.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//IDXTEST  EXEC PGM=IDXTEST,COND=(4,LT,SEQTEST)
+//STEPLIB  DD DSN=PROD.TESTLIB.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//LENTEST  EXEC PGM=LENTEST,COND=(4,LT,IDXTEST)
+//STEPLIB  DD DSN=PROD.TESTLIB.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//SEQTEST3 EXEC PGM=SEQTEST3,COND=((4,LT,SEQTEST),(4,LT,IDXTEST),
+//             (4,LT,LENTEST))
+//STEPLIB  DD DSN=PROD.TESTLIB.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//WRTTEST  EXEC PGM=WRTTEST,COND=((4,LT,SEQTEST),(4,LT,IDXTEST),
+//             (4,LT,LENTEST),(4,LT,SEQTEST3))
+//STEPLIB  DD DSN=PROD.TESTLIB.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//WRTTEST2 EXEC PGM=WRTTEST2,COND=((4,LT,SEQTEST),(4,LT,IDXTEST),
+//             (4,LT,LENTEST),(4,LT,SEQTEST3),(4,LT,WRTTEST))
+//STEPLIB  DD DSN=PROD.TESTLIB.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//TYPETEST EXEC PGM=TYPETEST,COND=((4,LT,SEQTEST),(4,LT,IDXTEST),
+//             (4,LT,LENTEST),(4,LT,SEQTEST3),(4,LT,WRTTEST),
+//             (4,LT,WRTTEST2))
+//STEPLIB  DD DSN=PROD.TESTLIB.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//TYPEDIFF EXEC PGM=TYPEDIFF,COND=((4,LT,SEQTEST),(4,LT,IDXTEST),
+//             (4,LT,LENTEST),(4,LT,SEQTEST3),(4,LT,WRTTEST),
+//             (4,LT,WRTTEST2),(4,LT,TYPETEST))
+//STEPLIB  DD DSN=PROD.TESTLIB.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//RECONCIL EXEC PGM=RECONCIL,COND=((4,LT,SEQTEST),(4,LT,IDXTEST),
+//             (4,LT,LENTEST),(4,LT,SEQTEST3),(4,LT,WRTTEST),
+//             (4,LT,WRTTEST2),(4,LT,TYPETEST),(4,LT,TYPEDIFF))
+//STEPLIB  DD DSN=PROD.TESTLIB.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//PURGETST EXEC PGM=PURGETST,COND=((4,LT,SEQTEST),(4,LT,IDXTEST),
+//             (4,LT,LENTEST),(4,LT,SEQTEST3),(4,LT,WRTTEST),
+//             (4,LT,WRTTEST2),(4,LT,TYPETEST),(4,LT,TYPEDIFF),
+//             (4,LT,RECONCIL))
+//STEPLIB  DD DSN=PROD.TESTLIB.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
