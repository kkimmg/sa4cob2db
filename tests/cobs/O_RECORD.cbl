@@ -0,0 +1,29 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCC
+000200*dbtests output record layout (mirrors I_RECORD.cbl field-for-field)
+000210*trailer row: O-ID = 99999, O-CD-NUM = detail record count,
+000220*O-SEISU = checksum (see WRTTEST's TRAILER-WRITE section)
+000300 01 O-RECORD.
+000400   05 O-ID                     PIC  9(05).
+000500   05 FILLER                   PIC  X(01)  VALUE  "|".
+000600   05 O-CD                     PIC  X(20).
+000610   05 O-CD-NUM  REDEFINES  O-CD PIC  9(05).
+000700   05 FILLER                   PIC  X(01)  VALUE  "|".
+000800   05 O-NIHONGO                PIC  X(20).
+000900   05 FILLER                   PIC  X(01)  VALUE  "|".
+001000   05 O-SEISU                  PIC  S9(07).
+001100   05 FILLER                   PIC  X(01)  VALUE  "|".
+001200   05 O-HIZUKE.
+001300     10 O-HIZUKE-YYYY          PIC  9(04).
+001400     10 FILLER                 PIC  X(01)  VALUE  "/".
+001500     10 O-HIZUKE-MM            PIC  9(02).
+001600     10 FILLER                 PIC  X(01)  VALUE  "/".
+001700     10 O-HIZUKE-DD            PIC  9(02).
+001800   05 FILLER                   PIC  X(01)  VALUE  "|".
+001900   05 O-JIKOKU.
+002000     10 O-JIKOKU-HH            PIC  9(02).
+002100     10 FILLER                 PIC  X(01)  VALUE  ":".
+002200     10 O-JIKOKU-MM            PIC  9(02).
+002300     10 FILLER                 PIC  X(01)  VALUE  ":".
+002400     10 O-JIKOKU-SS            PIC  9(02).
+002500   05 FILLER                   PIC  X(01)  VALUE  "|".
+002600   05 O-FUDOU                  PIC  X(08).
