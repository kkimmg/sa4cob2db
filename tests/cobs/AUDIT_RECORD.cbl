@@ -0,0 +1,14 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCC
+000200*DYNTEST の追記型監査ログ(WRITE/REWRITE/DELETE の前後イメージ)
+000300 01 AUDIT-RECORD.
+000400   05 AUD-DATE                  PIC  9(06).
+000500   05 FILLER                    PIC  X(01)  VALUE  "|".
+000600   05 AUD-TIME                  PIC  9(08).
+000700   05 FILLER                    PIC  X(01)  VALUE  "|".
+000800   05 AUD-OPERATION             PIC  X(08).
+000900   05 FILLER                    PIC  X(01)  VALUE  "|".
+001000   05 AUD-BEFORE-IMAGE          PIC  X(85).
+001100   05 FILLER                    PIC  X(01)  VALUE  "|".
+001200   05 AUD-AFTER-IMAGE           PIC  X(85).
+001300   05 FILLER                    PIC  X(01)  VALUE  "|".
+001400   05 AUD-CORRELATION-ID        PIC  X(20).
