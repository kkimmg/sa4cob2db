@@ -0,0 +1,29 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCC
+000200*dbtests input record layout
+000210*trailer row: I-ID = 99999, I-CD-NUM = detail record count,
+000220*I-SEISU = checksum (see WRTTEST's TRAILER-WRITE section)
+000300 01 I-RECORD.
+000400   05 I-ID                     PIC  9(05).
+000500   05 FILLER                   PIC  X(01)  VALUE  "|".
+000600   05 I-CD                     PIC  X(20).
+000610   05 I-CD-NUM  REDEFINES  I-CD PIC  9(05).
+000700   05 FILLER                   PIC  X(01)  VALUE  "|".
+000800   05 I-NIHONGO                PIC  X(20).
+000900   05 FILLER                   PIC  X(01)  VALUE  "|".
+001000   05 I-SEISU                  PIC  S9(07).
+001100   05 FILLER                   PIC  X(01)  VALUE  "|".
+001200   05 I-HIZUKE.
+001300     10 I-HIZUKE-YYYY          PIC  9(04).
+001400     10 FILLER                 PIC  X(01)  VALUE  "/".
+001500     10 I-HIZUKE-MM            PIC  9(02).
+001600     10 FILLER                 PIC  X(01)  VALUE  "/".
+001700     10 I-HIZUKE-DD            PIC  9(02).
+001800   05 FILLER                   PIC  X(01)  VALUE  "|".
+001900   05 I-JIKOKU.
+002000     10 I-JIKOKU-HH            PIC  9(02).
+002100     10 FILLER                 PIC  X(01)  VALUE  ":".
+002200     10 I-JIKOKU-MM            PIC  9(02).
+002300     10 FILLER                 PIC  X(01)  VALUE  ":".
+002400     10 I-JIKOKU-SS            PIC  9(02).
+002500   05 FILLER                   PIC  X(01)  VALUE  "|".
+002600   05 I-FUDOU                  PIC  X(08).
