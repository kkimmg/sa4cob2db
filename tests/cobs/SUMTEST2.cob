@@ -0,0 +1,150 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*
+000300*                    (SEQ)                        (SEQ)
+000400 IDENTIFICATION              DIVISION.
+000500 PROGRAM-ID.                 SUMTEST2.
+000600*AUTHOR.                     KENJI KIMURA.
+000610*
+000620*MODIFICATION HISTORY:
+000630*  KK  new program - control-break summary report over dbtests2,
+000640*      subtotaling I-SEISU by the leading digit of I-ID and
+000650*      printing a grand total and record count at end of run.
+000660*  KK  TERM now sets RETURN-CODE from ABEND-FLG so a permanent
+000670*      file error is reported to the invoking JCL/scheduler as a
+000680*      nonzero exit.
+000700 ENVIRONMENT                 DIVISION.
+000800 CONFIGURATION               SECTION.
+000900 INPUT-OUTPUT                SECTION.
+001000 FILE-CONTROL.
+001100*
+001200*ACMFILE
+001300*ACMRECNAME=I-RECORD
+001400 SELECT INP-FILE ASSIGN TO W-DBTESTS2-DSN
+001500        ORGANIZATION IS INDEXED
+001600        ACCESS MODE  IS DYNAMIC
+001700        RECORD KEY   IS I-ID
+001701        FILE STATUS  IS IO-FILE-STATUS.
+001800 DATA                        DIVISION.
+001900 FILE                        SECTION.
+002000*
+002100 FD  INP-FILE.
+002200 COPY "I_RECORD2.cbl".
+002300 WORKING-STORAGE             SECTION.
+002310*ファイル状態判定用共通コピー句
+002320 COPY "FILESTAT.cbl".
+002330*テストスイート共通制御カード
+002340 COPY "CTLCARD.cbl".
+002400 01  SOME-AREA.
+002500     05  I-COUNTER           PIC 9(05).
+002700     05  END-FLG             PIC 9(01)  VALUE  ZERO.
+002730     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+002740     05  PGM-NAME            PIC X(08)  VALUE  "SUMTEST2".
+002750     05  W-DBTESTS2-DSN      PIC X(08)  VALUE  "dbtests2".
+002760     05  REC-FOUND-FLG       PIC 9(01)  VALUE  ZERO.
+002770*コントロールブレーク集計用ワークエリア
+002780 01  BREAK-AREA.
+002790     05  BRK-CURR-KEY        PIC 9(01)  VALUE  ZERO.
+002800     05  BRK-PREV-KEY        PIC 9(01)  VALUE  ZERO.
+002810     05  BRK-SUBTOTAL        PIC S9(09) VALUE  ZERO.
+002820     05  BRK-COUNT           PIC 9(05)  VALUE  ZERO.
+002830     05  GRAND-TOTAL         PIC S9(09) VALUE  ZERO.
+002840     05  FIRST-REC-FLG       PIC 9(01)  VALUE  ZERO.
+002900 PROCEDURE                   DIVISION.
+003000*主処理節
+003100 MAIN                        SECTION.
+003200     PERFORM   INIT.
+003300     PERFORM   FL-OPEN.
+003400     PERFORM   INP-READ.
+003500*    入力ファイルが終了するまで繰り返し
+003600     PERFORM   UNTIL  END-FLG   NOT  =  ZERO
+003605                  OR  ABEND-FLG  NOT  =  ZERO
+003700        PERFORM  CTL-BREAK-CHECK
+003800        PERFORM  INP-READ
+004000     END-PERFORM.
+004050     PERFORM  CTL-BREAK-FINAL.
+004100     PERFORM   FL-CLOSE.
+004200     PERFORM   TERM.
+004300     STOP RUN.
+004400*開始処理
+004500 INIT                        SECTION.
+004600     DISPLAY   "PROGRAM STARTING.".
+004605     PERFORM   CTLCARD-READ.
+004700     EXIT.
+004701*共通制御カードの読込節
+004702 CTLCARD-READ                SECTION.
+004703     ACCEPT  CTL-CARD  FROM  SYSIN.
+004704     IF  CC-DBTESTS2-DSN  NOT  =  SPACES
+004705         MOVE  CC-DBTESTS2-DSN  TO  W-DBTESTS2-DSN
+004706     END-IF.
+004707     EXIT.
+004900*ファイルを開く節
+005000 FL-OPEN                     SECTION.
+005100     OPEN   INPUT  INP-FILE.
+005110     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
+005200     EXIT.
+005300*入力処理節(明細行のみを対象とし、それ以外は読み飛ばす)
+005400 INP-READ                    SECTION.
+005410     MOVE  ZERO       TO  REC-FOUND-FLG.
+005420     PERFORM  UNTIL  REC-FOUND-FLG  NOT  =  ZERO
+005430                  OR  END-FLG        NOT  =  ZERO
+005440                  OR  ABEND-FLG      NOT  =  ZERO
+005500         READ INP-FILE NEXT
+005600           AT END  MOVE 1 TO END-FLG
+005700         END-READ
+005710         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+005800         IF  END-FLG  =  ZERO  AND  ABEND-FLG  =  ZERO
+005810             IF  I-RT-CODE  =  "D"
+005820                 ADD  1              TO  I-COUNTER
+005830                 MOVE  1             TO  REC-FOUND-FLG
+005840             ELSE
+005850                 DISPLAY  "SKIPPING NON-DETAIL RECORD:" I-RT-CODE
+005860             END-IF
+005870         END-IF
+005880     END-PERFORM.
+005890     EXIT.
+006300*コントロールブレーク判定/集計節
+006400 CTL-BREAK-CHECK             SECTION.
+006410     COMPUTE  BRK-CURR-KEY  =  I-ID  /  10000.
+006420     IF  FIRST-REC-FLG  =  ZERO
+006430         MOVE  BRK-CURR-KEY   TO  BRK-PREV-KEY
+006440         MOVE  1              TO  FIRST-REC-FLG
+006450     END-IF.
+006460     IF  BRK-CURR-KEY  NOT  =  BRK-PREV-KEY
+006470         PERFORM  CTL-BREAK-PRINT
+006480         MOVE  ZERO           TO  BRK-SUBTOTAL
+006490         MOVE  ZERO           TO  BRK-COUNT
+006500         MOVE  BRK-CURR-KEY   TO  BRK-PREV-KEY
+006510     END-IF.
+006520     ADD  I-SEISU             TO  BRK-SUBTOTAL.
+006530     ADD  I-SEISU             TO  GRAND-TOTAL.
+006540     ADD  1                   TO  BRK-COUNT.
+006550     EXIT.
+006560*小計印字節
+006570 CTL-BREAK-PRINT             SECTION.
+006580     DISPLAY  "GROUP:" BRK-PREV-KEY
+006590                       " COUNT:" BRK-COUNT
+006600                       " SUBTOTAL:" BRK-SUBTOTAL.
+006610     EXIT.
+006620*最終小計/合計印字節
+006630 CTL-BREAK-FINAL             SECTION.
+006640     IF  FIRST-REC-FLG  NOT  =  ZERO
+006650         PERFORM  CTL-BREAK-PRINT
+006660     END-IF.
+006670     DISPLAY  "GRAND TOTAL RECORDS:" I-COUNTER.
+006680     DISPLAY  "GRAND TOTAL SEISU:" GRAND-TOTAL.
+006690     EXIT.
+006900*ファイルを閉じる節
+007000 FL-CLOSE                    SECTION.
+007100     CLOSE  INP-FILE.
+007200     EXIT.
+007700*終了処理
+007800 TERM                        SECTION.
+007810     IF  ABEND-FLG  NOT  =  ZERO
+007820         DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+007825         MOVE  8   TO  RETURN-CODE
+007830     ELSE
+007840         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+007845         MOVE  0   TO  RETURN-CODE
+007850     END-IF.
+008000     DISPLAY   "INPUT-COUNT:" I-COUNTER.
+008200     EXIT.
