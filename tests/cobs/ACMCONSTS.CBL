@@ -0,0 +1,14 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*ACM JNI bridge status codes / open-mode and access-mode constants
+000300*shared by every program that drives dbtests2 through the JNI layer.
+000400 01  ACM-STATUS-ALL.
+000500     05  ACM-STATUS-CODE         PIC  X(02).
+000600     05  ACM-STATUS-INFO         PIC  X(98).
+000700 01  ACM-FILE-IDENT              PIC  X(08).
+000800 01  ACM-RECORD                  PIC  X(256).
+000900 01  ACM-OPENMODE-INPUT          PIC  X(01)  VALUE  "I".
+001000 01  ACM-OPENMODE-OUTPUT         PIC  X(01)  VALUE  "O".
+001100 01  ACM-OPENMODE-IO             PIC  X(01)  VALUE  "U".
+001200 01  ACM-ACCESSMODE-SEQ          PIC  X(01)  VALUE  "S".
+001300 01  ACM-ACCESSMODE-RANDOM       PIC  X(01)  VALUE  "R".
+001400 01  ACM-ACCESSMODE-DYNAMIC      PIC  X(01)  VALUE  "D".
