@@ -4,6 +4,36 @@
 000400 IDENTIFICATION              DIVISION.
 000500 PROGRAM-ID.                 SEQTEST3.
 000600*AUTHOR.                     KENJI KIMURA.
+000610*
+000620*MODIFICATION HISTORY:
+000630*  KK  FL-OPEN now accepts an optional restart I-ID so a large
+000640*      dump can resume mid-file instead of starting from I-ID 1.
+000650*  KK  INP-FILE now reports FILE STATUS through the shared
+000660*      FSCHECK routine instead of treating any non-AT-END status
+000670*      as a normal read.
+000680*  KK  the input dataset name and the I-COUNTER cutoff now come
+000690*      from the shared CTLCARD control card (SYSIN) instead of
+000691*      being hardcoded, so a recompile is not needed to change
+000692*      either one.
+000693*  KK  TERM now calls the shared OPSLOG routine so the run's
+000694*      counts land in the consolidated end-of-day operations log.
+000695*  KK  TERM now sets RETURN-CODE from ABEND-FLG so a permanent
+000696*      file error is reported to the invoking JCL/scheduler as a
+000697*      nonzero exit.
+000698*  KK  OUT-WRITE now displays a progress line every 1000 records
+000699*      written, so an operator watching the console can tell a
+000700*      long run is still progressing.
+000701*  KK  INIT now scans the whole file once through a second
+000702*      INDEXED alias (VAL-FILE) and checks the detail count and
+000703*      checksum against the I-ID=99999 trailer row before the
+000704*      real dump begins, the way IDXTEST.cob already does for
+000705*      dbtests2; INP-READ now also skips that trailer row so it
+000706*      is never displayed as if it were an ordinary record.
+000707*  KK  INP-FILE/VAL-FILE now COPY "I_RECORD.cbl" instead of
+000708*      "I_RECORD2.cbl" - this program dumps dbtests, which
+000709*      WRTTEST.cob populates in the 84-byte, RT-CODE-free layout,
+000710*      not dbtests2's 86-byte RT-CODE-prefixed one; the borrowed
+000711*      copybook was reading every field two bytes out of position.
 000700 ENVIRONMENT                 DIVISION.
 000800 CONFIGURATION               SECTION.
 000900 INPUT-OUTPUT                SECTION.
@@ -11,20 +41,54 @@
 001100*
 001200*ACMFILE
 001300*ACMRECNAME=I-RECORD
-001400 SELECT INP-FILE ASSIGN TO "dbtests"
+001400 SELECT INP-FILE ASSIGN TO W-DBTESTS-DSN
 001500        ORGANIZATION IS INDEXED
 001600        ACCESS MODE  IS DYNAMIC
-001700        RECORD KEY   IS I-ID.
+001700        RECORD KEY   IS I-ID
+001701        FILE STATUS  IS IO-FILE-STATUS.
+001710*    再開キー用の制御ファイル
+001720 SELECT CTL-FILE ASSIGN TO "SEQ3CTL"
+001730        ORGANIZATION LINE SEQUENTIAL
+001731        FILE STATUS  IS CTL-FILE-STATUS.
+001740*    トレーラー検査用のINP-FILE索引ビュー
+001750 SELECT VAL-FILE ASSIGN TO W-DBTESTS-DSN
+001760        ORGANIZATION IS INDEXED
+001770        ACCESS MODE  IS DYNAMIC
+001780        RECORD KEY   IS V-ID
+001790        FILE STATUS  IS VAL-FILE-STATUS.
 001800 DATA                        DIVISION.
 001900 FILE                        SECTION.
 002000*
 002100 FD  INP-FILE.
-002200 COPY "I_RECORD2.cbl".
+002200 COPY "I_RECORD.cbl".
+002205*トレーラー検査用のINP-FILE索引ビュー
+002206 FD  VAL-FILE.
+002207 COPY "I_RECORD.cbl" REPLACING LEADING ==I-== BY ==V-==.
+002210*
+002220 FD  CTL-FILE.
+002230 01  CTL-RECORD.
+002240     05  CTL-RESTART-ID      PIC 9(05).
 002300 WORKING-STORAGE             SECTION.
+002310*ファイル状態判定用共通コピー句
+002320 COPY "FILESTAT.cbl".
+002330*テストスイート共通制御カード
+002340 COPY "CTLCARD.cbl".
 002400 01  SOME-AREA.
 002500     05  I-COUNTER           PIC 9(05).
 002600     05  O-COUNTER           PIC 9(05).
 002700     05  END-FLG             PIC 9(01)  VALUE  ZERO.
+002710     05  CTL-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+002720     05  RESTART-ID          PIC 9(05)  VALUE  ZERO.
+002730     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+002740     05  PGM-NAME            PIC X(08)  VALUE  "SEQTEST3".
+002750     05  W-DBTESTS-DSN       PIC X(08)  VALUE  "dbtests".
+002760     05  W-MAX-COUNT         PIC 9(05)  VALUE  10000.
+002770     05  REC-FOUND-FLG       PIC 9(01)  VALUE  ZERO.
+002780     05  VAL-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+002790     05  VAL-END-FLG         PIC 9(01)  VALUE  ZERO.
+002800     05  VAL-DETAIL-COUNT    PIC 9(05)  VALUE  ZERO.
+002810     05  VAL-CHECKSUM        PIC S9(07) VALUE  ZERO.
+002820     05  VAL-TRAILER-FLG     PIC 9(01)  VALUE  ZERO.
 002800 PROCEDURE                   DIVISION.
 002900*
 003000 MAIN                        SECTION.
@@ -32,11 +96,11 @@
 003200     PERFORM   FL-OPEN.
 003300     PERFORM  INP-READ.
 003400*
-003500     PERFORM   UNTIL                                             E
-003600-ND-FLG  NOT  =  ZERO
-003700*                 OR  I-COUNTER     > 10000
-003800        PERFORM  OUT-WRITE
-003900        PERFORM  INP-READ
+003500     PERFORM   UNTIL  END-FLG   NOT  =  ZERO
+003505                  OR  ABEND-FLG  NOT  =  ZERO
+003600                  OR  I-COUNTER     >  W-MAX-COUNT
+003700        PERFORM  OUT-WRITE
+003800        PERFORM  INP-READ
 004000     END-PERFORM.
 004100     PERFORM   FL-CLOSE.
 004200     PERFORM   TERM.
@@ -44,33 +108,121 @@
 004400*
 004500 INIT                        SECTION.
 004600     DISPLAY   "PROGRAM STARTING.".
+004605     PERFORM   CTLCARD-READ.
+004610     PERFORM   CTL-READ.
+004611     PERFORM   TRAILER-CHECK.
 004700     EXIT.
-004800*
-004900 FL-OPEN                     SECTION.
-005000     OPEN   INPUT  INP-FILE.
-005100     EXIT.
-005200*
-005300 INP-READ                    SECTION.
-005400     READ INP-FILE NEXT
-005500       AT END  MOVE 1 TO END-FLG
-005600     END-READ.
-005700     IF  END-FLG  =  ZERO
-005800*
-005900         ADD  1              TO  I-COUNTER
-006000     END-IF.
-006100     EXIT.
-006200*
-006300 OUT-WRITE                   SECTION.
-006400     DISPLAY  I-RECORD.
-006500     ADD  1                  TO  O-COUNTER.
-006600     EXIT.
-006700*
-006800 FL-CLOSE                    SECTION.
-006900     CLOSE  INP-FILE.
-007000     EXIT.
-007100*
-007200 TERM                        SECTION.
-007300     DISPLAY   "PROGRAM NORMALLY TERMINATED.".
-007400     DISPLAY   "INPUT-COUNT:" I-COUNTER.
-007500     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
-007600     EXIT.
+004701*トレーラー行と突き合わせるファイル全体走査節
+004712 TRAILER-CHECK               SECTION.
+004713     MOVE  ZERO  TO  VAL-END-FLG  VAL-DETAIL-COUNT
+004714                     VAL-CHECKSUM VAL-TRAILER-FLG.
+004715     OPEN  INPUT  VAL-FILE.
+004716     IF  VAL-FILE-STATUS  =  "00"
+004717         PERFORM  UNTIL  VAL-END-FLG  NOT  =  ZERO
+004718            READ  VAL-FILE  NEXT
+004719              AT END  MOVE  1  TO  VAL-END-FLG
+004720            END-READ
+004721            IF  VAL-END-FLG  =  ZERO
+004722                IF  V-ID  =  99999
+004723                    MOVE  1            TO  VAL-TRAILER-FLG
+004724                    IF  V-CD-NUM  NOT  =  VAL-DETAIL-COUNT
+004725                     OR V-SEISU   NOT  =  VAL-CHECKSUM
+004726                        DISPLAY  "TRAILER MISMATCH:" PGM-NAME
+004727                        MOVE  1  TO  ABEND-FLG
+004728                    END-IF
+004729                ELSE
+004730                    ADD  1  TO  VAL-DETAIL-COUNT
+004731                    COMPUTE  VAL-CHECKSUM  =  FUNCTION MOD
+004732                                  (VAL-CHECKSUM + V-ID, 9999999)
+004733                END-IF
+004734            END-IF
+004735         END-PERFORM
+004736         CLOSE  VAL-FILE
+004737         IF  VAL-TRAILER-FLG  =  ZERO
+004738             DISPLAY  "NO TRAILER FOUND ON " W-DBTESTS-DSN
+004739             MOVE  1  TO  ABEND-FLG
+004740         END-IF
+004741     END-IF.
+004742     EXIT.
+004701*共通制御カードの読込節
+004702 CTLCARD-READ                SECTION.
+004703     ACCEPT  CTL-CARD  FROM  SYSIN.
+004704     IF  CC-DBTESTS-DSN  NOT  =  SPACES
+004705         MOVE  CC-DBTESTS-DSN  TO  W-DBTESTS-DSN
+004706     END-IF.
+004707     IF  CC-MAX-COUNT  NOT  =  ZERO
+004708         MOVE  CC-MAX-COUNT    TO  W-MAX-COUNT
+004709     END-IF.
+004710     EXIT.
+004711*再開キーの読込節
+004720 CTL-READ                    SECTION.
+004730     OPEN  INPUT  CTL-FILE.
+004740     IF  CTL-FILE-STATUS  =  "00"
+004750         READ  CTL-FILE
+004760             AT END
+004770                 CONTINUE
+004780             NOT AT END
+004790                 MOVE  CTL-RESTART-ID  TO  RESTART-ID
+004800         END-READ
+004810         CLOSE  CTL-FILE
+004820     END-IF.
+004830     EXIT.
+004900*
+005000 FL-OPEN                     SECTION.
+005100     OPEN   INPUT  INP-FILE.
+005110     IF  RESTART-ID  NOT  =  ZERO
+005120         DISPLAY  "RESTARTING AT I-ID:" RESTART-ID
+005130         MOVE  RESTART-ID  TO  I-ID
+005140         START INP-FILE
+005150           KEY IS  >=  I-ID
+005160         INVALID KEY
+005170             MOVE  1  TO  END-FLG
+005180         END-START
+005185         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+005190     END-IF.
+005200     EXIT.
+005300*入力処理節(トレーラー行(I-ID=99999)は読み飛ばす)
+005400 INP-READ                    SECTION.
+005410     MOVE  ZERO       TO  REC-FOUND-FLG.
+005420     PERFORM  UNTIL  REC-FOUND-FLG  NOT  =  ZERO
+005425                  OR  END-FLG        NOT  =  ZERO
+005430                  OR  ABEND-FLG      NOT  =  ZERO
+005500         READ INP-FILE NEXT
+005600           AT END  MOVE 1 TO END-FLG
+005700         END-READ
+005710         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+005800         IF  END-FLG  =  ZERO  AND  ABEND-FLG  =  ZERO
+005810             IF  I-ID  NOT  =  99999
+005820                 ADD  1              TO  I-COUNTER
+005830                 MOVE  1             TO  REC-FOUND-FLG
+005840             ELSE
+005850                 DISPLAY  "SKIPPING TRAILER RECORD:" I-ID
+005860             END-IF
+005870         END-IF
+005880     END-PERFORM.
+006200     EXIT.
+006300*
+006400 OUT-WRITE                   SECTION.
+006500     DISPLAY  I-RECORD.
+006600     ADD  1                  TO  O-COUNTER.
+006650     IF  FUNCTION MOD (O-COUNTER, 1000)  =  ZERO
+006660         DISPLAY  "PROGRESS - RECORDS WRITTEN:" O-COUNTER
+006670     END-IF.
+006700     EXIT.
+006800*
+006900 FL-CLOSE                    SECTION.
+007000     CLOSE  INP-FILE.
+007100     EXIT.
+007200*
+007300 TERM                        SECTION.
+007310     IF  ABEND-FLG  NOT  =  ZERO
+007320         DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+007325         MOVE  8   TO  RETURN-CODE
+007330     ELSE
+007340         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+007345         MOVE  0   TO  RETURN-CODE
+007350     END-IF.
+007500     DISPLAY   "INPUT-COUNT:" I-COUNTER.
+007600     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
+007610     CALL "OPSLOG" USING PGM-NAME I-COUNTER O-COUNTER.
+007700     EXIT.
