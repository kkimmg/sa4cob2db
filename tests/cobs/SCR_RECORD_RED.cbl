@@ -66,3 +66,5 @@
 003300   10 SCR2-FUDOU2              PIC  9(3).
 003400   10 FILLER                  PIC  X(01)  VALUE  "|".
 003500   10 SCR2-FUDOU-FLG           PIC  9(1).
+003600   10 FILLER                  PIC  X(01)  VALUE  "|".
+003700   10 SCR2-CORRELATION-ID      PIC  X(20).
