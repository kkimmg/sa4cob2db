@@ -1,108 +1,294 @@
 000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
-000200*                      
-000300*                    (SEQ)                        (SEQ)                  
+000200*
+000300*                    (SEQ)                        (SEQ)
 000400 IDENTIFICATION              DIVISION.
 000500 PROGRAM-ID.                 WRTTEST.
 000600*AUTHOR.                     KENJI KIMURA.
+000610*
+000620*MODIFICATION HISTORY:
+000630*  KK  added calendar validation of the generated O-HIZUKE
+000640*      combination before it reaches OUT-WRITE.
+000650*  KK  output dataset name and the O-SEISU signed/unsigned rule
+000660*      are now read from GENCTL at INIT instead of being
+000670*      hand-forked between this program and WRTTEST2; the shared
+000680*      date/time synthesis moved to the GENDATE subprogram.
+000690*  KK  OUT-FILE now reports FILE STATUS through the shared
+000691*      FSCHECK routine so a write failure is no longer silent.
+000692*  KK  GENCTL now also carries a target negative-SEISU percentage,
+000693*      a date range, and a record count; when set, OUT-EDIT uses
+000694*      them to drive the generated distribution instead of the
+000695*      fixed W-COUNTER sign trajectory, GENDATE spread, and the
+000696*      hardcoded 10000-record cutoff.
+000697*  KK  TERM now calls the shared OPSLOG routine so the run's
+000698*      counts land in the consolidated end-of-day operations log.
+000699*  KK  TERM now sets RETURN-CODE from ABEND-FLG so a permanent
+000699*      file error is reported to the invoking JCL/scheduler as a
+000699*      nonzero exit.
+000699*  KK  O-SEISU (O_RECORD.cbl) is now PIC S9(07) instead of
+000699*      unsigned; a GENCTL-driven SIGNED-SEISU-FLG of 1 used to
+000699*      lose its sign the moment W-COUNTER was moved into the
+000699*      unsigned O-SEISU, same as the WRTTEST2/dbtests2 defect.
+000699*  KK  FL-CLOSE now writes a trailer row (O-ID 99999) carrying
+000699*      the detail record count and a running checksum, so a
+000699*      reader can tell a truncated or corrupted extract from a
+000699*      complete one before it starts processing.
+000699*  KK  FL-OPEN now opens the target INPUT first and checks for an
+000699*      existing detail record before OPEN OUTPUT would silently
+000699*      discard it; a rerun against an already-populated dataset
+000699*      now aborts (ABEND-FLG/END-FLG, nonzero RETURN-CODE) unless
+000699*      GENCTL's new CTL-FORCE-RERUN-FLG is set to "Y".
+000699*  KK  the duplicate-run guard now sets its own DUP-RUN-FLG so
+000699*      TERM can report the stop distinctly from a genuine FSCHECK
+000699*      file error instead of both sharing the same message.
 000700 ENVIRONMENT                 DIVISION.
 000800 CONFIGURATION               SECTION.
 000900 INPUT-OUTPUT                SECTION.
 001000 FILE-CONTROL.
-001100*                        
+001100*
 001200*ACMFILE
 001300*ACMRECNAME=O-RECORD
-001400     SELECT OUT-FILE ASSIGN TO "dbtests"
-001500       ORGANIZATION LINE SEQUENTIAL.
+001400     SELECT OUT-FILE ASSIGN TO WS-OUT-DATASET
+001500       ORGANIZATION LINE SEQUENTIAL
+001501       FILE STATUS  IS IO-FILE-STATUS.
+001510*    生成パラメーター制御ファイル
+001520     SELECT CTL-FILE ASSIGN TO "GENCTL"
+001530       ORGANIZATION LINE SEQUENTIAL
+001531       FILE STATUS  IS CTL-FILE-STATUS.
 001600 DATA                        DIVISION.
 001700 FILE                        SECTION.
-001800*                    
+001800*
 001900 FD  OUT-FILE.
 002000     COPY "O_RECORD.cbl".
+002010*
+002020 FD  CTL-FILE.
+002030     COPY "GENCTL.cbl".
 002100 WORKING-STORAGE             SECTION.
+002110*ファイル状態判定用共通コピー句
+002120 COPY "FILESTAT.cbl".
 002200 01  SOME-AREA.
 002300     05  I-COUNTER           PIC 9(05).
 002400     05  O-COUNTER           PIC 9(05).
 002500     05  END-FLG             PIC 9(01)  VALUE  ZERO.
-002600 01  WORK-AREA.
-002700     05  W-A                 PIC 9(09).
-002800     05  W-B                 PIC 9(09).
-002900     05  W-C                 PIC 9(09).
-003000     05  W-D                 PIC 9(09).
+002510     05  REJECT-COUNTER      PIC 9(05)  VALUE  ZERO.
+002520     05  DATE-VALID-FLG      PIC 9(01)  VALUE  ZERO.
+002530     05  W-MAXDAY            PIC 9(02)  VALUE  ZERO.
+002535     05  W-COUNTER           PIC S9(05) VALUE  ZERO.
+002536     05  WS-OUT-DATASET      PIC X(08)  VALUE  "dbtests".
+002537     05  SIGNED-SEISU-FLG    PIC 9(01)  VALUE  ZERO.
+002538     05  CTL-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+002539     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+002539     05  DUP-RUN-FLG         PIC 9(01)  VALUE  ZERO.
+002541     05  PGM-NAME            PIC X(08)  VALUE  "WRTTEST".
+002542     05  W-PCT-NEGATIVE      PIC 9(03)  VALUE  ZERO.
+002543     05  W-DATE-YYYY-START   PIC 9(04)  VALUE  ZERO.
+002544     05  W-DATE-YYYY-END     PIC 9(04)  VALUE  ZERO.
+002545     05  W-DATE-SPAN         PIC 9(04)  VALUE  ZERO.
+002546     05  W-RECORD-COUNT      PIC 9(05)  VALUE  ZERO.
+002547     05  W-CHECKSUM          PIC S9(07) VALUE  ZERO.
+002548     05  W-FORCE-RERUN-FLG   PIC X(01)  VALUE  SPACES.
+002549         88  FORCE-RERUN                VALUE  "Y".
+002540 01  DAYS-IN-MONTH-TABLE.
+002541     05  FILLER              PIC 9(02)  VALUE  31.
+002542     05  FILLER              PIC 9(02)  VALUE  28.
+002543     05  FILLER              PIC 9(02)  VALUE  31.
+002544     05  FILLER              PIC 9(02)  VALUE  30.
+002545     05  FILLER              PIC 9(02)  VALUE  31.
+002546     05  FILLER              PIC 9(02)  VALUE  30.
+002547     05  FILLER              PIC 9(02)  VALUE  31.
+002548     05  FILLER              PIC 9(02)  VALUE  31.
+002549     05  FILLER              PIC 9(02)  VALUE  30.
+002550     05  FILLER              PIC 9(02)  VALUE  31.
+002551     05  FILLER              PIC 9(02)  VALUE  30.
+002552     05  FILLER              PIC 9(02)  VALUE  31.
+002560 01  DAYS-IN-MONTH-R  REDEFINES  DAYS-IN-MONTH-TABLE.
+002570     05  DAYS-IN-MONTH       PIC 9(02)  OCCURS  12  TIMES.
+002700 01  WORK-AREA.
+002800     05  W-A                 PIC 9(09).
+002810     05  W-C                 PIC 9(09).
 003100     05  W-EF.
-003200       07  W-E               PIC 9(04).
-003300       07  FILLER            PIC X(01)  VALUE  ".".
-003400       07  W-F               PIC 9(03).
+003300       07  W-E               PIC 9(04).
+003310       07  FILLER            PIC X(01)  VALUE  ".".
+003320       07  W-F               PIC 9(03).
 003500 PROCEDURE                   DIVISION.
-003600*              
+003600*
 003700 MAIN                        SECTION.
 003800     PERFORM   INIT.
 003900     PERFORM   FL-OPEN.
 004000     PERFORM   OUT-EDIT.
-004100*                                                      
-004200     PERFORM   UNTIL  END-FLG  NOT  =  ZERO
+004100*
+004200     PERFORM   UNTIL  END-FLG   NOT  =  ZERO
+004210                  OR  ABEND-FLG  NOT  =  ZERO
 004300        PERFORM  OUT-WRITE
 004400        PERFORM  OUT-EDIT
 004500     END-PERFORM.
 004600     PERFORM   FL-CLOSE.
 004700     PERFORM   TERM.
 004800     STOP RUN.
-004900*              
+004900*
 005000 INIT                        SECTION.
 005100     DISPLAY   "PROGRAM STARTING.".
+005110     PERFORM   CTL-READ.
 005200     EXIT.
-005300*                      
+005210*生成パラメーターの読込節
+005220 CTL-READ                    SECTION.
+005230     OPEN  INPUT  CTL-FILE.
+005240     IF  CTL-FILE-STATUS  =  "00"
+005250         READ  CTL-FILE
+005260             AT END
+005270                 CONTINUE
+005280             NOT AT END
+005290                 MOVE  CTL-OUT-DATASET      TO  WS-OUT-DATASET
+005291                 MOVE  CTL-SIGNED-SEISU-FLG TO  SIGNED-SEISU-FLG
+005292                 MOVE  CTL-PCT-NEGATIVE     TO  W-PCT-NEGATIVE
+005293                 MOVE  CTL-DATE-YYYY-START  TO  W-DATE-YYYY-START
+005294                 MOVE  CTL-DATE-YYYY-END    TO  W-DATE-YYYY-END
+005295                 MOVE  CTL-RECORD-COUNT     TO  W-RECORD-COUNT
+005295                 MOVE  CTL-FORCE-RERUN-FLG  TO  W-FORCE-RERUN-FLG
+005296         END-READ
+005297         CLOSE  CTL-FILE
+005298     END-IF.
+005299     IF  W-RECORD-COUNT  =  ZERO
+005301         MOVE  10000  TO  W-RECORD-COUNT
+005302     END-IF.
+005303     IF  W-DATE-YYYY-END  NOT  =  ZERO
+005304                      AND  W-DATE-YYYY-END  >  W-DATE-YYYY-START
+005305         COMPUTE  W-DATE-SPAN  =  W-DATE-YYYY-END
+005306                               -  W-DATE-YYYY-START  +  1
+005307     END-IF.
+005308     EXIT.
+005300*
 005400 FL-OPEN                     SECTION.
-005500     OPEN   OUTPUT  OUT-FILE.
+005410     OPEN  INPUT  OUT-FILE.
+005420     IF  IO-FILE-STATUS  =  "00"
+005430         READ  OUT-FILE
+005440             AT END
+005450                 CONTINUE
+005460             NOT AT END
+005470                 IF  NOT  FORCE-RERUN
+005480                     DISPLAY  "DATASET HAS DATA:" WS-OUT-DATASET
+005482                     DISPLAY  "SET CTL-FORCE-RERUN-FLG=Y TO RERUN"
+005483                     MOVE  1  TO  DUP-RUN-FLG
+005484                     MOVE  1  TO  ABEND-FLG
+005485                     MOVE  1  TO  END-FLG
+005486                 END-IF
+005490         END-READ
+005495         CLOSE  OUT-FILE
+005496     END-IF.
+005500     IF  ABEND-FLG  =  ZERO
+005510         OPEN   OUTPUT  OUT-FILE
+005520     END-IF.
 005600     EXIT.
-005700*                  
+005700*
 005800 OUT-EDIT                    SECTION.
 005900     ADD  1              TO  I-COUNTER.
-006000*                      
+005910     ADD  1              TO  W-COUNTER.
+005920     IF  W-PCT-NEGATIVE  NOT  =  ZERO
+005930         IF  W-COUNTER  <  ZERO
+005940             COMPUTE  W-COUNTER  =  0  -  W-COUNTER
+005950         END-IF
+005960         IF  FUNCTION MOD (I-COUNTER, 100)  <  W-PCT-NEGATIVE
+005970             COMPUTE  W-COUNTER  =  0  -  W-COUNTER
+005980         END-IF
+005990     END-IF.
+006000*
 006100     MOVE I-COUNTER      TO  O-ID.
 006200     MOVE I-COUNTER      TO  O-CD.
 006300     MOVE I-COUNTER      TO  O-NIHONGO.
-006400     MOVE I-COUNTER      TO  O-SEISU.
-006500     COMPUTE  W-A  =  I-COUNTER  +  12000.
-006600     DIVIDE  W-A  BY  2001  GIVING  W-C
-006700                         REMAINDER  O-HIZUKE-YYYY.
-006800     ADD     1000        TO  O-HIZUKE-YYYY.
-006900     DIVIDE  W-A  BY  12    GIVING  W-C
-007000                         REMAINDER  O-HIZUKE-MM.
-007100     ADD     1           TO  O-HIZUKE-MM.
-007200     DIVIDE  W-A  BY  28    GIVING  W-C
-007300                         REMAINDER  O-HIZUKE-DD.
-007400     ADD     1           TO  O-HIZUKE-DD.
-007500     DIVIDE  W-A  BY  23    GIVING  W-C
-007600                         REMAINDER  O-JIKOKU-HH.
-007700     ADD     1           TO  O-JIKOKU-HH.
-007800     DIVIDE  W-A  BY  59    GIVING  W-C
-007900                         REMAINDER  O-JIKOKU-MM.
-008000     ADD     1           TO  O-JIKOKU-MM.
-008100     DIVIDE  W-A  BY  59    GIVING  W-C
-008200                         REMAINDER  O-JIKOKU-SS.
-008300     ADD     1           TO  O-JIKOKU-SS.
-008400     DIVIDE  W-A  BY  9999  GIVING  W-C
-008500                         REMAINDER  W-E.
-008600     DIVIDE  W-A  BY  99    GIVING  W-C
-008700                         REMAINDER  W-F.
-008800     MOVE    W-EF        TO  O-FUDOU.
-008900     IF  I-COUNTER  >  10000
-009000*                                                                
+006310     IF  SIGNED-SEISU-FLG  =  1
+006320         MOVE  W-COUNTER TO  O-SEISU
+006330     ELSE
+006340         MOVE  I-COUNTER TO  O-SEISU
+006350     END-IF.
+006400     CALL  "GENDATE"  USING  I-COUNTER
+006410                             O-HIZUKE-YYYY
+006420                             O-HIZUKE-MM
+006430                             O-HIZUKE-DD
+006440                             O-JIKOKU-HH
+006450                             O-JIKOKU-MM
+006460                             O-JIKOKU-SS.
+006470     IF  W-DATE-SPAN  NOT  =  ZERO
+006480         COMPUTE  O-HIZUKE-YYYY  =  W-DATE-YYYY-START
+006490                       +  FUNCTION MOD (I-COUNTER, W-DATE-SPAN)
+006495     END-IF.
+008390     COMPUTE  W-A  =  I-COUNTER  +  12000.
+008400     DIVIDE  W-A       BY  9999  GIVING  W-C
+008410                         REMAINDER  W-E.
+008420     DIVIDE  W-A       BY  99    GIVING  W-C
+008430                         REMAINDER  W-F.
+008440     MOVE    W-EF        TO  O-FUDOU.
+008900     IF  I-COUNTER  >  W-RECORD-COUNT
+009000*
 009100         MOVE  1         TO  END-FLG
 009200     END-IF.
 009300     EXIT.
-009400*                  
+009400*
 009500 OUT-WRITE                   SECTION.
-009600     WRITE  O-RECORD.
-009700     ADD  1                  TO  O-COUNTER.
+009510     PERFORM  HIZUKE-CHECK.
+009520     IF  DATE-VALID-FLG  =  1
+009600         WRITE  O-RECORD
+009610         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+009700         ADD  1                  TO  O-COUNTER
+009705         COMPUTE  W-CHECKSUM  =  FUNCTION MOD
+009706                       (W-CHECKSUM  +  O-ID, 9999999)
+009710     ELSE
+009720         DISPLAY  "INVALID CALENDAR DATE SKIPPED:" O-HIZUKE
+009730         ADD  1                  TO  REJECT-COUNTER
+009740     END-IF.
 009800     EXIT.
-009900*                              
+009810*生成日付の暦チェック節
+009820 HIZUKE-CHECK                SECTION.
+009830     MOVE  ZERO              TO  DATE-VALID-FLG.
+009840     IF  O-HIZUKE-MM  <  1  OR  O-HIZUKE-MM  >  12
+009850         DISPLAY  "INVALID MONTH:" O-HIZUKE-MM
+009860     ELSE
+009870         MOVE  DAYS-IN-MONTH (O-HIZUKE-MM)  TO  W-MAXDAY
+009880         IF  O-HIZUKE-MM  =  2
+009890             AND  FUNCTION MOD (O-HIZUKE-YYYY, 4)  =  0
+009891             AND  (FUNCTION MOD (O-HIZUKE-YYYY, 100)  NOT  =  0
+009892                   OR  FUNCTION MOD (O-HIZUKE-YYYY, 400)  =  0)
+009893             ADD  1  TO  W-MAXDAY
+009894         END-IF
+009895         IF  O-HIZUKE-DD  >=  1  AND  O-HIZUKE-DD  <=  W-MAXDAY
+009896             MOVE  1  TO  DATE-VALID-FLG
+009897         END-IF
+009898     END-IF.
+009899     EXIT.
+009900*
 010000 FL-CLOSE                    SECTION.
-010100     CLOSE  OUT-FILE.
+010010     IF  ABEND-FLG  =  ZERO
+010050         PERFORM  TRAILER-WRITE
+010100         CLOSE  OUT-FILE
+010110     END-IF.
 010200     EXIT.
-010300*              
+010210*件数とチェックサムを持つトレーラー行の出力節
+010220 TRAILER-WRITE               SECTION.
+010230     MOVE  99999             TO  O-ID.
+010240     MOVE  O-COUNTER         TO  O-CD-NUM.
+010250     MOVE  SPACES            TO  O-NIHONGO.
+010260     MOVE  W-CHECKSUM        TO  O-SEISU.
+010270     MOVE  ZERO              TO  O-HIZUKE-YYYY  O-HIZUKE-MM
+010280                                 O-HIZUKE-DD    O-JIKOKU-HH
+010290                                 O-JIKOKU-MM    O-JIKOKU-SS.
+010295     MOVE  SPACES            TO  O-FUDOU.
+010296     WRITE  O-RECORD.
+010297     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
+010298     EXIT.
+010300*
 010400 TERM                        SECTION.
-010500     DISPLAY   "PROGRAM NORMALLY TERMINATED.".
+010405     IF  DUP-RUN-FLG  NOT  =  ZERO
+010406         DISPLAY  "PROGRAM STOPPED - TARGET ALREADY POPULATED."
+010407         MOVE  8   TO  RETURN-CODE
+010410     ELSE
+010411         IF  ABEND-FLG  NOT  =  ZERO
+010420             DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+010425             MOVE  8   TO  RETURN-CODE
+010430         ELSE
+010440             DISPLAY   "PROGRAM NORMALLY TERMINATED."
+010445             MOVE  0   TO  RETURN-CODE
+010450         END-IF
+010451     END-IF.
 010600     DISPLAY   "OUTUT-COUNT:" I-COUNTER.
 010700     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
+010710     DISPLAY   "REJECT-COUNT:" REJECT-COUNTER.
+010720     CALL "OPSLOG" USING PGM-NAME I-COUNTER O-COUNTER.
 010800     EXIT.
