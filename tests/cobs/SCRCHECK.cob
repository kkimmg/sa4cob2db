@@ -0,0 +1,186 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*サンプルプログラム
+000300*SCR_RECORD.cbl(SCR-RECORD)とSCR_RECORD_RED.cbl(SCR1-RECORD/
+000400*SCR2-RECORD)が項目単位に同一の長さ・並び順を保っているかを
+000500*検査し、手作業で維持している二本のコピー句の間の構造的な
+000600*ずれを検出するバッチ
+000700 IDENTIFICATION              DIVISION.
+000800 PROGRAM-ID.                 SCRCHECK.
+000900*AUTHOR.                     KENJI KIMURA.
+000910*
+000920*MODIFICATION HISTORY:
+000930*  KK  CHECK-RECORD-LENGTHS now compares SCR-RECORD against
+000940*      SCR2-PROC + SCR2-DATAREC instead of the whole of
+000950*      SCR2-RECORD, since SCR2-RECORD intentionally carries a
+000960*      trailing SCR2-CORRELATION-ID that SCR-RECORD has no
+000970*      counterpart for.
+001000 ENVIRONMENT                 DIVISION.
+001100 CONFIGURATION               SECTION.
+001200 DATA                        DIVISION.
+001300 WORKING-STORAGE             SECTION.
+001400*突合対象のコピー句
+001500 COPY "SCR_RECORD.cbl".
+001600 COPY "SCR_RECORD_RED.cbl".
+001700 01  SOME-AREA.
+001800     05  MISMATCH-COUNTER    PIC 9(05)  VALUE  ZERO.
+001900     05  PGM-NAME            PIC X(08)  VALUE  "SCRCHECK".
+002000 PROCEDURE                   DIVISION.
+002100*主処理節
+002200 MAIN                        SECTION.
+002300     PERFORM   INIT.
+002400     PERFORM   CHECK-FIELDS.
+002500     PERFORM   CHECK-RECORD-LENGTHS.
+002600     PERFORM   TERM.
+002700     STOP RUN.
+002800*開始処理
+002900 INIT                        SECTION.
+003000     DISPLAY   "PROGRAM STARTING.".
+003100     EXIT.
+003200*項目単位の長さ突合節(SCR-RECORDを基準にSCR1/SCR2と比較)
+003300 CHECK-FIELDS                SECTION.
+003400     IF  LENGTH OF SCR-PROC       NOT =  LENGTH OF SCR1-PROC
+003500         DISPLAY  "MISMATCH SCR-PROC LENGTH VS SCR1-PROC"
+003600         ADD  1              TO  MISMATCH-COUNTER
+003700     END-IF.
+003800     IF  LENGTH OF SCR-PROC       NOT =  LENGTH OF SCR2-PROC
+003900         DISPLAY  "MISMATCH SCR-PROC LENGTH VS SCR2-PROC"
+004000         ADD  1              TO  MISMATCH-COUNTER
+004100     END-IF.
+004200     IF  LENGTH OF SCR-ID         NOT =  LENGTH OF SCR1-ID
+004300         DISPLAY  "MISMATCH SCR-ID LENGTH VS SCR1-ID"
+004400         ADD  1              TO  MISMATCH-COUNTER
+004500     END-IF.
+004600     IF  LENGTH OF SCR-ID         NOT =  LENGTH OF SCR2-ID
+004700         DISPLAY  "MISMATCH SCR-ID LENGTH VS SCR2-ID"
+004800         ADD  1              TO  MISMATCH-COUNTER
+004900     END-IF.
+005000     IF  LENGTH OF SCR-CD         NOT =  LENGTH OF SCR1-CD
+005100         DISPLAY  "MISMATCH SCR-CD LENGTH VS SCR1-CD"
+005200         ADD  1              TO  MISMATCH-COUNTER
+005300     END-IF.
+005400     IF  LENGTH OF SCR-CD         NOT =  LENGTH OF SCR2-CD
+005500         DISPLAY  "MISMATCH SCR-CD LENGTH VS SCR2-CD"
+005600         ADD  1              TO  MISMATCH-COUNTER
+005700     END-IF.
+005800     IF  LENGTH OF SCR-NIHONGO    NOT =  LENGTH OF SCR1-NIHONGO
+005900         DISPLAY  "MISMATCH SCR-NIHONGO LENGTH VS SCR1-NIHONGO"
+006000         ADD  1              TO  MISMATCH-COUNTER
+006100     END-IF.
+006200     IF  LENGTH OF SCR-NIHONGO    NOT =  LENGTH OF SCR2-NIHONGO
+006300         DISPLAY  "MISMATCH SCR-NIHONGO LENGTH VS SCR2-NIHONGO"
+006400         ADD  1              TO  MISMATCH-COUNTER
+006500     END-IF.
+006600     IF  LENGTH OF SCR-SEISU      NOT =  LENGTH OF SCR1-SEISU
+006700         DISPLAY  "MISMATCH SCR-SEISU LENGTH VS SCR1-SEISU"
+006800         ADD  1              TO  MISMATCH-COUNTER
+006900     END-IF.
+007000     IF  LENGTH OF SCR-SEISU      NOT =  LENGTH OF SCR2-SEISU
+007100         DISPLAY  "MISMATCH SCR-SEISU LENGTH VS SCR2-SEISU"
+007200         ADD  1              TO  MISMATCH-COUNTER
+007300     END-IF.
+007400     IF  LENGTH OF SCR-SEISU-FLG  NOT =  LENGTH OF SCR1-SEISU-FLG
+007500         DISPLAY  "MISMATCH SCR-SEISU-FLG VS SCR1-SEISU-FLG"
+007600         ADD  1              TO  MISMATCH-COUNTER
+007700     END-IF.
+007800     IF  LENGTH OF SCR-SEISU-FLG  NOT =  LENGTH OF SCR2-SEISU-FLG
+007900         DISPLAY  "MISMATCH SCR-SEISU-FLG VS SCR2-SEISU-FLG"
+008000         ADD  1              TO  MISMATCH-COUNTER
+008100     END-IF.
+008200     IF  LENGTH OF SCR-HIZUKE-YYYY
+008210         NOT  =  LENGTH OF SCR1-HIZUKE-YYYY
+008300         DISPLAY  "MISMATCH SCR-HIZUKE-YYYY VS SCR1-HIZUKE-YYYY"
+008400         ADD  1              TO  MISMATCH-COUNTER
+008500     END-IF.
+008600     IF  LENGTH OF SCR-HIZUKE-YYYY
+008610         NOT  =  LENGTH OF SCR2-HIZUKE-YYYY
+008700         DISPLAY  "MISMATCH SCR-HIZUKE-YYYY VS SCR2-HIZUKE-YYYY"
+008800         ADD  1              TO  MISMATCH-COUNTER
+008900     END-IF.
+009000     IF  LENGTH OF SCR-HIZUKE-MM  NOT =  LENGTH OF SCR1-HIZUKE-MM
+009100         DISPLAY  "MISMATCH SCR-HIZUKE-MM VS SCR1-HIZUKE-MM"
+009200         ADD  1              TO  MISMATCH-COUNTER
+009300     END-IF.
+009400     IF  LENGTH OF SCR-HIZUKE-MM  NOT =  LENGTH OF SCR2-HIZUKE-MM
+009500         DISPLAY  "MISMATCH SCR-HIZUKE-MM VS SCR2-HIZUKE-MM"
+009600         ADD  1              TO  MISMATCH-COUNTER
+009700     END-IF.
+009800     IF  LENGTH OF SCR-HIZUKE-DD  NOT =  LENGTH OF SCR1-HIZUKE-DD
+009900         DISPLAY  "MISMATCH SCR-HIZUKE-DD VS SCR1-HIZUKE-DD"
+010000         ADD  1              TO  MISMATCH-COUNTER
+010100     END-IF.
+010200     IF  LENGTH OF SCR-HIZUKE-DD  NOT =  LENGTH OF SCR2-HIZUKE-DD
+010300         DISPLAY  "MISMATCH SCR-HIZUKE-DD VS SCR2-HIZUKE-DD"
+010400         ADD  1              TO  MISMATCH-COUNTER
+010500     END-IF.
+010600     IF  LENGTH OF SCR-JIKOKU-HH  NOT =  LENGTH OF SCR1-JIKOKU-HH
+010700         DISPLAY  "MISMATCH SCR-JIKOKU-HH VS SCR1-JIKOKU-HH"
+010800         ADD  1              TO  MISMATCH-COUNTER
+010900     END-IF.
+011000     IF  LENGTH OF SCR-JIKOKU-HH  NOT =  LENGTH OF SCR2-JIKOKU-HH
+011100         DISPLAY  "MISMATCH SCR-JIKOKU-HH VS SCR2-JIKOKU-HH"
+011200         ADD  1              TO  MISMATCH-COUNTER
+011300     END-IF.
+011400     IF  LENGTH OF SCR-JIKOKU-MM  NOT =  LENGTH OF SCR1-JIKOKU-MM
+011500         DISPLAY  "MISMATCH SCR-JIKOKU-MM VS SCR1-JIKOKU-MM"
+011600         ADD  1              TO  MISMATCH-COUNTER
+011700     END-IF.
+011800     IF  LENGTH OF SCR-JIKOKU-MM  NOT =  LENGTH OF SCR2-JIKOKU-MM
+011900         DISPLAY  "MISMATCH SCR-JIKOKU-MM VS SCR2-JIKOKU-MM"
+012000         ADD  1              TO  MISMATCH-COUNTER
+012100     END-IF.
+012200     IF  LENGTH OF SCR-JIKOKU-SS  NOT =  LENGTH OF SCR1-JIKOKU-SS
+012300         DISPLAY  "MISMATCH SCR-JIKOKU-SS VS SCR1-JIKOKU-SS"
+012400         ADD  1              TO  MISMATCH-COUNTER
+012500     END-IF.
+012600     IF  LENGTH OF SCR-JIKOKU-SS  NOT =  LENGTH OF SCR2-JIKOKU-SS
+012700         DISPLAY  "MISMATCH SCR-JIKOKU-SS VS SCR2-JIKOKU-SS"
+012800         ADD  1              TO  MISMATCH-COUNTER
+012900     END-IF.
+013000     IF  LENGTH OF SCR-FUDOU1     NOT =  LENGTH OF SCR1-FUDOU1
+013100         DISPLAY  "MISMATCH SCR-FUDOU1 LENGTH VS SCR1-FUDOU1"
+013200         ADD  1              TO  MISMATCH-COUNTER
+013300     END-IF.
+013400     IF  LENGTH OF SCR-FUDOU1     NOT =  LENGTH OF SCR2-FUDOU1
+013500         DISPLAY  "MISMATCH SCR-FUDOU1 LENGTH VS SCR2-FUDOU1"
+013600         ADD  1              TO  MISMATCH-COUNTER
+013700     END-IF.
+013800     IF  LENGTH OF SCR-FUDOU2     NOT =  LENGTH OF SCR1-FUDOU2
+013900         DISPLAY  "MISMATCH SCR-FUDOU2 LENGTH VS SCR1-FUDOU2"
+014000         ADD  1              TO  MISMATCH-COUNTER
+014100     END-IF.
+014200     IF  LENGTH OF SCR-FUDOU2     NOT =  LENGTH OF SCR2-FUDOU2
+014300         DISPLAY  "MISMATCH SCR-FUDOU2 LENGTH VS SCR2-FUDOU2"
+014400         ADD  1              TO  MISMATCH-COUNTER
+014500     END-IF.
+014600     IF  LENGTH OF SCR-FUDOU-FLG  NOT =  LENGTH OF SCR1-FUDOU-FLG
+014700         DISPLAY  "MISMATCH SCR-FUDOU-FLG VS SCR1-FUDOU-FLG"
+014800         ADD  1              TO  MISMATCH-COUNTER
+014900     END-IF.
+015000     IF  LENGTH OF SCR-FUDOU-FLG  NOT =  LENGTH OF SCR2-FUDOU-FLG
+015100         DISPLAY  "MISMATCH SCR-FUDOU-FLG VS SCR2-FUDOU-FLG"
+015200         ADD  1              TO  MISMATCH-COUNTER
+015300     END-IF.
+015400     EXIT.
+015500*レコード全体の長さ突合節(項目単位では現れない末尾の増分項目を検出)
+015600 CHECK-RECORD-LENGTHS        SECTION.
+015700     IF  LENGTH OF SCR-RECORD    NOT =  LENGTH OF SCR1-RECORD
+015800         DISPLAY  "MISMATCH SCR-RECORD LENGTH VS SCR1-RECORD"
+015900         ADD  1              TO  MISMATCH-COUNTER
+016000     END-IF.
+016100     IF  LENGTH OF SCR-RECORD    NOT =
+016110         LENGTH OF SCR2-PROC  +  LENGTH OF SCR2-DATAREC
+016200         DISPLAY  "MISMATCH SCR-RECORD LENGTH VS SCR2-RECORD"
+016300         ADD  1              TO  MISMATCH-COUNTER
+016400     END-IF.
+016500     EXIT.
+016600*終了処理
+016700 TERM                        SECTION.
+016800     IF  MISMATCH-COUNTER  NOT  =  ZERO
+016900         DISPLAY  "PROGRAM TERMINATED WITH LAYOUT MISMATCHES."
+017000         MOVE  8   TO  RETURN-CODE
+017100     ELSE
+017200         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+017300         MOVE  0   TO  RETURN-CODE
+017400     END-IF.
+017500     DISPLAY   "MISMATCH-COUNT:" MISMATCH-COUNTER.
+017600     EXIT.
