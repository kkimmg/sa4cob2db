@@ -15,7 +15,7 @@
 001500   10 VALUE "]"                           LINE  6  COL 33.
 001600   10 VALUE "JAPANESE"                    LINE  8  COL  2.
 001700   10 VALUE "["                           LINE  8  COL 12.
-001800   10 PIC  X(20)     TO  SCR-NIHONGO      LINE  8  COL 13.
+001800   10 PIC  X(20)     TO  SCR-NIHONGO-X    LINE  8  COL 13.
 001900   10 VALUE "]"                           LINE  8  COL 33.
 002000   10 VALUE "INTEGER"                     LINE 10  COL  2.
 002100   10 VALUE "["                           LINE 10  COL 12.
@@ -64,7 +64,7 @@
 006400   10 VALUE "]"                           LINE  6  COL 33.
 006500   10 VALUE "JAPANESE"                    LINE  8  COL  2.
 006600   10 VALUE "["                           LINE  8  COL 12.
-006700   10 PIC  X(20)    FROM SCR-NIHONGO      LINE  8  COL 13.
+006700   10 PIC  X(20)    FROM SCR-NIHONGO-X    LINE  8  COL 13.
 006800   10 VALUE "]"                           LINE  8  COL 33.
 006900   10 VALUE "INTEGER"                     LINE 10  COL  2.
 007000   10 VALUE "["                           LINE 10  COL 12.
@@ -98,3 +98,27 @@
 009800   10 VALUE "["                           LINE 16  COL 22.
 009900   10 PIC  9(1)     FROM SCR-FUDOU-FLG    LINE 16  COL 23.
 010000   10 VALUE "]"                           LINE 16  COL 24.
+010050   10 PIC  X(40)    FROM EDIT-MSG         LINE 18  COL  2.
+010100*一覧参照用画面 (BROWSE-LIST から表示)
+010200 01 DSP-LIST-RECORD.
+010300   10 VALUE "BROWSE - ID/CD/JAPANESE/INTEGER"  LINE  1  COL  2.
+010400   10 PIC  9(05)     FROM  BROWSE-ID (1)       LINE  3  COL  2.
+010500   10 PIC  X(20)     FROM  BROWSE-CD (1)       LINE  3  COL  9.
+010600   10 PIC  X(20)     FROM  BROWSE-NIHONGO (1)  LINE  3  COL 31.
+010700   10 PIC  S9(07)    FROM  BROWSE-SEISU (1)    LINE  3  COL 53.
+010800   10 PIC  9(05)     FROM  BROWSE-ID (2)       LINE  4  COL  2.
+010900   10 PIC  X(20)     FROM  BROWSE-CD (2)       LINE  4  COL  9.
+011000   10 PIC  X(20)     FROM  BROWSE-NIHONGO (2)  LINE  4  COL 31.
+011100   10 PIC  S9(07)    FROM  BROWSE-SEISU (2)    LINE  4  COL 53.
+011200   10 PIC  9(05)     FROM  BROWSE-ID (3)       LINE  5  COL  2.
+011300   10 PIC  X(20)     FROM  BROWSE-CD (3)       LINE  5  COL  9.
+011400   10 PIC  X(20)     FROM  BROWSE-NIHONGO (3)  LINE  5  COL 31.
+011500   10 PIC  S9(07)    FROM  BROWSE-SEISU (3)    LINE  5  COL 53.
+011600   10 PIC  9(05)     FROM  BROWSE-ID (4)       LINE  6  COL  2.
+011700   10 PIC  X(20)     FROM  BROWSE-CD (4)       LINE  6  COL  9.
+011800   10 PIC  X(20)     FROM  BROWSE-NIHONGO (4)  LINE  6  COL 31.
+011900   10 PIC  S9(07)    FROM  BROWSE-SEISU (4)    LINE  6  COL 53.
+012000   10 PIC  9(05)     FROM  BROWSE-ID (5)       LINE  7  COL  2.
+012100   10 PIC  X(20)     FROM  BROWSE-CD (5)       LINE  7  COL  9.
+012200   10 PIC  X(20)     FROM  BROWSE-NIHONGO (5)  LINE  7  COL 31.
+012300   10 PIC  S9(07)    FROM  BROWSE-SEISU (5)    LINE  7  COL 53.
