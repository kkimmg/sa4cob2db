@@ -0,0 +1,31 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCC
+000200*dbtests/dbtests2を一本化した抽出結果レイアウト(O_RECORD.cbl系に
+000300*出所を示すEXT-SRC-INDを追加しただけで、以降の項目はO_RECORD.cbl
+000400*と field-for-field で一致させてある)
+000410*EXT-SRC-IND: "1"=dbtests(LINE SEQUENTIAL) "2"=dbtests2(INDEXED)
+000420 01 EXT-RECORD.
+000430   05 EXT-SRC-IND              PIC  X(01).
+000440   05 FILLER                   PIC  X(01)  VALUE  "|".
+000500   05 EXT-ID                   PIC  9(05).
+000600   05 FILLER                   PIC  X(01)  VALUE  "|".
+000700   05 EXT-CD                   PIC  X(20).
+000800   05 FILLER                   PIC  X(01)  VALUE  "|".
+000900   05 EXT-NIHONGO              PIC  X(20).
+001000   05 FILLER                   PIC  X(01)  VALUE  "|".
+001100   05 EXT-SEISU                PIC  S9(07).
+001200   05 FILLER                   PIC  X(01)  VALUE  "|".
+001300   05 EXT-HIZUKE.
+001400     10 EXT-HIZUKE-YYYY        PIC  9(04).
+001500     10 FILLER                 PIC  X(01)  VALUE  "/".
+001600     10 EXT-HIZUKE-MM          PIC  9(02).
+001700     10 FILLER                 PIC  X(01)  VALUE  "/".
+001800     10 EXT-HIZUKE-DD          PIC  9(02).
+001900   05 FILLER                   PIC  X(01)  VALUE  "|".
+002000   05 EXT-JIKOKU.
+002100     10 EXT-JIKOKU-HH          PIC  9(02).
+002200     10 FILLER                 PIC  X(01)  VALUE  ":".
+002300     10 EXT-JIKOKU-MM          PIC  9(02).
+002400     10 FILLER                 PIC  X(01)  VALUE  ":".
+002500     10 EXT-JIKOKU-SS          PIC  9(02).
+002600   05 FILLER                   PIC  X(01)  VALUE  "|".
+002700   05 EXT-FUDOU                PIC  X(08).
