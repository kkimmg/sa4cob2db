@@ -0,0 +1,20 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCC
+000200*DYNMENU の対象ファイル選択画面
+000300 01 DSP-MENU1.
+000400   10 VALUE "DYNMENU - SELECT FILE TO MAINTAIN"  LINE  2  COL  2.
+000500   10 VALUE "1 = DBTESTS  (LINE SEQUENTIAL VIEW)" LINE  4  COL  2.
+000600   10 VALUE "2 = DBTESTS2 (INDEXED VIEW)"         LINE  5  COL  2.
+000700   10 VALUE "0 = EXIT"                            LINE  6  COL  2.
+000800   10 VALUE "SELECTION"                           LINE  8  COL  2.
+000900   10 VALUE "["                                   LINE  8  COL 12.
+001000   10 PIC  9(01)     TO  W-TARGET                 LINE  8  COL 13.
+001100   10 VALUE "]"                                   LINE  8  COL 14.
+001200 01 DSP-MENU2.
+001300   10 VALUE "DYNMENU - SELECT FILE TO MAINTAIN"  LINE  2  COL  2.
+001400   10 VALUE "1 = DBTESTS  (LINE SEQUENTIAL VIEW)" LINE  4  COL  2.
+001500   10 VALUE "2 = DBTESTS2 (INDEXED VIEW)"         LINE  5  COL  2.
+001600   10 VALUE "0 = EXIT"                            LINE  6  COL  2.
+001700   10 VALUE "SELECTION"                           LINE  8  COL  2.
+001800   10 VALUE "["                                   LINE  8  COL 12.
+001900   10 PIC  9(01)    FROM  W-TARGET                LINE  8  COL 13.
+002000   10 VALUE "]"                                   LINE  8  COL 14.
