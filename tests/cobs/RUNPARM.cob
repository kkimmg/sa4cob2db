@@ -0,0 +1,54 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*LENTEST/WRTTEST2/IDXTESTなどが共有する運用パラメーター格納庫。
+000300*名前(L-PARM-NAME)をキーにRUNPARMファイルを検索し、一致する
+000400*数値(L-PARM-VALUE)を返す。該当レコードが無い場合、またはファ
+000500*イル自体が存在しない場合はゼロを返し、呼出側は自身の既定値を
+000600*使い続ける。
+000700 IDENTIFICATION              DIVISION.
+000800 PROGRAM-ID.                 RUNPARM.
+000900*AUTHOR.                     KENJI KIMURA.
+001000 ENVIRONMENT                 DIVISION.
+001100 CONFIGURATION               SECTION.
+001200 INPUT-OUTPUT                SECTION.
+001300 FILE-CONTROL.
+001400*    キー/値形式の運用パラメーターファイル
+001500     SELECT PARM-FILE ASSIGN TO "RUNPARM"
+001600       ORGANIZATION LINE SEQUENTIAL
+001700       FILE STATUS  IS PARM-FILE-STATUS.
+001800 DATA                        DIVISION.
+001900 FILE                        SECTION.
+002000 FD  PARM-FILE.
+002100 01  PARM-RECORD.
+002200     05  PARM-NAME           PIC  X(10).
+002300     05  FILLER              PIC  X(01)  VALUE  "|".
+002400     05  PARM-VALUE          PIC  S9(09).
+002500 WORKING-STORAGE             SECTION.
+002600 01  PARM-FILE-STATUS        PIC  X(02)  VALUE  ZERO.
+002700 01  PARM-EOF-FLG            PIC  9(01)  VALUE  ZERO.
+002800 01  PARM-FOUND-FLG          PIC  9(01)  VALUE  ZERO.
+002900 LINKAGE                     SECTION.
+003000 01  L-PARM-NAME             PIC  X(10).
+003100 01  L-PARM-VALUE            PIC  S9(09).
+003200 PROCEDURE                   DIVISION  USING  L-PARM-NAME
+003300                                             L-PARM-VALUE.
+003400 MAIN                        SECTION.
+003500     MOVE  ZERO              TO  L-PARM-VALUE.
+003600     MOVE  ZERO              TO  PARM-EOF-FLG.
+003700     MOVE  ZERO              TO  PARM-FOUND-FLG.
+003800     OPEN  INPUT  PARM-FILE.
+003900     IF  PARM-FILE-STATUS  =  "00"
+004000         PERFORM  UNTIL  PARM-EOF-FLG    NOT  =  ZERO
+004100                     OR  PARM-FOUND-FLG  NOT  =  ZERO
+004200             READ  PARM-FILE
+004300                 AT END
+004400                     MOVE  1  TO  PARM-EOF-FLG
+004500                 NOT AT END
+004600                     IF  PARM-NAME  =  L-PARM-NAME
+004700                         MOVE  PARM-VALUE  TO  L-PARM-VALUE
+004800                         MOVE  1           TO  PARM-FOUND-FLG
+004900                     END-IF
+005000             END-READ
+005100         END-PERFORM
+005200         CLOSE  PARM-FILE
+005300     END-IF.
+005400     GOBACK.
