@@ -0,0 +1,58 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*FILE STATUS / ACM-STATUS-CODE の判定を一箇所にまとめた共通サブ
+000300*ルーチン。00・10(正常/EOF)以外は運用向けメッセージを表示し、
+000400*呼び出し元に異常終了フラグを返す。
+000500 IDENTIFICATION              DIVISION.
+000600 PROGRAM-ID.                 FSCHECK.
+000700*AUTHOR.                     KENJI KIMURA.
+000800 ENVIRONMENT                 DIVISION.
+000900 CONFIGURATION               SECTION.
+001000 DATA                        DIVISION.
+001100 WORKING-STORAGE             SECTION.
+001200 LINKAGE                     SECTION.
+001300 01  L-FILE-STATUS           PIC  X(02).
+001400 01  L-PGM-ID                PIC  X(08).
+001500 01  L-ABEND-FLG             PIC  9(01).
+001600 PROCEDURE                   DIVISION  USING  L-FILE-STATUS
+                                              L-PGM-ID
+                                              L-ABEND-FLG.
+002200 MAIN                        SECTION.
+002300     MOVE  ZERO              TO  L-ABEND-FLG.
+002400     EVALUATE  L-FILE-STATUS
+002500         WHEN  "00"
+002600         WHEN  "10"
+002700             CONTINUE
+002800         WHEN  "22"
+002900             DISPLAY  L-PGM-ID ":FILE STATUS " L-FILE-STATUS
+003000                      " - DUPLICATE KEY."
+003100             MOVE  1  TO  L-ABEND-FLG
+003200         WHEN  "23"
+003300             DISPLAY  L-PGM-ID ":FILE STATUS " L-FILE-STATUS
+003400                      " - RECORD NOT FOUND."
+003500             MOVE  1  TO  L-ABEND-FLG
+003600         WHEN  "30"
+003700         WHEN  "34"
+003800         WHEN  "35"
+003900         WHEN  "37"
+004000         WHEN  "38"
+004100         WHEN  "39"
+004200             DISPLAY  L-PGM-ID ":FILE STATUS " L-FILE-STATUS
+004300                      " - PERMANENT I/O ERROR."
+004400             MOVE  1  TO  L-ABEND-FLG
+004500         WHEN  "41"
+004600         WHEN  "42"
+004700         WHEN  "43"
+004800         WHEN  "44"
+004900         WHEN  "46"
+005000         WHEN  "47"
+005100         WHEN  "48"
+005200         WHEN  "49"
+005300             DISPLAY  L-PGM-ID ":FILE STATUS " L-FILE-STATUS
+005400                      " - LOGIC ERROR."
+005500             MOVE  1  TO  L-ABEND-FLG
+005600         WHEN  OTHER
+005700             DISPLAY  L-PGM-ID ":FILE STATUS " L-FILE-STATUS
+005800                      " - UNEXPECTED STATUS."
+005900             MOVE  1  TO  L-ABEND-FLG
+006000     END-EVALUATE.
+006100     GOBACK.
