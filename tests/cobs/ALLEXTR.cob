@@ -0,0 +1,237 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*dbtests(SEQ)とdbtests2(INDEXED)を1本の抽出ファイルにまとめ、
+000300*出所を示すEXT-SRC-INDを付与するバッチ
+000400 IDENTIFICATION              DIVISION.
+000500 PROGRAM-ID.                 ALLEXTR.
+000600*AUTHOR.                     KENJI KIMURA.
+000610*
+000620*MODIFICATION HISTORY:
+000630*  KK  initial version: extracts dbtests and dbtests2 into a
+000640*      single ALLEXT output file so downstream reporting no
+000650*      longer has to merge SEQTEST3/SEQTEST and IDXTEST output
+000660*      by hand.
+000670*  KK  dbtests2's B-NIHONGO is now a real PIC N national field,
+000671*      so its move into the extract's plain PIC X EXT-NIHONGO now
+000672*      goes through the B-NIHONGO-X alias instead; dbtests'
+000673*      A-NIHONGO is unaffected.
+000674*  KK  WRITE-FROM-B now decomposes B-FUDOU through the shared
+000675*      SCALECNV subprogram and edits it into EXT-FUDOU as
+000676*      NNNN.NNN instead of moving the signed numeric field's raw
+000677*      bytes straight into the alphanumeric extract column.
+000678*  KK  READ-A/READ-B now skip the trailer/sentinel row (A-ID =
+000679*      99999, B-RT-CODE = "T") instead of extracting it as an
+000680*      ordinary business record, matching SUMTEST2.cob/
+000681*      DYNMENU.cob's existing detail-only filtering.
+000700 ENVIRONMENT                 DIVISION.
+000800 CONFIGURATION               SECTION.
+000900 INPUT-OUTPUT                SECTION.
+001000 FILE-CONTROL.
+001100*    dbtests側入力ファイル
+001200*ACMFILE
+001300*ACMRECNAME=I-RECORD
+001400     SELECT DBTESTS-FILE ASSIGN TO W-DBTESTS-DSN
+001500       ORGANIZATION LINE SEQUENTIAL
+001600       FILE STATUS  IS IO-FILE-STATUS.
+001700*    dbtests2側入力ファイル
+001800     SELECT DBTESTS2-FILE ASSIGN TO W-DBTESTS2-DSN
+001900       ORGANIZATION IS INDEXED
+002000       ACCESS MODE  IS DYNAMIC
+002100       RECORD KEY   IS B-ID
+002200       FILE STATUS  IS D2-FILE-STATUS.
+002300*    一本化抽出結果の出力ファイル
+002400     SELECT OUT-FILE ASSIGN TO "ALLEXT"
+002500       ORGANIZATION LINE SEQUENTIAL.
+002600 DATA                        DIVISION.
+002700 FILE                        SECTION.
+002800*dbtests側入力ファイル
+002900 FD  DBTESTS-FILE.
+003000 COPY "I_RECORD.cbl" REPLACING LEADING ==I-== BY ==A-==.
+003100*dbtests2側入力ファイル
+003200 FD  DBTESTS2-FILE.
+003300 COPY "I_RECORD2.cbl" REPLACING LEADING ==I-== BY ==B-==.
+003400*一本化抽出結果の出力ファイル
+003500 FD  OUT-FILE.
+003600 COPY "EXT_RECORD.cbl".
+003700 WORKING-STORAGE             SECTION.
+003800*ファイル状態判定用共通コピー句
+003900 COPY "FILESTAT.cbl".
+003910*テストスイート共通制御カード
+003920 COPY "CTLCARD.cbl".
+004000 01  SOME-AREA.
+004100     05  A-COUNTER           PIC 9(05)  VALUE  ZERO.
+004200     05  B-COUNTER           PIC 9(05)  VALUE  ZERO.
+004300     05  O-COUNTER           PIC 9(05)  VALUE  ZERO.
+004400     05  I-TOTAL-COUNTER     PIC 9(05)  VALUE  ZERO.
+004500     05  END-FLG-A           PIC 9(01)  VALUE  ZERO.
+004600     05  END-FLG-B           PIC 9(01)  VALUE  ZERO.
+004700     05  D2-FILE-STATUS      PIC X(02)  VALUE  ZERO.
+004800     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+004900     05  PGM-NAME            PIC X(08)  VALUE  "ALLEXTR".
+005000     05  W-DBTESTS-DSN       PIC X(08)  VALUE  "dbtests".
+005100     05  W-DBTESTS2-DSN      PIC X(08)  VALUE  "dbtests2".
+005110*抽出用のFUDOU編集(符号は捨て、絶対値をNNNN.NNN形式に整形)
+005120 01  W-FUDOU-EDIT.
+005130     05  W-FUDOU-INT         PIC 9(04).
+005140     05  FILLER              PIC X(01)  VALUE  ".".
+005150     05  W-FUDOU-FRAC        PIC 9(03).
+005160*共通符号/位取り変換サブルーチン(SCALECNV)呼出用ワークエリア
+005170 01  SCALECNV-AREA.
+005180     05  SC-FUNCTION         PIC X(01).
+005190     05  SC-FACTOR           PIC 9(05)  VALUE  1000.
+005195     05  SC-VALUE            PIC S9(09)V9(03).
+005196     05  SC-INT-PART         PIC 9(09).
+005197     05  SC-FRAC-PART        PIC 9(03).
+005198     05  SC-SIGN-FLG         PIC 9(01).
+005199     05  REC-FOUND-FLG-A     PIC 9(01)  VALUE  ZERO.
+005200     05  REC-FOUND-FLG-B     PIC 9(01)  VALUE  ZERO.
+005200 PROCEDURE                   DIVISION.
+005300*主処理節
+005400 MAIN                        SECTION.
+005500     PERFORM   INIT.
+005600     PERFORM   FL-OPEN.
+005700     PERFORM   EXTRACT-DBTESTS.
+005800     PERFORM   EXTRACT-DBTESTS2.
+005900     PERFORM   FL-CLOSE.
+006000     PERFORM   TERM.
+006100     STOP RUN.
+006200*開始処理
+006300 INIT                        SECTION.
+006400     DISPLAY   "PROGRAM STARTING.".
+006500     PERFORM   CTLCARD-READ.
+006600     EXIT.
+006700*共通制御カードの読込節
+006800 CTLCARD-READ                SECTION.
+006900     ACCEPT  CTL-CARD  FROM  SYSIN.
+007000     IF  CC-DBTESTS-DSN  NOT  =  SPACES
+007100         MOVE  CC-DBTESTS-DSN  TO  W-DBTESTS-DSN
+007200     END-IF.
+007300     IF  CC-DBTESTS2-DSN  NOT  =  SPACES
+007400         MOVE  CC-DBTESTS2-DSN  TO  W-DBTESTS2-DSN
+007500     END-IF.
+007600     EXIT.
+007700*ファイルを開く節
+007800 FL-OPEN                     SECTION.
+007900     OPEN   INPUT   DBTESTS-FILE.
+008000     OPEN   INPUT   DBTESTS2-FILE.
+008100     OPEN   OUTPUT  OUT-FILE.
+008200     EXIT.
+008300*dbtests側を抽出する節
+008400 EXTRACT-DBTESTS             SECTION.
+008500     PERFORM  READ-A.
+008600     PERFORM  UNTIL  END-FLG-A   NOT  =  ZERO
+008700                 OR  ABEND-FLG   NOT  =  ZERO
+008800        PERFORM  WRITE-FROM-A
+008900        PERFORM  READ-A
+009000     END-PERFORM.
+009100     EXIT.
+009200*dbtestsの読込節(トレーラー行(A-ID=99999)は読み飛ばす)
+009300 READ-A                      SECTION.
+009310     MOVE  ZERO  TO  REC-FOUND-FLG-A.
+009320     PERFORM  UNTIL  REC-FOUND-FLG-A  NOT  =  ZERO
+009330                  OR  END-FLG-A       NOT  =  ZERO
+009340                  OR  ABEND-FLG       NOT  =  ZERO
+009400         READ  DBTESTS-FILE  NEXT
+009500           AT END  MOVE  1  TO  END-FLG-A
+009600         END-READ
+009700         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+009800         IF  END-FLG-A  =  ZERO  AND  ABEND-FLG  =  ZERO
+009810             IF  A-ID  NOT  =  99999
+009820                 ADD  1              TO  A-COUNTER
+009830                 MOVE  1             TO  REC-FOUND-FLG-A
+009840             ELSE
+009850                 DISPLAY  "SKIPPING TRAILER RECORD:" A-ID
+009860             END-IF
+009900         END-IF
+010000     END-PERFORM.
+010100     EXIT.
+010200*dbtests側の抽出レコード編集節
+010300 WRITE-FROM-A                SECTION.
+010400     MOVE  "1"                TO  EXT-SRC-IND.
+010500     MOVE  A-ID               TO  EXT-ID.
+010600     MOVE  A-CD               TO  EXT-CD.
+010700     MOVE  A-NIHONGO          TO  EXT-NIHONGO.
+010800     MOVE  A-SEISU            TO  EXT-SEISU.
+010900     MOVE  A-HIZUKE-YYYY      TO  EXT-HIZUKE-YYYY.
+011000     MOVE  A-HIZUKE-MM        TO  EXT-HIZUKE-MM.
+011100     MOVE  A-HIZUKE-DD        TO  EXT-HIZUKE-DD.
+011200     MOVE  A-JIKOKU-HH        TO  EXT-JIKOKU-HH.
+011300     MOVE  A-JIKOKU-MM        TO  EXT-JIKOKU-MM.
+011400     MOVE  A-JIKOKU-SS        TO  EXT-JIKOKU-SS.
+011500     MOVE  A-FUDOU            TO  EXT-FUDOU.
+011600     WRITE  EXT-RECORD.
+011700     ADD  1                   TO  O-COUNTER.
+011800     EXIT.
+011900*dbtests2側を抽出する節
+012000 EXTRACT-DBTESTS2            SECTION.
+012100     PERFORM  READ-B.
+012200     PERFORM  UNTIL  END-FLG-B   NOT  =  ZERO
+012300                 OR  ABEND-FLG   NOT  =  ZERO
+012400        PERFORM  WRITE-FROM-B
+012500        PERFORM  READ-B
+012600     END-PERFORM.
+012700     EXIT.
+012800*dbtests2の読込節(トレーラー行(B-RT-CODE="T")は読み飛ばす)
+012900 READ-B                      SECTION.
+012910     MOVE  ZERO  TO  REC-FOUND-FLG-B.
+012920     PERFORM  UNTIL  REC-FOUND-FLG-B  NOT  =  ZERO
+012930                  OR  END-FLG-B       NOT  =  ZERO
+012940                  OR  ABEND-FLG       NOT  =  ZERO
+013000         READ  DBTESTS2-FILE  NEXT
+013100           AT END  MOVE  1  TO  END-FLG-B
+013200         END-READ
+013300         CALL "FSCHECK" USING D2-FILE-STATUS PGM-NAME ABEND-FLG
+013400         IF  END-FLG-B  =  ZERO  AND  ABEND-FLG  =  ZERO
+013410             IF  B-RT-CODE  NOT  =  "T"
+013420                 ADD  1              TO  B-COUNTER
+013430                 MOVE  1             TO  REC-FOUND-FLG-B
+013440             ELSE
+013450                 DISPLAY  "SKIPPING TRAILER RECORD:" B-ID
+013460             END-IF
+013500         END-IF
+013600     END-PERFORM.
+013700     EXIT.
+013800*dbtests2側の抽出レコード編集節
+013900 WRITE-FROM-B                SECTION.
+014000     MOVE  "2"                TO  EXT-SRC-IND.
+014100     MOVE  B-ID               TO  EXT-ID.
+014200     MOVE  B-CD               TO  EXT-CD.
+014300     MOVE  B-NIHONGO-X        TO  EXT-NIHONGO.
+014400     MOVE  B-SEISU            TO  EXT-SEISU.
+014500     MOVE  B-HIZUKE-YYYY      TO  EXT-HIZUKE-YYYY.
+014600     MOVE  B-HIZUKE-MM        TO  EXT-HIZUKE-MM.
+014700     MOVE  B-HIZUKE-DD        TO  EXT-HIZUKE-DD.
+014800     MOVE  B-JIKOKU-HH        TO  EXT-JIKOKU-HH.
+014900     MOVE  B-JIKOKU-MM        TO  EXT-JIKOKU-MM.
+015000     MOVE  B-JIKOKU-SS        TO  EXT-JIKOKU-SS.
+015010     MOVE  "D"                TO  SC-FUNCTION.
+015020     MOVE  B-FUDOU            TO  SC-VALUE.
+015030     CALL "SCALECNV"       USING  SC-FUNCTION  SC-FACTOR
+015040                                  SC-VALUE     SC-INT-PART
+015050                                  SC-FRAC-PART SC-SIGN-FLG.
+015060     MOVE  SC-INT-PART        TO  W-FUDOU-INT.
+015070     MOVE  SC-FRAC-PART       TO  W-FUDOU-FRAC.
+015100     MOVE  W-FUDOU-EDIT       TO  EXT-FUDOU.
+015200     WRITE  EXT-RECORD.
+015300     ADD  1                   TO  O-COUNTER.
+015400     EXIT.
+015500*ファイルを閉じる節
+015600 FL-CLOSE                    SECTION.
+015700     CLOSE  DBTESTS-FILE.
+015800     CLOSE  DBTESTS2-FILE.
+015900     CLOSE  OUT-FILE.
+016000     EXIT.
+016100*終了処理
+016200 TERM                        SECTION.
+016300     IF  ABEND-FLG  NOT  =  ZERO
+016400         DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+016500         MOVE  8   TO  RETURN-CODE
+016600     ELSE
+016700         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+016800         MOVE  0   TO  RETURN-CODE
+016900     END-IF.
+017000     DISPLAY   "DBTESTS-COUNT:" A-COUNTER.
+017100     DISPLAY   "DBTESTS2-COUNT:" B-COUNTER.
+017200     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
+017300     ADD  A-COUNTER  B-COUNTER  GIVING  I-TOTAL-COUNTER.
+017400     CALL "OPSLOG" USING PGM-NAME I-TOTAL-COUNTER O-COUNTER.
+017500     EXIT.
