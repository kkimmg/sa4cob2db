@@ -0,0 +1,10 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCC
+000200*dbtests/dbtests2 reconciliation report record layout
+000300 01 RECON-RECORD.
+000400   05 RECON-ID                 PIC  9(05).
+000500   05 FILLER                   PIC  X(01)  VALUE  "|".
+000600   05 RECON-TYPE               PIC  X(16).
+000700   05 FILLER                   PIC  X(01)  VALUE  "|".
+000800   05 RECON-SEISU-A            PIC S9(07).
+000900   05 FILLER                   PIC  X(01)  VALUE  "|".
+001000   05 RECON-SEISU-B            PIC S9(07).
