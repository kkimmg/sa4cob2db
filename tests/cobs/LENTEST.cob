@@ -4,6 +4,21 @@
 000400 IDENTIFICATION              DIVISION.
 000500 PROGRAM-ID.                 LENTEST.
 000600*AUTHOR.                     KENJI KIMURA.
+000650*
+000660*MODIFICATION HISTORY:
+000670*  KK  Activated the ACMSETLENGTH/ACMSETOPTION/ACMGETOPTION
+000680*      bridge calls and added a short/long fixture-record build
+000690*      step so LENTEST regression-tests the bridge's record
+000691*      length override instead of just reading "dbtests" as-is.
+000692*  KK  TERM now calls the shared OPSLOG routine so the run's
+000693*      counts land in the consolidated end-of-day operations log.
+000694*  KK  L-RECLEN now comes from the shared RUNPARM key/value store
+000695*      when a LENRECLEN entry is present, instead of always being
+000696*      the hardcoded literal 30.
+000697*  KK  the ACMSETLENGTH/ACMSETOPTION/ACMGETOPTION bridge calls now
+000698*      check ACM-STATUS-CODE and set RETURN-CODE on a bad status,
+000699*      so a bridge failure is reported to the invoking JCL/
+000699*      scheduler as a nonzero exit instead of always looking clean.
 000700 ENVIRONMENT                 DIVISION.
 000800 CONFIGURATION               SECTION.
 000900 INPUT-OUTPUT                SECTION.
@@ -19,17 +34,34 @@
 001900 FD  INP-FILE.
 002000 COPY "I_RECORD.cbl".
 002100 WORKING-STORAGE             SECTION.
+002110*ACM Generated Contraints
+002120 COPY "ACMCONSTS.CBL".
 002200 01  SOME-AREA.
 002300     05  I-COUNTER           PIC 9(05).
 002400     05  O-COUNTER           PIC 9(05).
 002500     05  END-FLG             PIC 9(01)  VALUE  ZERO.
+002505     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+002510     05  PGM-NAME            PIC X(08)  VALUE  "LENTEST".
 002600 01  OPTION-AREA.
 002700     05  OPTIONVALUE         PIC X(10).
+002710     05  L-OPTION-NAME       PIC X(10)  VALUE  "TEST".
+002720     05  L-OPTION-LITERAL    PIC X(10)  VALUE  "TSET".
+002730 01  LEN-AREA.
+002740     05  L-RECLEN            PIC 9(05)  VALUE  30.
+002750 01  PARM-AREA.
+002760     05  P-PARM-NAME         PIC X(10).
+002770     05  P-RECLEN            PIC S9(09) VALUE  ZERO.
 002800 PROCEDURE                   DIVISION.
-002900*              
+002900*
 003000 MAIN                        SECTION.
-003050*ACMSETLENGTH 30.
+003010     PERFORM   PARM-READ.
+003050     CALL "acmSetLength" USING L-RECLEN ACM-STATUS-ALL.
+003060     IF  ACM-STATUS-CODE  NOT  =  "00"
+003070         DISPLAY  "ACMSETLENGTH FAILED, STATUS:" ACM-STATUS-CODE
+003080         MOVE  1  TO  ABEND-FLG
+003090     END-IF.
 003100     PERFORM   INIT.
+003150     PERFORM   FIXTURE-BUILD.
 003200     PERFORM   FL-OPEN.
 003300     PERFORM  INP-READ.
 003400*                                                      
@@ -42,20 +74,63 @@
 004100     PERFORM   TERM.
 004200     MOVE "TEST"   TO   OPTIONVALUE.
 004300     DISPLAY OPTIONVALUE.
-004400*ACMSETOPTION NAME="TEST" FROM=OPTIONVALUE.
+004400     CALL "acmSetOption" USING L-OPTION-NAME OPTIONVALUE
+004410                                ACM-STATUS-ALL.
 004500     MOVE SPACE    TO   OPTIONVALUE.
-004600*ACMGETOPTION NAME="TEST" TO=OPTIONVALUE.
+004600     CALL "acmGetOption" USING L-OPTION-NAME OPTIONVALUE
+004610                                ACM-STATUS-ALL.
 004700     DISPLAY OPTIONVALUE.
-004800*ACMSETOPTION NAME="TEST" VALUE="TSET".
+004800     CALL "acmSetOption" USING L-OPTION-NAME L-OPTION-LITERAL
+004810                                ACM-STATUS-ALL.
 004900     DISPLAY OPTIONVALUE.
-005000*ACMGETOPTION NAME="TEST" TO=OPTIONVALUE.
+005000     CALL "acmGetOption" USING L-OPTION-NAME OPTIONVALUE
+005010                                ACM-STATUS-ALL.
 005100     DISPLAY OPTIONVALUE.
+005110     IF  ACM-STATUS-CODE  NOT  =  "00"
+005120         DISPLAY  "ACMGETOPTION FAILED, STATUS:" ACM-STATUS-CODE
+005130         MOVE  1  TO  ABEND-FLG
+005140     END-IF.
+005150     IF  ABEND-FLG  NOT  =  ZERO
+005160         MOVE  8   TO  RETURN-CODE
+005170     ELSE
+005180         MOVE  0   TO  RETURN-CODE
+005190     END-IF.
 005200     STOP RUN.
 005300*              
 005400 INIT                        SECTION.
 005500     DISPLAY   "PROGRAM STARTING.".
 005600     EXIT.
-005700*                      
+005610*共有運用パラメーター格納庫の読込節
+005620 PARM-READ                   SECTION.
+005630     MOVE  "LENRECLEN"       TO  P-PARM-NAME.
+005640     CALL "RUNPARM"          USING  P-PARM-NAME  P-RECLEN.
+005650     IF  P-RECLEN  NOT  =  ZERO
+005660         MOVE  P-RECLEN      TO  L-RECLEN
+005670     END-IF.
+005680     EXIT.
+005610*短レコード/長レコードの固定テストデータを作成する
+005620 FIXTURE-BUILD               SECTION.
+005630     OPEN  OUTPUT  INP-FILE.
+005640     INITIALIZE  I-RECORD.
+005650     MOVE  00001              TO  I-ID.
+005660     MOVE  "SHORT"             TO  I-CD.
+005670     WRITE  I-RECORD.
+005680     INITIALIZE  I-RECORD.
+005690     MOVE  00002              TO  I-ID.
+005700     MOVE  "LONGRECORDCODEVALUE"  TO  I-CD.
+005710     MOVE  "LONGRECORDNIHONGOVAL"  TO  I-NIHONGO.
+005720     MOVE  9999999            TO  I-SEISU.
+005730     MOVE  2026                TO  I-HIZUKE-YYYY.
+005740     MOVE  08                  TO  I-HIZUKE-MM.
+005750     MOVE  09                  TO  I-HIZUKE-DD.
+005760     MOVE  12                  TO  I-JIKOKU-HH.
+005770     MOVE  00                  TO  I-JIKOKU-MM.
+005780     MOVE  00                  TO  I-JIKOKU-SS.
+005790     MOVE  "12345678"          TO  I-FUDOU.
+005800     WRITE  I-RECORD.
+005810     CLOSE  INP-FILE.
+005820     EXIT.
+005830*
 005800 FL-OPEN                     SECTION.
 005900     OPEN   INPUT  INP-FILE.
 006000     EXIT.
@@ -80,7 +155,12 @@
 007900     EXIT.
 008000*              
 008100 TERM                        SECTION.
-008200     DISPLAY   "PROGRAM NORMALLY TERMINATED.".
+008150     IF  ABEND-FLG  NOT  =  ZERO
+008160         DISPLAY  "PROGRAM TERMINATED WITH BRIDGE ERROR."
+008170     ELSE
+008180         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+008190     END-IF.
 008300     DISPLAY   "INPUT-COUNT:" I-COUNTER.
 008400     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
+008410     CALL "OPSLOG" USING PGM-NAME I-COUNTER O-COUNTER.
 008500     EXIT.
\ No newline at end of file
