@@ -4,6 +4,45 @@
 000400 IDENTIFICATION              DIVISION.
 000500 PROGRAM-ID.                 IDXTEST.
 000600*AUTHOR.                     KENJI KIMURA.
+000610*
+000620*MODIFICATION HISTORY:
+000630*  KK  start key / end-of-range now come from a control record
+000640*      instead of the 200/202 literals, so the I-SEISU window can
+000650*      be changed without a recompile.
+000660*  KK  INP-FILE now reports FILE STATUS through the shared
+000670*      FSCHECK routine so a permanent I/O error is distinguished
+000680*      from ordinary end-of-range instead of being ignored.
+000690*  KK  the input dataset name now comes from the shared CTLCARD
+000691*      control card (SYSIN) instead of a hardcoded literal.
+000692*  KK  added a second alternate key on I-NIHONGO so records can
+000693*      be located by their Japanese description as well as by
+000694*      I-ID or I-SEISU.
+000695*  KK  TERM now calls the shared OPSLOG routine so the run's
+000696*      counts land in the consolidated end-of-day operations log.
+000697*  KK  R-SEISU-START/-END now also fall back to the shared RUNPARM
+000698*      key/value store when IDXSEISUST/IDXSEISUEN entries are
+000699*      present; the existing IDXCTL control file, when present,
+000700*      still takes final precedence over either.
+000701*  KK  TERM now sets RETURN-CODE from ABEND-FLG so a permanent
+000702*      file error is reported to the invoking JCL/scheduler as a
+000703*      nonzero exit.
+000704*  KK  INIT now scans the whole file once through a second
+000705*      INDEXED alias (VAL-FILE) and checks the detail count and
+000706*      checksum against WRTTEST2's trailer row before the real
+000707*      I-SEISU range extract begins, so a truncated or corrupted
+000708*      dbtests2 is caught before it is trusted.
+000709*  KK  I-NIHONGO is now a real PIC N national field, so the
+000710*      alternate key and the extract's O-NIHONGO move now go
+000711*      through its I-NIHONGO-X plain-byte alias instead - a
+000712*      national field cannot itself be a record key.
+000713*  KK  OUT-WRITE now decomposes I-FUDOU through the shared
+000714*      SCALECNV subprogram and edits it into O-FUDOU as
+000715*      NNNN.NNN instead of moving the signed numeric field's raw
+000716*      bytes straight into the alphanumeric extract column.
+000717*  KK  INP-READ now skips any record whose I-RT-CODE is not "D",
+000718*      so the checksum trailer row can no longer be picked up by
+000719*      the I-SEISU range walk and written out as an ordinary
+000720*      detail row.
 000700 ENVIRONMENT                 DIVISION.
 000800 CONFIGURATION               SECTION.
 000900 INPUT-OUTPUT                SECTION.
@@ -11,72 +50,253 @@
 001100*    入力ファイル
 001200*ACMFILE
 001300*ACMRECNAME=I-RECORD
-001400     SELECT INP-FILE ASSIGN TO "dbtests2"
+001400     SELECT INP-FILE ASSIGN TO W-DBTESTS2-DSN
 001500       ORGANIZATION IS INDEXED
 001600       ACCESS MODE     DYNAMIC
 001700       RECORD KEY   IS I-ID
-001800       ALTERNATE RECORD KEY IS I-SEISU.  
+001800       ALTERNATE RECORD KEY IS I-SEISU
+001801       ALTERNATE RECORD KEY IS I-NIHONGO-X
+001802                             WITH DUPLICATES
+001803       FILE STATUS  IS IO-FILE-STATUS.
+001805*    トレーラー検査用のOUT-FILE索引ビュー
+001806     SELECT VAL-FILE ASSIGN TO W-DBTESTS2-DSN
+001807       ORGANIZATION IS INDEXED
+001808       ACCESS MODE  IS DYNAMIC
+001809       RECORD KEY   IS V-ID
+001809       FILE STATUS  IS VAL-FILE-STATUS.
+001810*    範囲指定用の制御ファイル
+001820     SELECT CTL-FILE ASSIGN TO "IDXCTL"
+001830       ORGANIZATION LINE SEQUENTIAL
+001831       FILE STATUS  IS CTL-FILE-STATUS.
+001840*    抽出結果の出力ファイル
+001850     SELECT OUT-FILE ASSIGN TO "IDXEXT"
+001860       ORGANIZATION LINE SEQUENTIAL.
 001900 DATA                        DIVISION.
 002000 FILE                        SECTION.
 002100*入力ファイル
 002200 FD  INP-FILE.
-002300 COPY "I_RECORD.cbl".
+002300 COPY "I_RECORD2.cbl".
+002305*トレーラー検査用のOUT-FILE索引ビュー
+002306 FD  VAL-FILE.
+002307 COPY "I_RECORD2.cbl" REPLACING LEADING ==I-== BY ==V-==.
+002310*制御ファイル
+002320 FD  CTL-FILE.
+002330 01  CTL-RECORD.
+002340     05  CTL-SEISU-START     PIC S9(07).
+002350     05  FILLER              PIC X(01)  VALUE  "|".
+002360     05  CTL-SEISU-END       PIC S9(07).
+002370*抽出結果の出力ファイル
+002380 FD  OUT-FILE.
+002390 COPY "O_RECORD.cbl".
 002400 WORKING-STORAGE             SECTION.
+002410*ファイル状態判定用共通コピー句
+002420 COPY "FILESTAT.cbl".
+002430*テストスイート共通制御カード
+002440 COPY "CTLCARD.cbl".
 002500 01  SOME-AREA.
 002600     05  I-COUNTER           PIC 9(05).
 002700     05  O-COUNTER           PIC 9(05).
 002800     05  END-FLG             PIC 9(01)  VALUE  ZERO.
+002810     05  CTL-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+002811     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+002812     05  PGM-NAME            PIC X(08)  VALUE  "IDXTEST".
+002813     05  W-DBTESTS2-DSN      PIC X(08)  VALUE  "dbtests2".
+002814     05  P-PARM-NAME         PIC X(10).
+002815     05  P-SEISU-START       PIC S9(09) VALUE  ZERO.
+002816     05  P-SEISU-END         PIC S9(09) VALUE  ZERO.
+002817     05  VAL-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+002818     05  VAL-END-FLG         PIC 9(01)  VALUE  ZERO.
+002819     05  VAL-DETAIL-COUNT    PIC 9(05)  VALUE  ZERO.
+002820     05  VAL-CHECKSUM        PIC S9(07) VALUE  ZERO.
+002821     05  VAL-TRAILER-FLG     PIC 9(01)  VALUE  ZERO.
+002821     05  REC-FOUND-FLG       PIC 9(01)  VALUE  ZERO.
+002822*抽出用のFUDOU編集(符号は捨て、絶対値をNNNN.NNN形式に整形)
+002823 01  W-FUDOU-EDIT.
+002824     05  W-FUDOU-INT         PIC 9(04).
+002825     05  FILLER              PIC X(01)  VALUE  ".".
+002826     05  W-FUDOU-FRAC        PIC 9(03).
+002827*共通符号/位取り変換サブルーチン(SCALECNV)呼出用ワークエリア
+002828 01  SCALECNV-AREA.
+002829     05  SC-FUNCTION         PIC X(01).
+002830     05  SC-FACTOR           PIC 9(05)  VALUE  1000.
+002831     05  SC-VALUE            PIC S9(09)V9(03).
+002832     05  SC-INT-PART         PIC 9(09).
+002833     05  SC-FRAC-PART        PIC 9(03).
+002834     05  SC-SIGN-FLG         PIC 9(01).
+002820 01  RANGE-AREA.
+002830     05  R-SEISU-START       PIC S9(07)  VALUE  200.
+002840     05  R-SEISU-END         PIC S9(07)  VALUE  202.
 002900 PROCEDURE                   DIVISION.
 003000*主処理節
 003100 MAIN                        SECTION.
 003200     PERFORM   INIT.
 003300     PERFORM   FL-OPEN.
+003310     PERFORM   FL-OPEN-OUT.
 003400     PERFORM  INP-READ.
 003500*    入力ファイルが終了するまで繰り返し
-003600     PERFORM   UNTIL  END-FLG  NOT  =  ZERO
-003700                  OR  I-SEISU       > 202
+003600     PERFORM   UNTIL  END-FLG   NOT  =  ZERO
+003605                  OR  ABEND-FLG  NOT  =  ZERO
+003700                  OR  I-SEISU        > R-SEISU-END
 003800        PERFORM  OUT-WRITE
 003900        PERFORM  INP-READ
 004000     END-PERFORM.
 004100     PERFORM   FL-CLOSE.
+004110     PERFORM   FL-CLOSE-OUT.
 004200     PERFORM   TERM.
 004300     STOP RUN.
 004400*開始処理
 004500 INIT                        SECTION.
 004600     DISPLAY   "PROGRAM STARTING.".
+004605     PERFORM   CTLCARD-READ.
+004607     PERFORM   PARM-READ.
+004610     PERFORM   CTL-READ.
+004611     PERFORM   TRAILER-CHECK.
 004700     EXIT.
+004701*トレーラー行と突き合わせるファイル全体走査節
+004702 TRAILER-CHECK               SECTION.
+004703     MOVE  ZERO  TO  VAL-END-FLG  VAL-DETAIL-COUNT
+004704                     VAL-CHECKSUM VAL-TRAILER-FLG.
+004705     OPEN  INPUT  VAL-FILE.
+004706     IF  VAL-FILE-STATUS  =  "00"
+004707         PERFORM  UNTIL  VAL-END-FLG  NOT  =  ZERO
+004708            READ  VAL-FILE  NEXT
+004709              AT END  MOVE  1  TO  VAL-END-FLG
+004710            END-READ
+004711            IF  VAL-END-FLG  =  ZERO
+004712                IF  V-RT-CODE  =  "T"
+004713                    MOVE  1            TO  VAL-TRAILER-FLG
+004714                    IF  V-CD-NUM  NOT  =  VAL-DETAIL-COUNT
+004715                     OR V-SEISU   NOT  =  VAL-CHECKSUM
+004716                        DISPLAY  "TRAILER MISMATCH:" PGM-NAME
+004717                        MOVE  1  TO  ABEND-FLG
+004718                    END-IF
+004719                ELSE
+004720                    ADD  1  TO  VAL-DETAIL-COUNT
+004721                    COMPUTE  VAL-CHECKSUM  =  FUNCTION MOD
+004722                                  (VAL-CHECKSUM + V-ID, 9999999)
+004723                END-IF
+004724            END-IF
+004725         END-PERFORM
+004726         CLOSE  VAL-FILE
+004727         IF  VAL-TRAILER-FLG  =  ZERO
+004728             DISPLAY  "NO TRAILER FOUND ON " W-DBTESTS2-DSN
+004729             MOVE  1  TO  ABEND-FLG
+004730         END-IF
+004731     END-IF.
+004732     EXIT.
+004701*共通制御カードの読込節
+004702 CTLCARD-READ                SECTION.
+004703     ACCEPT  CTL-CARD  FROM  SYSIN.
+004704     IF  CC-DBTESTS2-DSN  NOT  =  SPACES
+004705         MOVE  CC-DBTESTS2-DSN  TO  W-DBTESTS2-DSN
+004706     END-IF.
+004707     EXIT.
+004708*共有運用パラメーター格納庫の読込節(IDXCTLが優先)
+004709 PARM-READ                   SECTION.
+004711     MOVE  "IDXSEISUST"      TO  P-PARM-NAME.
+004712     CALL "RUNPARM"          USING  P-PARM-NAME  P-SEISU-START.
+004713     IF  P-SEISU-START  NOT  =  ZERO
+004714         MOVE  P-SEISU-START  TO  R-SEISU-START
+004715     END-IF.
+004716     MOVE  "IDXSEISUEN"      TO  P-PARM-NAME.
+004717     CALL "RUNPARM"          USING  P-PARM-NAME  P-SEISU-END.
+004718     IF  P-SEISU-END  NOT  =  ZERO
+004719         MOVE  P-SEISU-END    TO  R-SEISU-END
+004720     END-IF.
+004721     EXIT.
+004710*制御ファイルの読込節
+004720 CTL-READ                    SECTION.
+004730     OPEN  INPUT  CTL-FILE.
+004740     IF  CTL-FILE-STATUS  =  "00"
+004750         READ  CTL-FILE
+004760             AT END
+004770                 CONTINUE
+004780             NOT AT END
+004790                 MOVE  CTL-SEISU-START  TO  R-SEISU-START
+004800                 MOVE  CTL-SEISU-END    TO  R-SEISU-END
+004810         END-READ
+004820         CLOSE  CTL-FILE
+004830     END-IF.
+004840     DISPLAY   "SEISU RANGE:" R-SEISU-START " TO " R-SEISU-END.
+004850     EXIT.
 004800*ファイルを開く節
 004900 FL-OPEN                     SECTION.
 005000     OPEN   INPUT  INP-FILE.
-005100     MOVE  200    TO  I-SEISU.
+005100     MOVE  R-SEISU-START  TO  I-SEISU.
 005200     START INP-FILE
 005300       KEY IS = I-SEISU
 005400     INVALID KEY MOVE 10001   TO  I-COUNTER
-                       MOVE    1    TO  END-FLG
-005500     END-START.
-005600     EXIT.
-005700*入力処理節
-005800 INP-READ                    SECTION.
-005900     READ INP-FILE NEXT
-006000       AT END  MOVE 1 TO END-FLG
-006100     END-READ.
-006200     IF  END-FLG  =  ZERO
-006300*        終端に達していなければカウンターを増分
-006400         ADD  1              TO  I-COUNTER
-006500     END-IF.
-006600     EXIT.
-006700*出力処理節
-006800 OUT-WRITE                   SECTION.
-006900     DISPLAY  I-RECORD.
-007000     ADD  1                  TO  O-COUNTER.
-007100     EXIT.
-007200*ファイルを閉じる節
-007300 FL-CLOSE                    SECTION.
-007400     CLOSE  INP-FILE.
-007500     EXIT.
-007600*終了処理
-007700 TERM                        SECTION.
-007800     DISPLAY   "PROGRAM NORMALLY TERMINATED.".
-007900     DISPLAY   "INPUT-COUNT:" I-COUNTER.
-008000     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
-008100     EXIT.
+005500                 MOVE    1    TO  END-FLG
+005600     END-START.
+005610     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
+005700     EXIT.
+005710*抽出ファイルを開く節
+005720 FL-OPEN-OUT                 SECTION.
+005730     OPEN   OUTPUT  OUT-FILE.
+005740     EXIT.
+005800*入力処理節
+005900 INP-READ                    SECTION.
+005910     MOVE  ZERO       TO  REC-FOUND-FLG.
+005920     PERFORM  UNTIL  REC-FOUND-FLG  NOT  =  ZERO
+005925                  OR  END-FLG        NOT  =  ZERO
+005930                  OR  ABEND-FLG      NOT  =  ZERO
+006000         READ INP-FILE NEXT
+006100           AT END  MOVE 1 TO END-FLG
+006200         END-READ
+006210         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+006300         IF  END-FLG  =  ZERO  AND  ABEND-FLG  =  ZERO
+006310             IF  I-RT-CODE  =  "D"
+006400*                終端に達していなければカウンターを増分
+006500                 ADD  1              TO  I-COUNTER
+006510                 MOVE  1             TO  REC-FOUND-FLG
+006520             ELSE
+006530                 DISPLAY  "SKIPPING NON-DETAIL RECORD:" I-RT-CODE
+006540             END-IF
+006600         END-IF
+006650     END-PERFORM.
+006700     EXIT.
+006800*出力処理節
+006900 OUT-WRITE                   SECTION.
+007000     DISPLAY  I-RECORD.
+007010     MOVE  I-ID              TO  O-ID.
+007020     MOVE  I-CD              TO  O-CD.
+007030     MOVE  I-NIHONGO-X       TO  O-NIHONGO.
+007040     MOVE  I-SEISU           TO  O-SEISU.
+007050     MOVE  I-HIZUKE-YYYY     TO  O-HIZUKE-YYYY.
+007060     MOVE  I-HIZUKE-MM       TO  O-HIZUKE-MM.
+007070     MOVE  I-HIZUKE-DD       TO  O-HIZUKE-DD.
+007080     MOVE  I-JIKOKU-HH       TO  O-JIKOKU-HH.
+007090     MOVE  I-JIKOKU-MM       TO  O-JIKOKU-MM.
+007095     MOVE  I-JIKOKU-SS       TO  O-JIKOKU-SS.
+007096     MOVE  "D"               TO  SC-FUNCTION.
+007097     MOVE  I-FUDOU           TO  SC-VALUE.
+007097     CALL "SCALECNV"      USING  SC-FUNCTION  SC-FACTOR
+007097                                 SC-VALUE     SC-INT-PART
+007097                                 SC-FRAC-PART SC-SIGN-FLG.
+007097     MOVE  SC-INT-PART       TO  W-FUDOU-INT.
+007097     MOVE  SC-FRAC-PART      TO  W-FUDOU-FRAC.
+007098     MOVE  W-FUDOU-EDIT      TO  O-FUDOU.
+007099     WRITE  O-RECORD.
+007100     ADD  1                  TO  O-COUNTER.
+007200     EXIT.
+007300*ファイルを閉じる節
+007400 FL-CLOSE                    SECTION.
+007500     CLOSE  INP-FILE.
+007600     EXIT.
+007610*抽出ファイルを閉じる節
+007620 FL-CLOSE-OUT                SECTION.
+007630     CLOSE  OUT-FILE.
+007640     EXIT.
+007700*終了処理
+007800 TERM                        SECTION.
+007810     IF  ABEND-FLG  NOT  =  ZERO
+007820         DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+007822         MOVE  8   TO  RETURN-CODE
+007830     ELSE
+007840         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+007845         MOVE  0   TO  RETURN-CODE
+007850     END-IF.
+008000     DISPLAY   "INPUT-COUNT:" I-COUNTER.
+008100     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
+008110     CALL "OPSLOG" USING PGM-NAME I-COUNTER O-COUNTER.
+008200     EXIT.
