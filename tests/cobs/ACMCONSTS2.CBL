@@ -0,0 +1,14 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCC
+000200*ACM web-call interface header shared by the dbtests2 web programs.
+000210*ACM-WEB-REPLY-STATUS: "00"=success "04"=record not found
+000220*"05"=duplicate key "99"=unrecognized request code.
+000300 01  ACM-WEB-IF-PARAMS.
+000400     05  ACM-WEB-CALLER-ID       PIC  X(20).
+000500     05  ACM-WEB-SESSION-ID      PIC  X(20).
+000600     05  ACM-WEB-CORRELATION-ID  PIC  X(20).
+000610     05  ACM-WEB-REPLY-STATUS    PIC  X(02).
+000620         88  ACM-REPLY-SUCCESS       VALUE  "00".
+000630         88  ACM-REPLY-NOTFOUND      VALUE  "04".
+000640         88  ACM-REPLY-DUPKEY        VALUE  "05".
+000650         88  ACM-REPLY-UNKNOWN       VALUE  "99".
+000660     05  ACM-WEB-REPLY-MESSAGE   PIC  X(38).
