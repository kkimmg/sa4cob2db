@@ -0,0 +1,66 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*符号付き数値の符号/位取り変換を一箇所にまとめた共通サブルーチン。
+000300*SEISU/FUDOUのような「符号付きレコード値」⇔「画面用の絶対値＋
+000400*符号フラグ」の変換と、位取り係数による乗除算をここで行う。
+000500 IDENTIFICATION              DIVISION.
+000600 PROGRAM-ID.                 SCALECNV.
+000700*AUTHOR.                     KENJI KIMURA.
+000800 ENVIRONMENT                 DIVISION.
+000900 CONFIGURATION               SECTION.
+001000 DATA                        DIVISION.
+001100 WORKING-STORAGE             SECTION.
+001200 01  W-MAGNITUDE             PIC  9(09)V9(03).
+001300 LINKAGE                     SECTION.
+001400*L-FUNCTION: "D"=分解 "C"=合成 "M"=乗算 "V"=除算
+001500 01  L-FUNCTION              PIC  X(01).
+001600*位取り係数(M/Vでのみ使用、D/Cでは無視される)
+001700 01  L-FACTOR                PIC  9(05).
+001800*レコード側の符号付き値(全関数で入出力に使用)
+001900 01  L-VALUE                 PIC  S9(09)V9(03).
+002000*画面側の絶対値(整数部)
+002100 01  L-INT-PART              PIC  9(09).
+002200*画面側の絶対値(小数部を1000倍した整数)
+002300 01  L-FRAC-PART             PIC  9(03).
+002400*画面側の符号フラグ(0=正/ゼロ 1=負)
+002500 01  L-SIGN-FLG              PIC  9(01).
+002600 PROCEDURE                   DIVISION  USING  L-FUNCTION
+002700                                             L-FACTOR
+002800                                             L-VALUE
+002900                                             L-INT-PART
+003000                                             L-FRAC-PART
+003100                                             L-SIGN-FLG.
+003200 MAIN                        SECTION.
+003300     EVALUATE  L-FUNCTION
+003400         WHEN  "D"
+003500             PERFORM  DECOMPOSE
+003600         WHEN  "C"
+003700             PERFORM  COMPOSE
+003800         WHEN  "M"
+003900             COMPUTE  L-VALUE  =  L-VALUE  *  L-FACTOR
+004000         WHEN  "V"
+004100             COMPUTE  L-VALUE  =  L-VALUE  /  L-FACTOR
+004200     END-EVALUATE.
+004300     GOBACK.
+004400*符号付き値を絶対値の整数部/小数部と符号フラグへ分解する節
+004500 DECOMPOSE                   SECTION.
+004600     IF  L-VALUE  >  ZERO
+004700         MOVE  L-VALUE       TO  W-MAGNITUDE
+004800         MOVE  ZERO          TO  L-SIGN-FLG
+004900     ELSE
+005000         COMPUTE  W-MAGNITUDE  =  L-VALUE  *  (-1)
+005100         MOVE  1             TO  L-SIGN-FLG
+005200     END-IF.
+005300     MOVE  W-MAGNITUDE       TO  L-INT-PART.
+005400     COMPUTE  L-FRAC-PART  =
+005410              (W-MAGNITUDE  -  L-INT-PART)  *  1000.
+005500     EXIT.
+005600*絶対値の整数部/小数部と符号フラグを符号付き値へ合成する節
+005700 COMPOSE                     SECTION.
+005800     COMPUTE  W-MAGNITUDE  =  L-INT-PART
+005810                          +  (L-FRAC-PART  /  1000).
+005900     IF  L-SIGN-FLG  =  ZERO
+006000         MOVE  W-MAGNITUDE   TO  L-VALUE
+006100     ELSE
+006200         COMPUTE  L-VALUE    =  W-MAGNITUDE  *  (-1)
+006300     END-IF.
+006400     EXIT.
