@@ -0,0 +1,16 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCC
+000200*Shared FILE STATUS value copybook. COPY this into WORKING-STORAGE
+000300*and name IO-FILE-STATUS on a SELECT's FILE STATUS clause so every
+000400*program tests the same condition names instead of raw 2-digit
+000500*codes, and can hand it straight to FSCHECK for a standard
+000600*operator message / abend decision.
+000700 01  IO-FILE-STATUS              PIC  X(02)  VALUE  ZERO.
+000800     88  FS-SUCCESS                          VALUE  "00".
+000900     88  FS-EOF                              VALUE  "10".
+001000     88  FS-DUPLICATE-KEY                    VALUE  "22".
+001100     88  FS-RECORD-NOT-FOUND                 VALUE  "23".
+001200     88  FS-PERMANENT-ERROR                  VALUE  "30" "34" "35"
+001300                                              "37" "38" "39".
+001400     88  FS-LOGIC-ERROR                      VALUE  "41" "42" "43"
+001500                                              "44" "46" "47" "48"
+001600                                              "49".
