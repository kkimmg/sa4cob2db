@@ -0,0 +1,24 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*テストスイート全体で共有する制御カード(SYSIN経由でACCEPT)。
+000300*dbtests/dbtests2のデータセット名や、まだ実行時パラメーター化
+000400*されていないハードコード閾値を差し替え可能にする。
+000500*未入力(空白/ゼロ)の項目は呼出側でデフォルト値のまま残す。
+000550*CC-JNI-OPENMODE: "I"=入力 "O"=出力 "U"=入出力(ACM-OPENMODE-*と対応)。
+000560*CC-BATCH-FLG: "Y"=無人バッチ入力モード(DYNTESTがDYNTRANSから
+000570*     SCR-RECORD形式のトランザクションを読み込んで処理する)。
+000580*CC-TYPEOLD-DSN/CC-TYPENEW-DSN: TYPEDIFFが突合する"TYPETEST"
+000590*     出力ファイルの旧世代/新世代データセット名。
+000600 01  CTL-CARD.
+000700     05  CC-DBTESTS-DSN          PIC  X(08).
+000800     05  FILLER                  PIC  X(01)  VALUE  "|".
+000900     05  CC-DBTESTS2-DSN         PIC  X(08).
+001000     05  FILLER                  PIC  X(01)  VALUE  "|".
+001100     05  CC-MAX-COUNT            PIC  9(05).
+001200     05  FILLER                  PIC  X(01)  VALUE  "|".
+001300     05  CC-JNI-OPENMODE         PIC  X(01).
+001400     05  FILLER                  PIC  X(01)  VALUE  "|".
+001500     05  CC-BATCH-FLG            PIC  X(01).
+001600     05  FILLER                  PIC  X(01)  VALUE  "|".
+001700     05  CC-TYPEOLD-DSN          PIC  X(08).
+001800     05  FILLER                  PIC  X(01)  VALUE  "|".
+001900     05  CC-TYPENEW-DSN          PIC  X(08).
