@@ -1,108 +1,419 @@
 000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
-000200*                      
-000300*                    (SEQ)                        (SEQ)                  
+000200*
+000300*                    (SEQ)                        (SEQ)
 000400 IDENTIFICATION              DIVISION.
-000500 PROGRAM-ID.                 WRTTEST.
+000500 PROGRAM-ID.                 WRTTEST2.
 000600*AUTHOR.                     KENJI KIMURA.
+000610*
+000620*MODIFICATION HISTORY:
+000630*  KK  TERM now reports the sign distribution and min/max of the
+000640*      O-SEISU values generated by this run.
+000650*  KK  corrected PROGRAM-ID (was hand-forked from WRTTEST and
+000660*      still said WRTTEST); output dataset name and the O-SEISU
+000670*      signed/unsigned rule now come from GENCTL at INIT instead
+000680*      of being hardcoded, and the shared date/time synthesis
+000690*      moved to the GENDATE subprogram.
+000695*  KK  OUT-FILE now reports FILE STATUS through the shared
+000696*      FSCHECK routine so a write failure is no longer silent.
+000697*  KK  FL-OPEN now finds the current high O-ID already in
+000698*      WS-OUT-DATASET before generating any records and opens
+000699*      OUT-FILE in EXTEND mode, so repeated runs continue the ID
+000700*      sequence and append instead of overwriting.
+000701*  KK  OUT-EDIT now calls the shared SCALECNV subprogram to derive
+000702*      O-FUDOU instead of dividing W-COUNTER inline.
+000703*  KK  O-RECORD now carries a leading O-RT-CODE record-type field;
+000704*      every record this program generates is a detail row ("D").
+000705*  KK  I-COUNTER/W-COUNTER now checkpointed to CHK-FILE every
+000706*      CHKPT-INTERVAL records; INIT resumes from the checkpoint
+000707*      when one is present instead of restarting the generation
+000708*      loop from the FIND-HIGH-ID position with no other state.
+000709*  KK  GENCTL now also carries a target negative-SEISU percentage,
+000710*      a date range, and a record count; when set, OUT-EDIT uses
+000711*      them to drive the generated distribution instead of the
+000712*      fixed W-COUNTER sign trajectory, GENDATE spread, and the
+000713*      hardcoded 10000-record cutoff.
+000714*  KK  TERM now calls the shared OPSLOG routine so the run's
+000715*      counts land in the consolidated end-of-day operations log.
+000716*  KK  the starting W-COUNTER now comes from the shared RUNPARM
+000717*      key/value store when a WRT2START entry is present, instead
+000718*      of always being the hardcoded literal -5000.
+000719*  KK  TERM now sets RETURN-CODE from ABEND-FLG so a permanent
+000720*      file error is reported to the invoking JCL/scheduler as a
+000721*      nonzero exit.
+000722*  KK  O-SEISU (O_RECORD2.cbl) is now PIC S9(07) instead of
+000723*      unsigned; negative SEISU values generated when
+000724*      SIGNED-SEISU-FLG is on used to lose their sign the moment
+000725*      W-COUNTER was moved into the unsigned O-SEISU, so every
+000726*      downstream read of dbtests2 saw only positive values.
+000727*  KK  FL-CLOSE now writes a trailer row (O-RT-CODE "T") carrying
+000728*      the detail record count and a running checksum, so a
+000729*      reader can tell a truncated or corrupted extract from a
+000730*      complete one before it starts processing.
+000731*  KK  FL-OPEN now refuses to extend WS-OUT-DATASET when it already
+000732*      holds records and no checkpoint is being resumed, unless
+000733*      GENCTL's new CTL-FORCE-RERUN-FLG is set to "Y"; a rerun
+000734*      kicked off by mistake used to silently keep appending onto
+000735*      the prior run's data instead of stopping.
+000736*  KK  OUT-WRITE now displays a progress line every 1000 records
+000737*      written, so an operator watching the console can tell a
+000738*      long run is still progressing.
+000739*  KK  the duplicate-run guard now sets its own DUP-RUN-FLG so
+000740*      TERM can report the stop distinctly from a genuine FSCHECK
+000741*      file error instead of both sharing the same message.
+000742*  KK  FL-CLOSE now clears WRTCHKPT on a normal successful run;
+000743*      it used to survive a clean STOP RUN and be misread as a
+000744*      checkpoint to resume from the next time WS-OUT-DATASET
+000745*      was freshly (re)built, seeding I-COUNTER/W-COUNTER from a
+000746*      prior run's stale position instead of starting clean.
+000748*  KK  TRAILER-WRITE now derives O-ID from I-COUNTER (the true
+000749*      high-water detail ID) instead of the per-run O-COUNTER,
+000750*      which used to collide with an existing detail ID as soon
+000751*      as a run wrote fewer records than the file already held.
+000752*      FIND-HIGH-ID now also skips an old trailer row (X-RT-CODE
+000753*      "T") so a stale trailer never gets mistaken for the
+000754*      detail high-water mark.
 000700 ENVIRONMENT                 DIVISION.
 000800 CONFIGURATION               SECTION.
 000900 INPUT-OUTPUT                SECTION.
 001000 FILE-CONTROL.
-001100*                        
+001100*
 001200*ACMFILE
 001300*ACMRECNAME=O-RECORD
-001400     SELECT OUT-FILE ASSIGN TO "dbtests2"
-001500       ORGANIZATION LINE SEQUENTIAL.
+001400     SELECT OUT-FILE ASSIGN TO WS-OUT-DATASET
+001500       ORGANIZATION LINE SEQUENTIAL
+001501       FILE STATUS  IS IO-FILE-STATUS.
+001510*    生成パラメーター制御ファイル
+001520     SELECT CTL-FILE ASSIGN TO "GENCTL"
+001530       ORGANIZATION LINE SEQUENTIAL
+001531       FILE STATUS  IS CTL-FILE-STATUS.
+001540*    現在の最大IDを調べるためのOUT-FILE索引ビュー
+001550     SELECT OUT-FILE-IDX ASSIGN TO WS-OUT-DATASET
+001560       ORGANIZATION IS INDEXED
+001570       ACCESS MODE  IS DYNAMIC
+001580       RECORD KEY   IS X-ID
+001590       FILE STATUS  IS X-FILE-STATUS.
+001595*    再開用チェックポイント・ファイル
+001596     SELECT CHK-FILE ASSIGN TO "WRTCHKPT"
+001597       ORGANIZATION LINE SEQUENTIAL
+001598       FILE STATUS  IS CHK-FILE-STATUS.
 001600 DATA                        DIVISION.
 001700 FILE                        SECTION.
-001800*                    
+001800*
 001900 FD  OUT-FILE.
 002000     COPY "O_RECORD2.cbl".
+002010*
+002020 FD  CTL-FILE.
+002030     COPY "GENCTL.cbl".
+002040*現在の最大IDを調べるためのOUT-FILE索引ビュー
+002050 FD  OUT-FILE-IDX.
+002060     COPY "I_RECORD2.cbl" REPLACING LEADING ==I-== BY ==X-==.
+002070*再開用チェックポイント・ファイル
+002080 FD  CHK-FILE.
+002090 01  CHK-RECORD.
+002091     05  CHK-COUNTER         PIC 9(05).
+002092     05  FILLER              PIC X(01)  VALUE  "|".
+002093     05  CHK-W-COUNTER       PIC S9(05).
 002100 WORKING-STORAGE             SECTION.
+002110*ファイル状態判定用共通コピー句
+002120 COPY "FILESTAT.cbl".
 002200 01  SOME-AREA.
 002300     05  I-COUNTER           PIC 9(05).
 002400     05  O-COUNTER           PIC 9(05).
 002500     05  END-FLG             PIC 9(01)  VALUE  ZERO.
 002600     05  W-COUNTER           PIC S9(05).
+002610     05  NEG-COUNT           PIC 9(05)  VALUE  ZERO.
+002620     05  POS-COUNT           PIC 9(05)  VALUE  ZERO.
+002630     05  MIN-SEISU           PIC S9(05) VALUE  ZERO.
+002640     05  MAX-SEISU           PIC S9(05) VALUE  ZERO.
+002650     05  FIRST-REC-FLG       PIC 9(01)  VALUE  ZERO.
+002660     05  WS-OUT-DATASET      PIC X(08)  VALUE  "dbtests2".
+002670     05  SIGNED-SEISU-FLG    PIC 9(01)  VALUE  1.
+002680     05  CTL-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+002690     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+002695     05  PGM-NAME            PIC X(08)  VALUE  "WRTTEST2".
+002696     05  X-FILE-STATUS       PIC X(02)  VALUE  ZERO.
+002697     05  HIGH-ID             PIC 9(05)  VALUE  ZERO.
+002698     05  FIND-END-FLG        PIC 9(01)  VALUE  ZERO.
+002698     05  CHK-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+002698     05  RESTART-COUNTER     PIC 9(05)  VALUE  ZERO.
+002698     05  RESTART-W-COUNTER   PIC S9(05) VALUE  ZERO.
+002698     05  CHKPT-INTERVAL      PIC 9(05)  VALUE  500.
+002698     05  W-PCT-NEGATIVE      PIC 9(03)  VALUE  ZERO.
+002698     05  W-DATE-YYYY-START   PIC 9(04)  VALUE  ZERO.
+002698     05  W-DATE-YYYY-END     PIC 9(04)  VALUE  ZERO.
+002698     05  W-DATE-SPAN         PIC 9(04)  VALUE  ZERO.
+002698     05  W-RECORD-COUNT      PIC 9(05)  VALUE  ZERO.
+002698     05  P-PARM-NAME         PIC X(10).
+002698     05  P-START-COUNTER     PIC S9(09) VALUE  ZERO.
+002698     05  W-CHECKSUM          PIC S9(07) VALUE  ZERO.
+002698     05  W-FORCE-RERUN-FLG   PIC X(01)  VALUE  SPACES.
+002698         88  FORCE-RERUN            VALUE  "Y".
+002698     05  DUP-RUN-FLG         PIC 9(01)  VALUE  ZERO.
+002699*共通符号/位取り変換サブルーチン(SCALECNV)呼出用ワークエリア
+002701 01  SCALECNV-AREA.
+002702     05  SC-FUNCTION         PIC X(01).
+002703     05  SC-FACTOR           PIC 9(05)  VALUE  1000.
+002704     05  SC-VALUE            PIC S9(09)V9(03).
+002705     05  SC-INT-PART         PIC 9(09).
+002706     05  SC-FRAC-PART        PIC 9(03).
+002707     05  SC-SIGN-FLG         PIC 9(01).
 002700 01  WORK-AREA.
 002800     05  W-A                 PIC S9(09).
-002900     05  W-B                 PIC S9(09).
-003000     05  W-C                 PIC S9(09).
-003100     05  W-D                 PIC S9(09).
-003200     05  W-EF.
+003100     05  W-EF.
 003300       07  W-E               PIC 9(04).
 003400       07  FILLER            PIC X(01)  VALUE  ".".
 003500       07  W-F               PIC 9(03).
 003600 PROCEDURE                   DIVISION.
-003700*              
+003700*
 003800 MAIN                        SECTION.
 003900     PERFORM   INIT.
 004000     PERFORM   FL-OPEN.
 004100     PERFORM   OUT-EDIT.
-004200*                                                      
-004300     PERFORM   UNTIL  END-FLG  NOT  =  ZERO
+004200*
+004300     PERFORM   UNTIL  END-FLG   NOT  =  ZERO
+004310                  OR  ABEND-FLG  NOT  =  ZERO
 004400        PERFORM  OUT-WRITE
+004410        PERFORM  CHK-WRITE
 004500        PERFORM  OUT-EDIT
 004600     END-PERFORM.
 004700     PERFORM   FL-CLOSE.
 004800     PERFORM   TERM.
 004900     STOP RUN.
-005000*              
+005000*
 005100 INIT                        SECTION.
 005200     DISPLAY   "PROGRAM STARTING.".
 005300     MOVE  -5000  TO  W-COUNTER.
 005400     MOVE  0      TO  I-COUNTER.
+005410     PERFORM   CTL-READ.
+005411     PERFORM   PARM-READ.
+005420     PERFORM   CHK-READ.
 005500     EXIT.
-005600*                      
+005501*チェックポイント・ファイルの読込節
+005502 CHK-READ                    SECTION.
+005503     MOVE  ZERO  TO  RESTART-COUNTER.
+005504     OPEN  INPUT  CHK-FILE.
+005505     IF  CHK-FILE-STATUS  =  "00"
+005506         READ  CHK-FILE
+005507             AT END
+005508                 CONTINUE
+005509             NOT AT END
+005510                 MOVE  CHK-COUNTER    TO  RESTART-COUNTER
+005511                 MOVE  CHK-W-COUNTER  TO  RESTART-W-COUNTER
+005512         END-READ
+005513         CLOSE  CHK-FILE
+005514     END-IF.
+005515     EXIT.
+005526*共有運用パラメーター格納庫の読込節
+005527 PARM-READ                   SECTION.
+005528     MOVE  "WRT2START"       TO  P-PARM-NAME.
+005529     CALL "RUNPARM"          USING  P-PARM-NAME  P-START-COUNTER.
+005531     IF  P-START-COUNTER  NOT  =  ZERO
+005532         MOVE  P-START-COUNTER  TO  W-COUNTER
+005533     END-IF.
+005534     EXIT.
+005516*チェックポイント・ファイルの書込節(CHKPT-INTERVAL件毎)
+005517 CHK-WRITE                   SECTION.
+005518     IF  FUNCTION MOD (I-COUNTER, CHKPT-INTERVAL)  =  ZERO
+005519         OPEN  OUTPUT  CHK-FILE
+005520         MOVE  I-COUNTER  TO  CHK-COUNTER
+005521         MOVE  W-COUNTER  TO  CHK-W-COUNTER
+005522         WRITE  CHK-RECORD
+005523         CLOSE  CHK-FILE
+005524     END-IF.
+005525     EXIT.
+005510*生成パラメーターの読込節
+005520 CTL-READ                    SECTION.
+005530     OPEN  INPUT  CTL-FILE.
+005540     IF  CTL-FILE-STATUS  =  "00"
+005550         READ  CTL-FILE
+005560             AT END
+005570                 CONTINUE
+005580             NOT AT END
+005590                 MOVE  CTL-OUT-DATASET      TO  WS-OUT-DATASET
+005591                 MOVE  CTL-SIGNED-SEISU-FLG TO  SIGNED-SEISU-FLG
+005611                 MOVE  CTL-PCT-NEGATIVE     TO  W-PCT-NEGATIVE
+005612                 MOVE  CTL-DATE-YYYY-START  TO  W-DATE-YYYY-START
+005613                 MOVE  CTL-DATE-YYYY-END    TO  W-DATE-YYYY-END
+005614                 MOVE  CTL-RECORD-COUNT     TO  W-RECORD-COUNT
+005617                MOVE  CTL-FORCE-RERUN-FLG  TO  W-FORCE-RERUN-FLG
+005615         END-READ
+005616         CLOSE  CTL-FILE
+005617     END-IF.
+005618     IF  W-RECORD-COUNT  =  ZERO
+005619         MOVE  10000  TO  W-RECORD-COUNT
+005620     END-IF.
+005621     IF  W-DATE-YYYY-END  NOT  =  ZERO
+005622                      AND  W-DATE-YYYY-END  >  W-DATE-YYYY-START
+005623         COMPUTE  W-DATE-SPAN  =  W-DATE-YYYY-END
+005624                               -  W-DATE-YYYY-START  +  1
+005625     END-IF.
+005626     EXIT.
+005600*
 005700 FL-OPEN                     SECTION.
-005800     OPEN   OUTPUT  OUT-FILE.
+005710     PERFORM   FIND-HIGH-ID.
+005715     IF  RESTART-COUNTER  =  ZERO
+005716             AND  HIGH-ID  NOT  =  ZERO
+005717             AND  NOT  FORCE-RERUN
+005718         DISPLAY  "DATASET HAS DATA:" WS-OUT-DATASET
+005719         DISPLAY  "SET CTL-FORCE-RERUN-FLG=Y TO RERUN"
+005719        MOVE  1  TO  DUP-RUN-FLG
+005719        MOVE  1  TO  ABEND-FLG
+005719        MOVE  1  TO  END-FLG
+005719     END-IF.
+005720     IF  RESTART-COUNTER  NOT  =  ZERO
+005730         DISPLAY  "RESUMING FROM CHECKPOINT:" RESTART-COUNTER
+005740         MOVE  RESTART-COUNTER    TO  I-COUNTER
+005750         MOVE  RESTART-W-COUNTER  TO  W-COUNTER
+005760     END-IF.
+005800     IF  ABEND-FLG  =  ZERO
+005801         OPEN   EXTEND  OUT-FILE
+005802     END-IF.
 005900     EXIT.
-006000*                  
+005910*既存OUT-FILE中の最大IDを求める節
+005920 FIND-HIGH-ID                SECTION.
+005930     OPEN  INPUT  OUT-FILE-IDX.
+005940     IF  X-FILE-STATUS  =  "00"
+005950         MOVE  ZERO  TO  FIND-END-FLG
+005960         PERFORM  UNTIL  FIND-END-FLG  NOT  =  ZERO
+005970            READ  OUT-FILE-IDX  NEXT
+005980              AT END  MOVE  1  TO  FIND-END-FLG
+005990            END-READ
+006000            IF  FIND-END-FLG  =  ZERO
+006005                IF  X-RT-CODE  NOT  =  "T"
+006010                    IF  X-ID  >  HIGH-ID
+006020                        MOVE  X-ID  TO  HIGH-ID
+006030                    END-IF
+006035                END-IF
+006040            END-IF
+006050         END-PERFORM
+006060         CLOSE  OUT-FILE-IDX
+006070     END-IF.
+006080     MOVE  HIGH-ID  TO  I-COUNTER.
+006090     EXIT.
+006000*
 006100 OUT-EDIT                    SECTION.
 006200     ADD  1              TO  I-COUNTER.
 006300     ADD  1              TO  W-COUNTER.
-006400*                      
+006310     IF  W-PCT-NEGATIVE  NOT  =  ZERO
+006320         IF  W-COUNTER  <  ZERO
+006330             COMPUTE  W-COUNTER  =  0  -  W-COUNTER
+006340         END-IF
+006350         IF  FUNCTION MOD (I-COUNTER, 100)  <  W-PCT-NEGATIVE
+006360             COMPUTE  W-COUNTER  =  0  -  W-COUNTER
+006370         END-IF
+006380     END-IF.
+006400*
+006410     MOVE  "D"           TO  O-RT-CODE.
 006500     MOVE I-COUNTER      TO  O-ID.
 006600     MOVE I-COUNTER      TO  O-CD.
 006700     MOVE I-COUNTER      TO  O-NIHONGO.
-006800     MOVE W-COUNTER      TO  O-SEISU.
-006900     COMPUTE  W-A  =  I-COUNTER  +  12000.
-007000     DIVIDE  W-A  BY  2001  GIVING  W-C
-007100                         REMAINDER  O-HIZUKE-YYYY.
-007200     ADD     1000        TO  O-HIZUKE-YYYY.
-007300     DIVIDE  W-A  BY  12    GIVING  W-C
-007400                         REMAINDER  O-HIZUKE-MM.
-007500     ADD     1           TO  O-HIZUKE-MM.
-007600     DIVIDE  W-A  BY  28    GIVING  W-C
-007700                         REMAINDER  O-HIZUKE-DD.
-007800     ADD     1           TO  O-HIZUKE-DD.
-007900     DIVIDE  W-A  BY  23    GIVING  W-C
-008000                         REMAINDER  O-JIKOKU-HH.
-008100     ADD     1           TO  O-JIKOKU-HH.
-008200     DIVIDE  W-A  BY  59    GIVING  W-C
-008300                         REMAINDER  O-JIKOKU-MM.
-008400     ADD     1           TO  O-JIKOKU-MM.
-008500     DIVIDE  W-A  BY  59    GIVING  W-C
-008600                         REMAINDER  O-JIKOKU-SS.
-008700     ADD     1           TO  O-JIKOKU-SS.
-008800     COMPUTE  O-FUDOU  =  W-COUNTER  /  1000.
-008900     IF  I-COUNTER  >  10000
-009000*                                                                
+006800     IF  SIGNED-SEISU-FLG  =  1
+006810         MOVE  W-COUNTER TO  O-SEISU
+006820     ELSE
+006830         MOVE  I-COUNTER TO  O-SEISU
+006840     END-IF.
+006810*
+006810     PERFORM  SEISU-STATS.
+006400     CALL  "GENDATE"  USING  I-COUNTER
+006410                             O-HIZUKE-YYYY
+006420                             O-HIZUKE-MM
+006430                             O-HIZUKE-DD
+006440                             O-JIKOKU-HH
+006450                             O-JIKOKU-MM
+006460                             O-JIKOKU-SS.
+006470     IF  W-DATE-SPAN  NOT  =  ZERO
+006480         COMPUTE  O-HIZUKE-YYYY  =  W-DATE-YYYY-START
+006490                       +  FUNCTION MOD (I-COUNTER, W-DATE-SPAN)
+006495     END-IF.
+008800     MOVE  "V"            TO  SC-FUNCTION.
+008810     MOVE  W-COUNTER      TO  SC-VALUE.
+008820     CALL "SCALECNV"      USING  SC-FUNCTION  SC-FACTOR
+008830                                 SC-VALUE     SC-INT-PART
+008840                                 SC-FRAC-PART SC-SIGN-FLG.
+008850     MOVE  SC-VALUE       TO  O-FUDOU.
+008900     IF  I-COUNTER  >  W-RECORD-COUNT
+009000*
 009100         MOVE  1         TO  END-FLG
 009200     END-IF.
 009300     EXIT.
-009400*                  
+009310*生成値の符号分布集計節
+009320 SEISU-STATS                 SECTION.
+009330     IF  W-COUNTER  <  ZERO
+009340         ADD  1              TO  NEG-COUNT
+009350     ELSE
+009360         ADD  1              TO  POS-COUNT
+009370     END-IF.
+009380     IF  FIRST-REC-FLG  =  ZERO
+009390         MOVE  W-COUNTER     TO  MIN-SEISU
+009391         MOVE  W-COUNTER     TO  MAX-SEISU
+009392         MOVE  1             TO  FIRST-REC-FLG
+009393     ELSE
+009394         IF  W-COUNTER  <  MIN-SEISU
+009395             MOVE  W-COUNTER TO  MIN-SEISU
+009396         END-IF
+009397         IF  W-COUNTER  >  MAX-SEISU
+009398             MOVE  W-COUNTER TO  MAX-SEISU
+009399         END-IF
+009400     END-IF.
+009410     EXIT.
+009420*
 009500 OUT-WRITE                   SECTION.
 009600     WRITE  O-RECORD.
+009610     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
 009700     ADD  1                  TO  O-COUNTER.
+009710     COMPUTE  W-CHECKSUM  =  FUNCTION MOD
+009720                   (W-CHECKSUM  +  O-ID, 9999999).
+009730     IF  FUNCTION MOD (O-COUNTER, 1000)  =  ZERO
+009740         DISPLAY  "PROGRESS - RECORDS WRITTEN:" O-COUNTER
+009750     END-IF.
 009800     EXIT.
-009900*                              
+009900*
 010000 FL-CLOSE                    SECTION.
-010100     CLOSE  OUT-FILE.
+010010     IF  ABEND-FLG  =  ZERO
+010050         PERFORM  TRAILER-WRITE
+010100         CLOSE  OUT-FILE
+010105         PERFORM  CHK-CLEAR
+010110     END-IF.
 010200     EXIT.
-010300*              
+010201*正常終了時のみ、次回は新規生成として開始できるようチェック
+010202*ポイントを消去する節
+010203 CHK-CLEAR                   SECTION.
+010204     OPEN  OUTPUT  CHK-FILE.
+010205     CLOSE CHK-FILE.
+010206     EXIT.
+010210*件数とチェックサムを持つトレーラー行の出力節
+010220 TRAILER-WRITE               SECTION.
+010230     MOVE  "T"               TO  O-RT-CODE.
+010240     COMPUTE  O-ID  =  I-COUNTER  +  1.
+010250     MOVE  O-COUNTER         TO  O-CD-NUM.
+010260     MOVE  SPACES            TO  O-NIHONGO.
+010270     MOVE  W-CHECKSUM        TO  O-SEISU.
+010280     MOVE  ZERO              TO  O-HIZUKE-YYYY  O-HIZUKE-MM
+010290                                 O-HIZUKE-DD    O-JIKOKU-HH
+010295                                 O-JIKOKU-MM    O-JIKOKU-SS.
+010296     MOVE  ZERO              TO  O-FUDOU.
+010297     WRITE  O-RECORD.
+010298     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
+010299     EXIT.
+010300*
 010400 TERM                        SECTION.
-010500     DISPLAY   "PROGRAM NORMALLY TERMINATED.".
+010405     IF  DUP-RUN-FLG  NOT  =  ZERO
+010406         DISPLAY  "PROGRAM STOPPED - TARGET ALREADY POPULATED."
+010407         MOVE  8   TO  RETURN-CODE
+010410     ELSE
+010411         IF  ABEND-FLG  NOT  =  ZERO
+010420             DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+010425             MOVE  8   TO  RETURN-CODE
+010430         ELSE
+010440             DISPLAY   "PROGRAM NORMALLY TERMINATED."
+010445             MOVE  0   TO  RETURN-CODE
+010450         END-IF
+010451     END-IF.
 010600     DISPLAY   "OUTUT-COUNT:" I-COUNTER.
 010700     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
+010710     DISPLAY   "NEGATIVE-COUNT:" NEG-COUNT.
+010720     DISPLAY   "POSITIVE-COUNT:" POS-COUNT.
+010730     DISPLAY   "MIN-SEISU:" MIN-SEISU.
+010740     DISPLAY   "MAX-SEISU:" MAX-SEISU.
+010750     CALL "OPSLOG" USING PGM-NAME I-COUNTER O-COUNTER.
 010800     EXIT.
