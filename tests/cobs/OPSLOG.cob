@@ -0,0 +1,53 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*各ジョブのTERM節が個別にDISPLAYしていた入出力件数を、一日分の
+000300*運用ログファイルにまとめて追記する共通サブルーチン。ログの
+000400*書込みに失敗しても、呼び出し元のジョブは異常終了させない。
+000500 IDENTIFICATION              DIVISION.
+000600 PROGRAM-ID.                 OPSLOG.
+000700*AUTHOR.                     KENJI KIMURA.
+000800 ENVIRONMENT                 DIVISION.
+000900 CONFIGURATION               SECTION.
+001000 INPUT-OUTPUT                SECTION.
+001100 FILE-CONTROL.
+001200*    日次運用ログファイル
+001300     SELECT LOG-FILE ASSIGN TO "OPSLOG"
+001400       ORGANIZATION LINE SEQUENTIAL
+001500       FILE STATUS  IS LOG-FILE-STATUS.
+001600 DATA                        DIVISION.
+001700 FILE                        SECTION.
+001800 FD  LOG-FILE.
+001900 01  LOG-RECORD.
+002000     05  LOG-PGM-NAME        PIC  X(08).
+002100     05  FILLER              PIC  X(01)  VALUE  "|".
+002200     05  LOG-DATE            PIC  X(08).
+002300     05  FILLER              PIC  X(01)  VALUE  "|".
+002400     05  LOG-TIME            PIC  X(08).
+002500     05  FILLER              PIC  X(01)  VALUE  "|".
+002600     05  LOG-INPUT-COUNT     PIC  9(05).
+002700     05  FILLER              PIC  X(01)  VALUE  "|".
+002800     05  LOG-OUTPUT-COUNT    PIC  9(05).
+002900 WORKING-STORAGE             SECTION.
+003000 01  LOG-FILE-STATUS         PIC  X(02)  VALUE  ZERO.
+003100 LINKAGE                     SECTION.
+003200 01  L-PGM-NAME              PIC  X(08).
+003300 01  L-INPUT-COUNT           PIC  9(05).
+003400 01  L-OUTPUT-COUNT          PIC  9(05).
+003500 PROCEDURE                   DIVISION  USING  L-PGM-NAME
+003600                                             L-INPUT-COUNT
+003700                                             L-OUTPUT-COUNT.
+003800 MAIN                        SECTION.
+003900     OPEN  EXTEND  LOG-FILE.
+004300     IF  LOG-FILE-STATUS  =  "00"
+004400         MOVE  L-PGM-NAME       TO  LOG-PGM-NAME
+004500         ACCEPT  LOG-DATE       FROM  DATE  YYYYMMDD
+004600         ACCEPT  LOG-TIME       FROM  TIME
+004700         MOVE  L-INPUT-COUNT    TO  LOG-INPUT-COUNT
+004800         MOVE  L-OUTPUT-COUNT   TO  LOG-OUTPUT-COUNT
+004900         WRITE  LOG-RECORD
+005000         CLOSE  LOG-FILE
+005100     ELSE
+005200         DISPLAY  L-PGM-NAME
+005300                  ":OPSLOG FILE STATUS " LOG-FILE-STATUS
+005400                  " - OPERATIONS LOG NOT WRITTEN."
+005500     END-IF.
+005600     GOBACK.
