@@ -0,0 +1,159 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*サンプルプログラム
+000300*dbtests2をI-SEISU(代替キー)の昇順に走査し、隣接するレコードの
+000400*I-SEISUが一致する箇所を重複違反として報告するバッチ
+000500 IDENTIFICATION              DIVISION.
+000600 PROGRAM-ID.                 SEISUCHK.
+000700*AUTHOR.                     KENJI KIMURA.
+000701*
+000702*MODIFICATION HISTORY:
+000703*  KK  TERM now sets RETURN-CODE from ABEND-FLG so a permanent
+000704*      file error is reported to the invoking JCL/scheduler as a
+000705*      nonzero exit.
+000706*  KK  INP-READ now skips any record whose I-RT-CODE is not "D",
+000706*      so the checksum trailer row is never compared against its
+000706*      neighbor as if it were an ordinary I-SEISU value.
+000710 ENVIRONMENT                 DIVISION.
+000720 CONFIGURATION               SECTION.
+000730 INPUT-OUTPUT                SECTION.
+000740 FILE-CONTROL.
+000750*    検査対象ファイル
+000760     SELECT INP-FILE ASSIGN TO W-DBTESTS2-DSN
+000770       ORGANIZATION IS INDEXED
+000780       ACCESS MODE     DYNAMIC
+000790       RECORD KEY   IS I-ID
+000800       ALTERNATE RECORD KEY IS I-SEISU
+000810       FILE STATUS  IS IO-FILE-STATUS.
+000820*    重複違反の報告ファイル
+000830     SELECT OUT-FILE ASSIGN TO "SEISUVIO"
+000840       ORGANIZATION LINE SEQUENTIAL.
+000900 DATA                        DIVISION.
+001000 FILE                        SECTION.
+001100*検査対象ファイル
+001200 FD  INP-FILE.
+001300 COPY "I_RECORD2.cbl".
+001310*重複違反の報告ファイル
+001320 FD  OUT-FILE.
+001330 01  VIO-RECORD.
+001340     05  VIO-SEISU           PIC S9(07).
+001350     05  FILLER              PIC X(01)  VALUE  "|".
+001360     05  VIO-ID-1            PIC 9(05).
+001370     05  FILLER              PIC X(01)  VALUE  "|".
+001380     05  VIO-ID-2            PIC 9(05).
+001400 WORKING-STORAGE             SECTION.
+001410*ファイル状態判定用共通コピー句
+001420 COPY "FILESTAT.cbl".
+001430*テストスイート共通制御カード
+001440 COPY "CTLCARD.cbl".
+001500 01  SOME-AREA.
+001600     05  I-COUNTER           PIC 9(05).
+001610     05  VIO-COUNTER         PIC 9(05).
+001800     05  END-FLG             PIC 9(01)  VALUE  ZERO.
+001812     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+001813     05  PGM-NAME            PIC X(08)  VALUE  "SEISUCHK".
+001814     05  W-DBTESTS2-DSN      PIC X(08)  VALUE  "dbtests2".
+001815     05  REC-FOUND-FLG       PIC 9(01)  VALUE  ZERO.
+001820*直前レコードのI-SEISU保持域(隣接比較による重複検出用)
+001830 01  DUP-AREA.
+001840     05  W-PREV-SEISU        PIC S9(07).
+001850     05  W-PREV-ID           PIC 9(05).
+001860     05  W-PREV-VALID-FLG    PIC 9(01)  VALUE  ZERO.
+001900 PROCEDURE                   DIVISION.
+002000*主処理節
+002100 MAIN                        SECTION.
+002200     PERFORM   INIT.
+002300     PERFORM   FL-OPEN.
+002310     PERFORM   FL-OPEN-OUT.
+002400     PERFORM  INP-READ.
+002500*    入力ファイルが終了するまでI-SEISU昇順に繰り返し
+002600     PERFORM   UNTIL  END-FLG   NOT  =  ZERO
+002605                  OR  ABEND-FLG  NOT  =  ZERO
+002700        PERFORM  CHECK-DUP
+002900        PERFORM  INP-READ
+003000     END-PERFORM.
+003100     PERFORM   FL-CLOSE.
+003110     PERFORM   FL-CLOSE-OUT.
+003200     PERFORM   TERM.
+003300     STOP RUN.
+003400*開始処理
+003500 INIT                        SECTION.
+003600     DISPLAY   "PROGRAM STARTING.".
+003605     PERFORM   CTLCARD-READ.
+003700     EXIT.
+003710*共通制御カードの読込節
+003720 CTLCARD-READ                SECTION.
+003730     ACCEPT  CTL-CARD  FROM  SYSIN.
+003740     IF  CC-DBTESTS2-DSN  NOT  =  SPACES
+003750         MOVE  CC-DBTESTS2-DSN  TO  W-DBTESTS2-DSN
+003760     END-IF.
+003770     EXIT.
+004000*ファイルを開く節(I-SEISU代替キーの先頭に位置付け)
+004100 FL-OPEN                     SECTION.
+004200     OPEN   INPUT  INP-FILE.
+004300     MOVE  ZERO  TO  I-SEISU.
+004400     START INP-FILE
+004500       KEY IS  >=  I-SEISU
+004600     INVALID KEY MOVE 10001   TO  I-COUNTER
+004700                 MOVE    1    TO  END-FLG
+004800     END-START.
+004810     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
+004900     EXIT.
+004910*報告ファイルを開く節
+004920 FL-OPEN-OUT                 SECTION.
+004930     OPEN   OUTPUT  OUT-FILE.
+004940     EXIT.
+005000*入力処理節(I-SEISU昇順でのREAD NEXT、明細行のみ対象)
+005100 INP-READ                    SECTION.
+005110     MOVE  ZERO       TO  REC-FOUND-FLG.
+005120     PERFORM  UNTIL  REC-FOUND-FLG  NOT  =  ZERO
+005125                  OR  END-FLG        NOT  =  ZERO
+005130                  OR  ABEND-FLG      NOT  =  ZERO
+005200         READ INP-FILE NEXT
+005300           AT END  MOVE 1 TO END-FLG
+005400         END-READ
+005410         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+005500         IF  END-FLG  =  ZERO  AND  ABEND-FLG  =  ZERO
+005510             IF  I-RT-CODE  =  "D"
+005600*                終端に達していなければカウンターを増分
+005700                 ADD  1              TO  I-COUNTER
+005710                 MOVE  1             TO  REC-FOUND-FLG
+005720             ELSE
+005730                 DISPLAY  "SKIPPING NON-DETAIL RECORD:" I-RT-CODE
+005740             END-IF
+005800         END-IF
+005850     END-PERFORM.
+005900     EXIT.
+006000*隣接レコードとのI-SEISU重複検査節
+006100 CHECK-DUP                   SECTION.
+006200     IF  W-PREV-VALID-FLG  NOT  =  ZERO
+006300         AND  I-SEISU  =  W-PREV-SEISU
+006400         MOVE  I-SEISU       TO  VIO-SEISU
+006500         MOVE  W-PREV-ID     TO  VIO-ID-1
+006600         MOVE  I-ID          TO  VIO-ID-2
+006700         WRITE  VIO-RECORD
+006800         ADD  1              TO  VIO-COUNTER
+006900     END-IF.
+007000     MOVE  I-SEISU           TO  W-PREV-SEISU.
+007100     MOVE  I-ID              TO  W-PREV-ID.
+007200     MOVE  1                 TO  W-PREV-VALID-FLG.
+007300     EXIT.
+007400*ファイルを閉じる節
+007500 FL-CLOSE                    SECTION.
+007600     CLOSE  INP-FILE.
+007700     EXIT.
+007710*報告ファイルを閉じる節
+007720 FL-CLOSE-OUT                SECTION.
+007730     CLOSE  OUT-FILE.
+007740     EXIT.
+007800*終了処理
+007900 TERM                        SECTION.
+008000     IF  ABEND-FLG  NOT  =  ZERO
+008100         DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+008150         MOVE  8   TO  RETURN-CODE
+008200     ELSE
+008300         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+008350         MOVE  0   TO  RETURN-CODE
+008400     END-IF.
+008500     DISPLAY   "INPUT-COUNT:" I-COUNTER.
+008600     DISPLAY   "SEISU-VIOLATION-COUNT:" VIO-COUNTER.
+008700     EXIT.
