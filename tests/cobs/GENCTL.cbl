@@ -0,0 +1,23 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*WRTTEST/WRTTEST2 が読み込む生成パラメーター制御レコード。
+000300*出力先データセット名と O-SEISU の符号付き/符号無し規則を
+000400*ハードコードせずに実行時に差し替えられるようにする。
+000410*CTL-PCT-NEGATIVE/CTL-DATE-YYYY-START/CTL-DATE-YYYY-END/
+000420*CTL-RECORD-COUNT はゼロ(未設定)の場合、従来どおりの固定生成
+000430*パターンにフォールバックする。
+000440*CTL-FORCE-RERUN-FLG: "Y"の場合、出力先データセットに既存データが
+000450*     あってもFL-OPENは上書きを拒否せず続行する。
+000500 01  CTL-RECORD.
+000600     05  CTL-OUT-DATASET         PIC  X(08).
+000700     05  FILLER                  PIC  X(01)  VALUE  "|".
+000800     05  CTL-SIGNED-SEISU-FLG    PIC  9(01).
+000810     05  FILLER                  PIC  X(01)  VALUE  "|".
+000820     05  CTL-PCT-NEGATIVE        PIC  9(03).
+000830     05  FILLER                  PIC  X(01)  VALUE  "|".
+000840     05  CTL-DATE-YYYY-START     PIC  9(04).
+000850     05  FILLER                  PIC  X(01)  VALUE  "|".
+000860     05  CTL-DATE-YYYY-END       PIC  9(04).
+000870     05  FILLER                  PIC  X(01)  VALUE  "|".
+000880     05  CTL-RECORD-COUNT        PIC  9(05).
+000890     05  FILLER                  PIC  X(01)  VALUE  "|".
+000900     05  CTL-FORCE-RERUN-FLG     PIC  X(01).
