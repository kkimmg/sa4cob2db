@@ -0,0 +1,203 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*サンプルプログラム
+000300*dbtests2をI-SEISU範囲で走査し、範囲内のレコードを削除して
+000400*順編成の退避ファイルへ書き出すパージ/アーカイブ処理
+000500 IDENTIFICATION              DIVISION.
+000600 PROGRAM-ID.                 PURGETST.
+000700*AUTHOR.                     KENJI KIMURA.
+000701*
+000702*MODIFICATION HISTORY:
+000703*  KK  TERM now sets RETURN-CODE from ABEND-FLG so a permanent
+000704*      file error is reported to the invoking JCL/scheduler as a
+000705*      nonzero exit.
+000706*  KK  I-NIHONGO is now a real PIC N national field, so the
+000707*      archive copy's O-NIHONGO move now goes through its
+000708*      I-NIHONGO-X plain-byte alias instead.
+000709*  KK  FL-OPEN now positions with KEY IS >= I-SEISU instead of
+000709*      an exact match, so the range scan actually starts at the
+000709*      first record whose I-SEISU is within range, matching
+000709*      SEISUCHK.cob's existing usage.  INP-READ now skips any
+000709*      record whose I-RT-CODE is not "D", so the checksum
+000709*      trailer row can never be archived or deleted even if its
+000709*      I-SEISU value happens to fall inside the purge range.
+000710 ENVIRONMENT                 DIVISION.
+000720 CONFIGURATION               SECTION.
+000730 INPUT-OUTPUT                SECTION.
+000740 FILE-CONTROL.
+000750*    入出力対象ファイル
+000760     SELECT INP-FILE ASSIGN TO W-DBTESTS2-DSN
+000770       ORGANIZATION IS INDEXED
+000780       ACCESS MODE     DYNAMIC
+000790       RECORD KEY   IS I-ID
+000800       ALTERNATE RECORD KEY IS I-SEISU
+000810       FILE STATUS  IS IO-FILE-STATUS.
+000820*    削除対象範囲指定用の制御ファイル
+000830     SELECT CTL-FILE ASSIGN TO "PURGECTL"
+000840       ORGANIZATION LINE SEQUENTIAL
+000841       FILE STATUS  IS CTL-FILE-STATUS.
+000850*    削除したレコードの退避ファイル
+000860     SELECT ARC-FILE ASSIGN TO "PURGEARC"
+000870       ORGANIZATION LINE SEQUENTIAL
+000880       FILE STATUS  IS ARC-FILE-STATUS.
+000900 DATA                        DIVISION.
+001000 FILE                        SECTION.
+001100*入出力対象ファイル
+001200 FD  INP-FILE.
+001300 COPY "I_RECORD2.cbl".
+001310*制御ファイル
+001320 FD  CTL-FILE.
+001330 01  CTL-RECORD.
+001340     05  CTL-SEISU-START     PIC S9(07).
+001350     05  FILLER              PIC X(01)  VALUE  "|".
+001360     05  CTL-SEISU-END       PIC S9(07).
+001370*退避ファイル
+001380 FD  ARC-FILE.
+001390 COPY "O_RECORD2.cbl".
+001400 WORKING-STORAGE             SECTION.
+001410*ファイル状態判定用共通コピー句
+001420 COPY "FILESTAT.cbl".
+001430*テストスイート共通制御カード
+001440 COPY "CTLCARD.cbl".
+001500 01  SOME-AREA.
+001600     05  I-COUNTER           PIC 9(05).
+001700     05  O-COUNTER           PIC 9(05).
+001710     05  DEL-COUNTER         PIC 9(05).
+001800     05  END-FLG             PIC 9(01)  VALUE  ZERO.
+001810     05  CTL-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+001811     05  ARC-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+001812     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+001813     05  PGM-NAME            PIC X(08)  VALUE  "PURGETST".
+001814     05  W-DBTESTS2-DSN      PIC X(08)  VALUE  "dbtests2".
+001815     05  REC-FOUND-FLG       PIC 9(01)  VALUE  ZERO.
+001820 01  RANGE-AREA.
+001830     05  R-SEISU-START       PIC S9(07)  VALUE  ZERO.
+001840     05  R-SEISU-END         PIC S9(07)  VALUE  ZERO.
+001900 PROCEDURE                   DIVISION.
+002000*主処理節
+002100 MAIN                        SECTION.
+002200     PERFORM   INIT.
+002300     PERFORM   FL-OPEN.
+002310     PERFORM   FL-OPEN-OUT.
+002400     PERFORM  INP-READ.
+002500*    入力ファイルが終了するか範囲を超えるまで繰り返し
+002600     PERFORM   UNTIL  END-FLG   NOT  =  ZERO
+002605                  OR  ABEND-FLG  NOT  =  ZERO
+002700                  OR  I-SEISU        > R-SEISU-END
+002800        PERFORM  ARCHIVE-AND-DELETE
+002900        PERFORM  INP-READ
+003000     END-PERFORM.
+003100     PERFORM   FL-CLOSE.
+003110     PERFORM   FL-CLOSE-OUT.
+003200     PERFORM   TERM.
+003300     STOP RUN.
+003400*開始処理
+003500 INIT                        SECTION.
+003600     DISPLAY   "PROGRAM STARTING.".
+003605     PERFORM   CTLCARD-READ.
+003610     PERFORM   CTL-READ.
+003700     EXIT.
+003710*共通制御カードの読込節
+003720 CTLCARD-READ                SECTION.
+003730     ACCEPT  CTL-CARD  FROM  SYSIN.
+003740     IF  CC-DBTESTS2-DSN  NOT  =  SPACES
+003750         MOVE  CC-DBTESTS2-DSN  TO  W-DBTESTS2-DSN
+003760     END-IF.
+003770     EXIT.
+003810*削除対象範囲の読込節
+003820 CTL-READ                    SECTION.
+003830     OPEN  INPUT  CTL-FILE.
+003840     IF  CTL-FILE-STATUS  =  "00"
+003850         READ  CTL-FILE
+003860             AT END
+003870                 CONTINUE
+003880             NOT AT END
+003890                 MOVE  CTL-SEISU-START  TO  R-SEISU-START
+003900                 MOVE  CTL-SEISU-END    TO  R-SEISU-END
+003910         END-READ
+003920         CLOSE  CTL-FILE
+003930     END-IF.
+003940     DISPLAY   "PURGE RANGE:" R-SEISU-START " TO " R-SEISU-END.
+003950     EXIT.
+004000*ファイルを開く節
+004100 FL-OPEN                     SECTION.
+004200     OPEN   I-O  INP-FILE.
+004300     MOVE  R-SEISU-START  TO  I-SEISU.
+004400     START INP-FILE
+004500       KEY IS  >=  I-SEISU
+004600     INVALID KEY MOVE 10001   TO  I-COUNTER
+004700                 MOVE    1    TO  END-FLG
+004800     END-START.
+004810     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
+004900     EXIT.
+004910*退避ファイルを開く節
+004920 FL-OPEN-OUT                 SECTION.
+004930     OPEN   OUTPUT  ARC-FILE.
+004940     EXIT.
+005000*入力処理節(明細行のみを対象とし、トレーラー行は読み飛ばす)
+005100 INP-READ                    SECTION.
+005110     MOVE  ZERO       TO  REC-FOUND-FLG.
+005120     PERFORM  UNTIL  REC-FOUND-FLG  NOT  =  ZERO
+005125                  OR  END-FLG        NOT  =  ZERO
+005130                  OR  I-SEISU            >  R-SEISU-END
+005135                  OR  ABEND-FLG      NOT  =  ZERO
+005200         READ INP-FILE NEXT
+005300           AT END  MOVE 1 TO END-FLG
+005400         END-READ
+005410         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+005500         IF  END-FLG  =  ZERO  AND  ABEND-FLG  =  ZERO
+005510             IF  I-RT-CODE  =  "D"
+005600*                終端に達していなければカウンターを増分
+005700                 ADD  1              TO  I-COUNTER
+005710                 MOVE  1             TO  REC-FOUND-FLG
+005720             ELSE
+005730                 DISPLAY  "SKIPPING NON-DETAIL RECORD:" I-RT-CODE
+005740             END-IF
+005800         END-IF
+005850     END-PERFORM.
+005900     EXIT.
+006000*退避書出しと削除処理節
+006100 ARCHIVE-AND-DELETE          SECTION.
+006200     DISPLAY  I-RECORD.
+006210     MOVE  I-ID              TO  O-ID.
+006220     MOVE  I-CD              TO  O-CD.
+006230     MOVE  I-NIHONGO-X       TO  O-NIHONGO.
+006240     MOVE  I-SEISU           TO  O-SEISU.
+006250     MOVE  I-HIZUKE-YYYY     TO  O-HIZUKE-YYYY.
+006260     MOVE  I-HIZUKE-MM       TO  O-HIZUKE-MM.
+006270     MOVE  I-HIZUKE-DD       TO  O-HIZUKE-DD.
+006280     MOVE  I-JIKOKU-HH       TO  O-JIKOKU-HH.
+006290     MOVE  I-JIKOKU-MM       TO  O-JIKOKU-MM.
+006300     MOVE  I-JIKOKU-SS       TO  O-JIKOKU-SS.
+006310     MOVE  I-FUDOU           TO  O-FUDOU.
+006320     WRITE  O-RECORD.
+006330     CALL "FSCHECK" USING ARC-FILE-STATUS PGM-NAME ABEND-FLG.
+006340     ADD  1                  TO  O-COUNTER.
+006350     IF  ABEND-FLG  =  ZERO
+006360         DELETE  INP-FILE  RECORD
+006370         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+006380         IF  ABEND-FLG  =  ZERO
+006390             ADD  1          TO  DEL-COUNTER
+006400         END-IF
+006410     END-IF.
+006420     EXIT.
+006500*ファイルを閉じる節
+006600 FL-CLOSE                    SECTION.
+006700     CLOSE  INP-FILE.
+006800     EXIT.
+006810*退避ファイルを閉じる節
+006820 FL-CLOSE-OUT                SECTION.
+006830     CLOSE  ARC-FILE.
+006840     EXIT.
+006900*終了処理
+007000 TERM                        SECTION.
+007010     IF  ABEND-FLG  NOT  =  ZERO
+007020         DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+007022         MOVE  8   TO  RETURN-CODE
+007030     ELSE
+007040         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+007045         MOVE  0   TO  RETURN-CODE
+007050     END-IF.
+007100     DISPLAY   "INPUT-COUNT:" I-COUNTER.
+007200     DISPLAY   "ARCHIVED-COUNT:" O-COUNTER.
+007300     DISPLAY   "DELETED-COUNT:" DEL-COUNTER.
+007400     EXIT.
