@@ -8,7 +8,10 @@
 000800   10 FILLER                  PIC  X(01)  VALUE  "|".
 000900   10 SCR-CD                  PIC  X(20).
 001000   10 FILLER                  PIC  X(01)  VALUE  "|".
-001100   10 SCR-NIHONGO             PIC  X(20).
+001100   10 SCR-NIHONGO             PIC  N(10)  USAGE DISPLAY-1.
+001110   10 SCR-NIHONGO-X  REDEFINES  SCR-NIHONGO  PIC  X(20).
+001120*  10 SCR-NIHONGO-X above lets non-national code read
+001130*  SCR-NIHONGO's raw bytes without a national MOVE.
 001200   10 FILLER                  PIC  X(01)  VALUE  "|".
 001300   10 SCR-SEISU               PIC  9(07).
 001400   10 FILLER                  PIC  X(01)  VALUE  "|".
