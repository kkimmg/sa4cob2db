@@ -0,0 +1,220 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*dbtests(I_RECORD.cbl)とdbtests2(I_RECORD2.cbl)を突合し、
+000300*片方にしか存在しないIDとSEISU不一致を報告するバッチ
+000400 IDENTIFICATION              DIVISION.
+000500 PROGRAM-ID.                 RECONCIL.
+000600*AUTHOR.                     KENJI KIMURA.
+000610*
+000620*MODIFICATION HISTORY:
+000630*  KK  the dbtests/dbtests2 dataset names now come from the
+000640*      shared CTLCARD control card (SYSIN) instead of hardcoded
+000650*      literals.
+000660*  KK  TERM now sets RETURN-CODE from ABEND-FLG so a permanent
+000670*      file error is reported to the invoking JCL/scheduler as a
+000680*      nonzero exit.
+000690*  KK  READ-A/READ-B now skip the trailer/sentinel row (A-ID =
+000690*      99999, B-RT-CODE = "T") instead of matching it as an
+000690*      ordinary business record, so it no longer shows up as a
+000690*      permanent MISSING-DBTESTS2/MISSING-DBTESTS false positive.
+000700 ENVIRONMENT                 DIVISION.
+000800 CONFIGURATION               SECTION.
+000900 INPUT-OUTPUT                SECTION.
+001000 FILE-CONTROL.
+001100*    dbtests側入力ファイル
+001200     SELECT DBTESTS-FILE ASSIGN TO W-DBTESTS-DSN
+001300       ORGANIZATION IS INDEXED
+001400       ACCESS MODE  IS DYNAMIC
+001500       RECORD KEY   IS A-ID
+001600       FILE STATUS  IS IO-FILE-STATUS.
+001700*    dbtests2側入力ファイル
+001800     SELECT DBTESTS2-FILE ASSIGN TO W-DBTESTS2-DSN
+001900       ORGANIZATION IS INDEXED
+002000       ACCESS MODE  IS DYNAMIC
+002100       RECORD KEY   IS B-ID
+002200       FILE STATUS  IS D2-FILE-STATUS.
+002300*    突合結果の報告ファイル
+002400     SELECT OUT-FILE ASSIGN TO "RECONOUT"
+002500       ORGANIZATION LINE SEQUENTIAL.
+002600 DATA                        DIVISION.
+002700 FILE                        SECTION.
+002800*dbtests側入力ファイル
+002900 FD  DBTESTS-FILE.
+003000 COPY "I_RECORD.cbl" REPLACING LEADING ==I-== BY ==A-==.
+003100*dbtests2側入力ファイル
+003200 FD  DBTESTS2-FILE.
+003300 COPY "I_RECORD2.cbl" REPLACING LEADING ==I-== BY ==B-==.
+003400*突合結果の報告ファイル
+003500 FD  OUT-FILE.
+003600 COPY "RECON_RECORD.cbl".
+003700 WORKING-STORAGE             SECTION.
+003800*ファイル状態判定用共通コピー句
+003900 COPY "FILESTAT.cbl".
+003910*テストスイート共通制御カード
+003920 COPY "CTLCARD.cbl".
+004000 01  SOME-AREA.
+004100     05  A-COUNTER           PIC 9(05)  VALUE  ZERO.
+004200     05  B-COUNTER           PIC 9(05)  VALUE  ZERO.
+004300     05  MISSING-B-COUNTER   PIC 9(05)  VALUE  ZERO.
+004400     05  MISSING-A-COUNTER   PIC 9(05)  VALUE  ZERO.
+004500     05  MISMATCH-COUNTER    PIC 9(05)  VALUE  ZERO.
+004600     05  END-FLG-A           PIC 9(01)  VALUE  ZERO.
+004700     05  END-FLG-B           PIC 9(01)  VALUE  ZERO.
+004800     05  D2-FILE-STATUS      PIC X(02)  VALUE  ZERO.
+004900     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+005000     05  PGM-NAME            PIC X(08)  VALUE  "RECONCIL".
+005010     05  W-DBTESTS-DSN       PIC X(08)  VALUE  "dbtests".
+005020     05  W-DBTESTS2-DSN      PIC X(08)  VALUE  "dbtests2".
+005030     05  REC-FOUND-FLG-A     PIC 9(01)  VALUE  ZERO.
+005040     05  REC-FOUND-FLG-B     PIC 9(01)  VALUE  ZERO.
+005100 PROCEDURE                   DIVISION.
+005200*主処理節
+005300 MAIN                        SECTION.
+005400     PERFORM   INIT.
+005500     PERFORM   FL-OPEN.
+005600     PERFORM   MATCH-A-TO-B.
+005700     PERFORM   MATCH-B-TO-A.
+005800     PERFORM   FL-CLOSE.
+005900     PERFORM   TERM.
+006000     STOP RUN.
+006100*開始処理
+006200 INIT                        SECTION.
+006300     DISPLAY   "PROGRAM STARTING.".
+006350     PERFORM   CTLCARD-READ.
+006400     EXIT.
+006410*共通制御カードの読込節
+006420 CTLCARD-READ                SECTION.
+006430     ACCEPT  CTL-CARD  FROM  SYSIN.
+006440     IF  CC-DBTESTS-DSN  NOT  =  SPACES
+006450         MOVE  CC-DBTESTS-DSN  TO  W-DBTESTS-DSN
+006460     END-IF.
+006470     IF  CC-DBTESTS2-DSN  NOT  =  SPACES
+006480         MOVE  CC-DBTESTS2-DSN  TO  W-DBTESTS2-DSN
+006490     END-IF.
+006495     EXIT.
+006500*ファイルを開く節
+006600 FL-OPEN                     SECTION.
+006700     OPEN   INPUT   DBTESTS-FILE.
+006800     OPEN   INPUT   DBTESTS2-FILE.
+006900     OPEN   OUTPUT  OUT-FILE.
+007000     EXIT.
+007100*dbtestsを基準にdbtests2へ照合する節
+007200 MATCH-A-TO-B                SECTION.
+007300     PERFORM  READ-A.
+007400     PERFORM  UNTIL  END-FLG-A   NOT  =  ZERO
+007500                 OR  ABEND-FLG   NOT  =  ZERO
+007600        MOVE  A-ID       TO  B-ID
+007700        READ  DBTESTS2-FILE
+007800        INVALID KEY
+007900            PERFORM  REPORT-MISSING-B
+008000        NOT INVALID KEY
+008100            CALL "FSCHECK" USING D2-FILE-STATUS PGM-NAME ABEND-FLG
+008200            PERFORM  COMPARE-SEISU
+008300        END-READ
+008400        PERFORM  READ-A
+008500     END-PERFORM.
+008600     EXIT.
+008700*dbtestsの読込節(トレーラー行(A-ID=99999)は読み飛ばす)
+008800 READ-A                      SECTION.
+008810     MOVE  ZERO       TO  REC-FOUND-FLG-A.
+008820     PERFORM  UNTIL  REC-FOUND-FLG-A  NOT  =  ZERO
+008825                  OR  END-FLG-A        NOT  =  ZERO
+008830                  OR  ABEND-FLG        NOT  =  ZERO
+008900         READ  DBTESTS-FILE  NEXT
+009000           AT END  MOVE  1  TO  END-FLG-A
+009100         END-READ
+009200         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+009300         IF  END-FLG-A  =  ZERO  AND  ABEND-FLG  =  ZERO
+009310             IF  A-ID  NOT  =  99999
+009400                 ADD  1              TO  A-COUNTER
+009410                 MOVE  1             TO  REC-FOUND-FLG-A
+009420             ELSE
+009430                 DISPLAY  "SKIPPING TRAILER RECORD:" A-ID
+009440             END-IF
+009500         END-IF
+009550     END-PERFORM.
+009600     EXIT.
+009700*dbtestsに存在しないIDの報告節
+009800 REPORT-MISSING-B            SECTION.
+009900     MOVE  A-ID           TO  RECON-ID.
+010000     MOVE  "MISSING-DBTESTS2"  TO  RECON-TYPE.
+010100     MOVE  A-SEISU         TO  RECON-SEISU-A.
+010200     MOVE  ZERO             TO  RECON-SEISU-B.
+010300     WRITE  RECON-RECORD.
+010400     ADD  1                  TO  MISSING-B-COUNTER.
+010500     EXIT.
+010600*両ファイルに存在するIDのSEISU比較節
+010700 COMPARE-SEISU               SECTION.
+010800     IF  A-SEISU  NOT  =  B-SEISU
+010900         MOVE  A-ID              TO  RECON-ID
+011000         MOVE  "SEISU-MISMATCH"  TO  RECON-TYPE
+011100         MOVE  A-SEISU           TO  RECON-SEISU-A
+011200         MOVE  B-SEISU           TO  RECON-SEISU-B
+011300         WRITE  RECON-RECORD
+011400         ADD  1                  TO  MISMATCH-COUNTER
+011500     END-IF.
+011600     EXIT.
+011700*dbtests2を基準にdbtestsへ照合する節(片側存在チェックのみ)
+011800 MATCH-B-TO-A                SECTION.
+011900     PERFORM  READ-B.
+012000     PERFORM  UNTIL  END-FLG-B   NOT  =  ZERO
+012100                 OR  ABEND-FLG   NOT  =  ZERO
+012200        MOVE  B-ID       TO  A-ID
+012300        READ  DBTESTS-FILE
+012400        INVALID KEY
+012500            PERFORM  REPORT-MISSING-A
+012600        NOT INVALID KEY
+012700            CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+012800        END-READ
+012900        PERFORM  READ-B
+013000     END-PERFORM.
+013100     EXIT.
+013200*dbtests2の読込節(トレーラー行(B-RT-CODE="T")は読み飛ばす)
+013300 READ-B                      SECTION.
+013310     MOVE  ZERO       TO  REC-FOUND-FLG-B.
+013320     PERFORM  UNTIL  REC-FOUND-FLG-B  NOT  =  ZERO
+013325                  OR  END-FLG-B        NOT  =  ZERO
+013330                  OR  ABEND-FLG        NOT  =  ZERO
+013400         READ  DBTESTS2-FILE  NEXT
+013500           AT END  MOVE  1  TO  END-FLG-B
+013600         END-READ
+013700         CALL "FSCHECK" USING D2-FILE-STATUS PGM-NAME ABEND-FLG
+013800         IF  END-FLG-B  =  ZERO  AND  ABEND-FLG  =  ZERO
+013810             IF  B-RT-CODE  NOT  =  "T"
+013900                 ADD  1              TO  B-COUNTER
+013910                 MOVE  1             TO  REC-FOUND-FLG-B
+013920             ELSE
+013930                 DISPLAY  "SKIPPING TRAILER RECORD:" B-ID
+013940             END-IF
+014000         END-IF
+014050     END-PERFORM.
+014100     EXIT.
+014200*dbtests2に存在しないIDの報告節
+014300 REPORT-MISSING-A            SECTION.
+014400     MOVE  B-ID           TO  RECON-ID.
+014500     MOVE  "MISSING-DBTESTS"   TO  RECON-TYPE.
+014600     MOVE  ZERO             TO  RECON-SEISU-A.
+014700     MOVE  B-SEISU          TO  RECON-SEISU-B.
+014800     WRITE  RECON-RECORD.
+014900     ADD  1                  TO  MISSING-A-COUNTER.
+015000     EXIT.
+015100*ファイルを閉じる節
+015200 FL-CLOSE                    SECTION.
+015300     CLOSE  DBTESTS-FILE.
+015400     CLOSE  DBTESTS2-FILE.
+015500     CLOSE  OUT-FILE.
+015600     EXIT.
+015700*終了処理
+015800 TERM                        SECTION.
+015900     IF  ABEND-FLG  NOT  =  ZERO
+016000         DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+016050         MOVE  8   TO  RETURN-CODE
+016100     ELSE
+016200         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+016250         MOVE  0   TO  RETURN-CODE
+016300     END-IF.
+016400     DISPLAY   "DBTESTS-COUNT:" A-COUNTER.
+016500     DISPLAY   "DBTESTS2-COUNT:" B-COUNTER.
+016600     DISPLAY   "MISSING-IN-DBTESTS2:" MISSING-B-COUNTER.
+016700     DISPLAY   "MISSING-IN-DBTESTS:" MISSING-A-COUNTER.
+016800     DISPLAY   "SEISU-MISMATCH-COUNT:" MISMATCH-COUNTER.
+016900     EXIT.
