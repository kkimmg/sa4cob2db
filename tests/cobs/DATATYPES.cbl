@@ -0,0 +1,49 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCC
+000200*ACM bridge data-type certification record - one field per
+000300*PICTURE/USAGE variant the bridge has to carry across correctly.
+000400 01 DATA-TYPES.
+000500   05 TYPE-A                   PIC  A(10).
+000600   05 TYPE-X                   PIC  X(10).
+000700   05 TYPE-9                   PIC  9(17).
+000800   05 TYPE-N                   PIC  N(10)  USAGE DISPLAY-1.
+000810   05 TYPE-N-X  REDEFINES  TYPE-N  PIC  X(20).
+000900*  05 TYPE-N-X above lets non-national code (e.g. a delimited
+000901*  export) read TYPE-N's raw bytes without a national MOVE.
+000910   05 TYPE-SP                  PIC  S9(04).
+001000   05 TYPE-SM                  PIC  S9(04).
+001100   05 TYPE-V                   PIC  9(01)V9(02).
+001200   05 TYPE-P                   PIC  9(02).
+001300   05 TYPE-0                   PIC  X(02).
+001400   05 TYPE-XB                  PIC  X(03).
+001500   05 TYPE-NB                  PIC  N(03)  USAGE DISPLAY-1.
+001510   05 TYPE-NB-X REDEFINES  TYPE-NB  PIC  X(06).
+001600   05 TYPE-CONMA               PIC  9,999.
+001700   05 TYPE-SLASH               PIC  99/99.
+001800   05 TYPE-PERIOD              PIC  9.99.
+001900   05 TYPE-PLUS                PIC  +99.
+002000   05 TYPE-MINUS               PIC  -9999.
+002100   05 TYPE-CR1                 PIC  99CR.
+002200   05 TYPE-DB1                 PIC  99DB.
+002300   05 TYPE-CR2                 PIC  99CR.
+002400   05 TYPE-DB2                 PIC  99DB.
+002500   05 TYPE-Z                   PIC  ZZ9.
+002600   05 TYPE-AST                 PIC  **9.
+002700   05 TYPE-BS                  PIC  $$9.
+002800   05 TYPE-FOM1                PIC  $$$$9.
+002900   05 TYPE-FOM2                PIC  ++++9.
+003000   05 TYPE-FOM3                PIC  9B9.
+003100   05 TYPE-FOM4                PIC  -99.
+003200   05 TYPE-FOM5                PIC  9(03).
+003300   05 TYPE-FOM6                PIC  9(04).
+003400   05 TYPE-FOM7                PIC  9(04).
+003500   05 TYPE-FOM8                PIC  9(02).
+003600   05 TYPE-FOM9                PIC  9(04).
+003700   05 TYPE-DISP                PIC  9(04)  USAGE DISPLAY.
+003800   05 TYPE-PACKED-DECIMAL      PIC  9(04)  USAGE PACKED-DECIMAL.
+003900   05 TYPE-COMP-3              PIC  9(04)  USAGE COMP-3.
+004000   05 TYPE-BIN1                PIC  S9(01) USAGE COMP.
+004100   05 TYPE-BIN4                PIC  S9(04) USAGE COMP.
+004200   05 TYPE-BIN5                PIC  S9(05) USAGE COMP.
+004300   05 TYPE-BIN9                PIC  S9(09) USAGE COMP.
+004400   05 TYPE-BIN10               PIC  S9(10) USAGE COMP.
+004500   05 TYPE-BIN18               PIC  S9(18) USAGE COMP.
