@@ -0,0 +1,49 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*入力カウンターから日付/時刻を合成する共通サブルーチン。
+000300*WRTTEST・WRTTEST2 で全く同一だった生成ロジックをここへ集約する。
+000400 IDENTIFICATION              DIVISION.
+000500 PROGRAM-ID.                 GENDATE.
+000600*AUTHOR.                     KENJI KIMURA.
+000700 ENVIRONMENT                 DIVISION.
+000800 CONFIGURATION               SECTION.
+000900 DATA                        DIVISION.
+001000 WORKING-STORAGE             SECTION.
+001100 01  WORK-AREA.
+001200     05  W-A                 PIC 9(09).
+001300     05  W-C                 PIC 9(09).
+001400 LINKAGE                     SECTION.
+001500 01  L-COUNTER               PIC 9(05).
+001600 01  L-HIZUKE-YYYY           PIC 9(04).
+001700 01  L-HIZUKE-MM             PIC 9(02).
+001800 01  L-HIZUKE-DD             PIC 9(02).
+001900 01  L-JIKOKU-HH             PIC 9(02).
+002000 01  L-JIKOKU-MM             PIC 9(02).
+002100 01  L-JIKOKU-SS             PIC 9(02).
+002200 PROCEDURE                   DIVISION  USING  L-COUNTER
+002300                                             L-HIZUKE-YYYY
+002400                                             L-HIZUKE-MM
+002500                                             L-HIZUKE-DD
+002600                                             L-JIKOKU-HH
+002700                                             L-JIKOKU-MM
+002800                                             L-JIKOKU-SS.
+002900 MAIN                        SECTION.
+003000     COMPUTE  W-A  =  L-COUNTER  +  12000.
+003100     DIVIDE  W-A  BY  2001  GIVING  W-C
+003200                         REMAINDER  L-HIZUKE-YYYY.
+003300     ADD     1000        TO  L-HIZUKE-YYYY.
+003400     DIVIDE  W-A  BY  12    GIVING  W-C
+003500                         REMAINDER  L-HIZUKE-MM.
+003600     ADD     1           TO  L-HIZUKE-MM.
+003700     DIVIDE  W-A  BY  28    GIVING  W-C
+003800                         REMAINDER  L-HIZUKE-DD.
+003900     ADD     1           TO  L-HIZUKE-DD.
+004000     DIVIDE  W-A  BY  23    GIVING  W-C
+004100                         REMAINDER  L-JIKOKU-HH.
+004200     ADD     1           TO  L-JIKOKU-HH.
+004300     DIVIDE  W-A  BY  59    GIVING  W-C
+004400                         REMAINDER  L-JIKOKU-MM.
+004500     ADD     1           TO  L-JIKOKU-MM.
+004600     DIVIDE  W-A  BY  59    GIVING  W-C
+004700                         REMAINDER  L-JIKOKU-SS.
+004800     ADD     1           TO  L-JIKOKU-SS.
+004900     GOBACK.
