@@ -4,40 +4,115 @@
 000040 IDENTIFICATION              DIVISION.
 000050 PROGRAM-ID.                 SEQTEST.
 000060*AUTHOR.                     KENJI KIMURA.
-000070 ENVIRONMENT                 DIVISION.
+000061*
+000062*MODIFICATION HISTORY:
+000063*  KK  restart checkpoint against a mid-run JNI session abend.
+000064*  KK  the JNI file identifier and the I-COUNTER cutoff now come
+000065*      from the shared CTLCARD control card (SYSIN) instead of
+000066*      being hardcoded, so a recompile is not needed to change
+000067*      either one.
+000068*  KK  MAIN now branches on a CC-JNI-OPENMODE control-card value
+000069*      to open the JNI bridge OUTPUT or I-O instead of always
+000070*      INPUT, with a new OUT-EDIT/OUT-WRITE-JNI pair generating
+000071*      and writing synthetic records through writeJNIRecord.
+000073*  KK  the JNI session now commits every CHKPT-INTERVAL records
+000074*      instead of only at end of run, and a bad ACM-STATUS-CODE
+000075*      on a read or write now drives a rollback/retry instead of
+000076*      being silently ignored, so a late failure no longer costs
+000077*      the whole session.
+000078*  KK  TERM now calls the shared OPSLOG routine so the run's
+000079*      counts land in the consolidated end-of-day operations log.
+000079*  KK  TERM now sets RETURN-CODE from JNI-ABEND-FLG so a failed
+000079*      JNI session is reported to the invoking JCL/scheduler as
+000079*      a nonzero exit.
+000079*  KK  I-NIHONGO is now a real PIC N national field, so OUT-EDIT's
+000079*      synthetic-record build now moves I-COUNTER into its plain
+000079*      I-NIHONGO-X alias instead.
+000079*  KK  FL-CLOSE now only clears SEQCHKPT when JNI-ABEND-FLG is
+000079*      still zero; a genuine mid-run failure used to wipe the
+000079*      checkpoint on the way out, so the next run could never
+000079*      actually resume from where the failure happened.
+000079*  KK  OUT-EDIT now sets I-RT-CODE to "D" on the synthetic record
+000079*      it builds; it was being left as SPACE, so every reader
+000079*      that filters on I-RT-CODE = "D" was silently skipping
+000079*      every record this JNI path ever wrote.
+000078 ENVIRONMENT                 DIVISION.
 000080 CONFIGURATION               SECTION.
-000090* INPUT-OUTPUT                SECTION.
-000100* FILE-CONTROL.
+000090 INPUT-OUTPUT                SECTION.
+000100 FILE-CONTROL.
 000110*    入力ファイル
 000120**ACMFILE
 000130*     SELECT INP-FILE ASSIGN TO "dbtests2"
 000140*       ORGANIZATION LINE SEQUENTIAL.
+000141*    再開位置を持つチェックポイントファイル
+000142     SELECT CHK-FILE ASSIGN TO "SEQCHKPT"
+000143       ORGANIZATION LINE SEQUENTIAL
+000144       FILE STATUS   IS CHK-FILE-STATUS.
 000150 DATA                        DIVISION.
-000160* FILE                        SECTION.
+000160 FILE                        SECTION.
 000170*入力ファイル
 000180* FD  INP-FILE.
 000190* COPY "I_RECORD2.cbl".
+000191*チェックポイントファイル
+000192 FD  CHK-FILE.
+000193 01  CHK-RECORD.
+000194     05  CHK-COUNTER         PIC 9(05).
 000200 WORKING-STORAGE             SECTION.
 000210*ACM Generated Contraints
 000220 COPY "ACMCONSTS.CBL".
 000230*ACM Genrated File Record
 000240 COPY "I_RECORD2.cbl".
+000241*テストスイート共通制御カード
+000242 COPY "CTLCARD.cbl".
 000250 01  SOME-AREA.
 000260     05  I-COUNTER           PIC 9(05).
 000270     05  O-COUNTER           PIC 9(05).
 000280     05  END-FLG             PIC 9(01)  VALUE  ZERO.
+000281     05  RESTART-COUNTER     PIC 9(05)  VALUE  ZERO.
+000282     05  CHKPT-INTERVAL      PIC 9(05)  VALUE  1000.
+000283     05  CHK-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+000284     05  W-DBTESTS2-DSN      PIC X(08)  VALUE  "dbtests2".
+000285     05  W-MAX-COUNT         PIC 9(05)  VALUE  10000.
+000286     05  W-JNI-OPENMODE      PIC X(01)  VALUE  "I".
+000287     05  JNI-ABEND-FLG       PIC 9(01)  VALUE  ZERO.
+000288     05  JNI-RETRY-COUNT     PIC 9(01)  VALUE  ZERO.
+000289     05  JNI-RETRY-MAX       PIC 9(01)  VALUE  3.
+000291     05  PGM-NAME            PIC X(08)  VALUE  "SEQTEST".
 000290 PROCEDURE                   DIVISION.
 000300*主処理節
 000310     CALL "initializeJNISessionEnv" USING ACM-STATUS-ALL.
 000320     PERFORM   INIT.
 000330     PERFORM   FL-OPEN.
-000340     PERFORM  INP-READ.
-000350*    入力ファイルが終了するまで繰り返し
-000360     PERFORM   UNTIL  END-FLG  NOT  =  ZERO
-000370*                 OR  I-COUNTER     > 10000
-000380        PERFORM  OUT-WRITE
-000390        PERFORM  INP-READ
-000400     END-PERFORM.
+000332     EVALUATE  W-JNI-OPENMODE
+000333     WHEN  "O"
+000334*                 出力専用モード:合成レコードを書出す
+000335        PERFORM   UNTIL  I-COUNTER     > W-MAX-COUNT
+000336                     OR  END-FLG       NOT  =  ZERO
+000337           PERFORM  OUT-EDIT
+000338           PERFORM  OUT-WRITE-JNI
+000339           PERFORM  CHK-WRITE
+000340        END-PERFORM
+000339     WHEN  "U"
+000340*                 入出力モード:読込んだレコードをそのまま書戻す
+000341        PERFORM  CHK-SKIP
+000342        PERFORM  INP-READ
+000343        PERFORM   UNTIL  END-FLG  NOT  =  ZERO
+000344                     OR  I-COUNTER     > W-MAX-COUNT
+000345           PERFORM  OUT-WRITE-JNI
+000346           PERFORM  CHK-WRITE
+000347           PERFORM  INP-READ
+000348        END-PERFORM
+000349     WHEN  OTHER
+000350*                 従来通りの入力専用モード
+000351        PERFORM  CHK-SKIP
+000352        PERFORM  INP-READ
+000360        PERFORM   UNTIL  END-FLG  NOT  =  ZERO
+000370                     OR  I-COUNTER     > W-MAX-COUNT
+000380           PERFORM  OUT-WRITE
+000381           PERFORM  CHK-WRITE
+000390           PERFORM  INP-READ
+000400        END-PERFORM
+000405     END-EVALUATE.
 000410     PERFORM   FL-CLOSE.
 000420     PERFORM   TERM.
 000430     CALL  "terminateJNISession" USING ACM-STATUS-ALL.
@@ -45,52 +120,199 @@
 000450*開始処理
 000460 INIT                        SECTION.
 000470     DISPLAY   "PROGRAM STARTING.".
+000471     PERFORM   CTLCARD-READ.
+000472     PERFORM   CHK-READ.
 000480     EXIT.
+000481*共通制御カードの読込節
+000482 CTLCARD-READ                SECTION.
+000483     ACCEPT  CTL-CARD  FROM  SYSIN.
+000484     IF  CC-DBTESTS2-DSN  NOT  =  SPACES
+000485         MOVE  CC-DBTESTS2-DSN  TO  W-DBTESTS2-DSN
+000486     END-IF.
+000487     IF  CC-MAX-COUNT  NOT  =  ZERO
+000488         MOVE  CC-MAX-COUNT    TO  W-MAX-COUNT
+000489     END-IF.
+000491     IF  CC-JNI-OPENMODE  NOT  =  SPACES
+000492         MOVE  CC-JNI-OPENMODE  TO  W-JNI-OPENMODE
+000493     END-IF.
+000494     EXIT.
 000490*ファイルを開く節
 000500 FL-OPEN                     SECTION.
 000510*     OPEN   INPUT  INP-FILE.
-000520     MOVE "dbtests2" TO ACM-FILE-IDENT.
+000520     MOVE W-DBTESTS2-DSN TO ACM-FILE-IDENT.
 000530     CALL "assignJNIFile" USING ACM-FILE-IDENT ACM-STATUS-ALL.
-000540     CALL "openJNIFile"   USING ACM-FILE-IDENT
-000550                                ACM-OPENMODE-INPUT
-000560                                ACM-ACCESSMODE-SEQ
-000570                                ACM-STATUS-ALL.
+000535     EVALUATE  W-JNI-OPENMODE
+000536     WHEN  "O"
+000537        CALL "openJNIFile"   USING ACM-FILE-IDENT
+000538                                   ACM-OPENMODE-OUTPUT
+000539                                   ACM-ACCESSMODE-SEQ
+000540                                   ACM-STATUS-ALL
+000541     WHEN  "U"
+000542        CALL "openJNIFile"   USING ACM-FILE-IDENT
+000543                                   ACM-OPENMODE-IO
+000544                                   ACM-ACCESSMODE-SEQ
+000545                                   ACM-STATUS-ALL
+000546     WHEN  OTHER
+000547        CALL "openJNIFile"   USING ACM-FILE-IDENT
+000548                                   ACM-OPENMODE-INPUT
+000549                                   ACM-ACCESSMODE-SEQ
+000550                                   ACM-STATUS-ALL
+000560     END-EVALUATE.
 000580     EXIT.
-000590*入力処理節
-000600 INP-READ                    SECTION.
-000610*     READ INP-FILE NEXT
-000620*       AT END  MOVE 1 TO END-FLG
-000630*     END-READ.
-000640     MOVE "dbtests2" TO ACM-FILE-IDENT.
-000650     CALL "readNextJNIRecord" USING 
-000660                                ACM-FILE-IDENT
-000670                                ACM-RECORD
-000680                                ACM-STATUS-ALL.
-000690     IF  ACM-STATUS-CODE = "00"
-000700         MOVE ACM-RECORD TO I-RECORD
-000710     END-IF.
-000720     IF ACM-STATUS-CODE = "10"
-000730         MOVE 1 TO END-FLG
-000740     END-IF.
-000750     IF  END-FLG  =  ZERO
-000760*        終端に達していなければカウンターを増分
-000770         ADD  1              TO  I-COUNTER
+000590*チェックポイント読込節
+000591 CHK-READ                    SECTION.
+000592     MOVE ZERO  TO  RESTART-COUNTER.
+000593     OPEN  INPUT  CHK-FILE.
+000594     IF  CHK-FILE-STATUS  =  "00"
+000595         READ  CHK-FILE
+000596             AT END
+000597                 MOVE  ZERO  TO  RESTART-COUNTER
+000598             NOT AT END
+000599                 MOVE  CHK-COUNTER  TO  RESTART-COUNTER
+000600         END-READ
+000601         CLOSE  CHK-FILE
+000602     END-IF.
+000603     IF  RESTART-COUNTER  NOT  =  ZERO
+000604         DISPLAY  "RESUMING FROM CHECKPOINT:" RESTART-COUNTER
+000605     END-IF.
+000606     EXIT.
+000607*チェックポイント再開スキップ節
+000608 CHK-SKIP                    SECTION.
+000609     PERFORM   UNTIL  I-COUNTER  >=  RESTART-COUNTER
+000610                   OR  END-FLG    NOT  =  ZERO
+000611        PERFORM  INP-READ
+000612     END-PERFORM.
+000613     EXIT.
+000614*チェックポイント更新節
+000615 CHK-WRITE                   SECTION.
+000616     IF  FUNCTION MOD (I-COUNTER, CHKPT-INTERVAL)  =  ZERO
+000617         OPEN  OUTPUT  CHK-FILE
+000618         MOVE  I-COUNTER  TO  CHK-COUNTER
+000619         WRITE  CHK-RECORD
+000620         CLOSE  CHK-FILE
+000621         PERFORM  JNI-COMMIT
+000622     END-IF.
+000623     EXIT.
+000624*JNIセッションのコミット節(CHKPT-INTERVAL件ごと)
+000625 JNI-COMMIT                  SECTION.
+000626     CALL "commitJNISession" USING ACM-STATUS-ALL.
+000627     IF  ACM-STATUS-CODE  NOT  =  "00"
+000628         DISPLAY  "JNI COMMIT FAILED, STATUS:" ACM-STATUS-CODE
+000629     END-IF.
+000630     EXIT.
+000631*JNI異常時のロールバック/再試行節
+000632 JNI-ROLLBACK-RETRY          SECTION.
+000633     ADD  1              TO  JNI-RETRY-COUNT.
+000634     DISPLAY  "JNI I/O ERROR, STATUS:" ACM-STATUS-CODE
+000635              " RETRY:" JNI-RETRY-COUNT.
+000636     CALL "rollbackJNISession" USING ACM-STATUS-ALL.
+000637     EXIT.
+000630*入力処理節
+000640 INP-READ                    SECTION.
+000650*     READ INP-FILE NEXT
+000660*       AT END  MOVE 1 TO END-FLG
+000670*     END-READ.
+000680     MOVE W-DBTESTS2-DSN TO ACM-FILE-IDENT.
+000681     MOVE  ZERO          TO  JNI-RETRY-COUNT.
+000690     CALL "readNextJNIRecord" USING
+000700                                ACM-FILE-IDENT
+000710                                ACM-RECORD
+000720                                ACM-STATUS-ALL.
+000721     PERFORM   UNTIL  ACM-STATUS-CODE  =  "00"
+000722                   OR  ACM-STATUS-CODE  =  "10"
+000723                   OR  JNI-RETRY-COUNT   >=  JNI-RETRY-MAX
+000724        PERFORM  JNI-ROLLBACK-RETRY
+000725        CALL "readNextJNIRecord" USING
+000726                                   ACM-FILE-IDENT
+000727                                   ACM-RECORD
+000728                                   ACM-STATUS-ALL
+000729     END-PERFORM.
+000730     IF  ACM-STATUS-CODE = "00"
+000740         MOVE ACM-RECORD TO I-RECORD
+000750     END-IF.
+000760     IF ACM-STATUS-CODE = "10"
+000770         MOVE 1 TO END-FLG
 000780     END-IF.
-000790     EXIT.
-000800*出力処理節
-000810 OUT-WRITE                   SECTION.
-000820     DISPLAY  I-RECORD.
-000830     ADD  1                  TO  O-COUNTER.
-000840     EXIT.
-000850*ファイルを閉じる節
-000860 FL-CLOSE                    SECTION.
-000870*     CLOSE  INP-FILE.
-000880     MOVE "dbtests2" TO ACM-FILE-IDENT.
-000890     CALL "closeJNIFile" USING ACM-FILE-IDENT ACM-STATUS-ALL.
-000900     EXIT.
-000910*終了処理
-000920 TERM                        SECTION.
-000930     DISPLAY   "PROGRAM NORMALLY TERMINATED.".
-000940     DISPLAY   "INPUT-COUNT:" I-COUNTER.
-000950     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
-000960     EXIT.
+000781     IF  ACM-STATUS-CODE  NOT  =  "00"
+000782                 AND  ACM-STATUS-CODE  NOT  =  "10"
+000786        DISPLAY  "JNI READ FAILED, STATUS:" ACM-STATUS-CODE
+000783         MOVE  1             TO  JNI-ABEND-FLG
+000784         MOVE  1             TO  END-FLG
+000785     END-IF.
+000790     IF  END-FLG  =  ZERO
+000800*        終端に達していなければカウンターを増分
+000810         ADD  1              TO  I-COUNTER
+000820     END-IF.
+000830     EXIT.
+000840*出力処理節
+000850 OUT-WRITE                   SECTION.
+000860     DISPLAY  I-RECORD.
+000870     ADD  1                  TO  O-COUNTER.
+000880     EXIT.
+000881*合成レコード生成節(出力専用モード用)
+000882 OUT-EDIT                    SECTION.
+000883     ADD  1              TO  I-COUNTER.
+000883     MOVE  "D"           TO  I-RT-CODE.
+000884     MOVE  I-COUNTER     TO  I-ID.
+000885     MOVE  I-COUNTER     TO  I-CD.
+000886     MOVE  I-COUNTER     TO  I-NIHONGO-X.
+000887     MOVE  I-COUNTER     TO  I-SEISU.
+000888     CALL  "GENDATE"  USING  I-COUNTER
+000889                             I-HIZUKE-YYYY
+000890                             I-HIZUKE-MM
+000891                             I-HIZUKE-DD
+000892                             I-JIKOKU-HH
+000893                             I-JIKOKU-MM
+000894                             I-JIKOKU-SS.
+000895     EXIT.
+000896*JNIブリッジ経由の書出し節
+000897 OUT-WRITE-JNI                SECTION.
+000898     DISPLAY  I-RECORD.
+000899     MOVE  SPACES        TO  ACM-RECORD.
+000900     MOVE  I-RECORD      TO  ACM-RECORD.
+000901     MOVE W-DBTESTS2-DSN TO ACM-FILE-IDENT.
+000902     MOVE  ZERO          TO  JNI-RETRY-COUNT.
+000903     CALL "writeJNIRecord" USING
+000904                                ACM-FILE-IDENT
+000905                                ACM-RECORD
+000906                                ACM-STATUS-ALL.
+000910     PERFORM   UNTIL  ACM-STATUS-CODE  =  "00"
+000911                   OR  JNI-RETRY-COUNT   >=  JNI-RETRY-MAX
+000912        PERFORM  JNI-ROLLBACK-RETRY
+000913        CALL "writeJNIRecord" USING
+000914                                   ACM-FILE-IDENT
+000915                                   ACM-RECORD
+000916                                   ACM-STATUS-ALL
+000917     END-PERFORM.
+000918     IF  ACM-STATUS-CODE  =  "00"
+000919         ADD  1              TO  O-COUNTER
+000920     ELSE
+000921         DISPLAY  "JNI WRITE FAILED, STATUS:" ACM-STATUS-CODE
+000922         MOVE  1             TO  JNI-ABEND-FLG
+000923         MOVE  1             TO  END-FLG
+000924     END-IF.
+000925     EXIT.
+000890*ファイルを閉じる節
+000900 FL-CLOSE                    SECTION.
+000910*     CLOSE  INP-FILE.
+000920     MOVE W-DBTESTS2-DSN TO ACM-FILE-IDENT.
+000930     CALL "closeJNIFile" USING ACM-FILE-IDENT ACM-STATUS-ALL.
+000931*    正常終了時のみ、次回は先頭から読めるようチェックポイントを消去
+000932     IF  JNI-ABEND-FLG  =  ZERO
+000933         OPEN  OUTPUT  CHK-FILE
+000934         CLOSE CHK-FILE
+000935     END-IF.
+000940     EXIT.
+000950*終了処理
+000960 TERM                        SECTION.
+000965     IF  JNI-ABEND-FLG  NOT  =  ZERO
+000966         DISPLAY  "PROGRAM TERMINATED WITH JNI SESSION ERROR."
+000968         MOVE  8   TO  RETURN-CODE
+000967     ELSE
+000970         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+000969         MOVE  0   TO  RETURN-CODE
+000971     END-IF.
+000980     DISPLAY   "INPUT-COUNT:" I-COUNTER.
+000990     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
+000995     CALL "OPSLOG" USING PGM-NAME I-COUNTER O-COUNTER.
+001000     EXIT.
