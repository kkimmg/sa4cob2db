@@ -9,32 +9,92 @@
 000900*PROGRAM-ID.                 TCPDYNTEST2.
 001000*ACMINSERTEND
 001100*AUTHOR.                     KENJI KIMURA.
-001200 ENVIRONMENT DIVISION.
+001110*
+001120*MODIFICATION HISTORY:
+001130*  KK  MAIN now reads the structured ACM-WEB-IF-PARAMS fields
+001140*      instead of just DISPLAYing the raw header, stamps the
+001150*      caller's correlation id onto SCR2-RECORD's response, and
+001160*      OUT-WRITE/OUT-REWRITE/OUT-DELETE append a before/after
+001170*      audit row carrying that same correlation id.
+001180*  KK  MAIN now PERFORMs SCR-DIFF just before the response is
+001190*      returned, DISPLAYing which SCR1-RECORD/SCR2-RECORD fields
+001200*      actually changed across the call.
+001210*  KK  INP-FILE now reports FILE STATUS through the shared
+001220*      FSCHECK routine so a permanent I/O error is not treated
+001230*      the same as an ordinary INVALID KEY.
+001235*  KK  the input dataset name now comes from the shared CTLCARD
+001236*      control card (SYSIN) instead of a hardcoded literal.
+001237*  KK  REC2SCR/SCR2REC now call the shared SCALECNV subprogram to
+001238*      decompose/recompose SEISU and FUDOU instead of the manual
+001239*      sign-flip and INT1000/INTDATA/INTWORK/INTDEC scaling.
+001241*  KK  I-RECORD now carries a leading I-RT-CODE record-type field;
+001242*      INP-READ skips anything that is not a detail row, and
+001243*      SCR2REC stamps "D" on every record this program writes.
+001244*  KK  ACMCONSTS2.CBL now carries an explicit ACM-WEB-REPLY-STATUS/
+001245*      ACM-WEB-REPLY-MESSAGE pair; MAIN sets it from which branch
+001246*      (if any) of OUT-WRITE/INP-READ/OUT-REWRITE/OUT-DELETE fired,
+001247*      instead of leaving the caller to infer success from whether
+001248*      SCR-RECORD changed.
+001249*  KK  TERM now sets RETURN-CODE from ABEND-FLG so a permanent
+001250*      file error is reported to the invoking JCL/scheduler as a
+001251*      nonzero exit, distinct from an ordinary business reply
+001252*      such as RECORD NOT FOUND or DUPLICATE KEY.
+001253*  KK  OUT-WRITE/OUT-REWRITE/OUT-DELETE now confirm a duplicate-
+001254*      key/not-found INVALID KEY through IO-FILE-STATUS before
+001255*      reporting it as the ordinary business reply above, instead
+001256*      of assuming every INVALID KEY is one; anything else now
+001257*      also goes through FSCHECK/ABEND-FLG like a real I/O error.
+001258*  KK  AUD-BEFORE-SAVE/AUD-AFTER-SAVE widened from X(83) to X(85)
+001259*      to match AUDIT_RECORD.cbl - I-RECORD (dbtests2) is 85
+001260*      bytes and was being silently truncated on every audit
+001261*      entry.
+001240 ENVIRONMENT DIVISION.
 001300 INPUT-OUTPUT SECTION.
 001400 FILE-CONTROL.
-001500*                        
+001500*
 001600*ACMFILE
 001700*ACMRECNAME=I-RECORD
-001800 SELECT INP-FILE ASSIGN TO "dbtests2"
+001800 SELECT INP-FILE ASSIGN TO W-DBTESTS2-DSN
 001900        ORGANIZATION IS INDEXED
 002000        ACCESS MODE  IS DYNAMIC
-002100        RECORD KEY   IS I-ID.
+002100        RECORD KEY   IS I-ID
+002101        FILE STATUS  IS IO-FILE-STATUS.
+002110*    追記型監査ログファイル
+002120 SELECT AUDIT-FILE ASSIGN TO "DYNAUDIT"
+002130        ORGANIZATION LINE SEQUENTIAL.
 002200 DATA DIVISION.
 002300 FILE SECTION.
-002400*                    
+002400*
 002500 FD  INP-FILE.
 002600 COPY "I_RECORD2.cbl".
+002610*
+002620 FD  AUDIT-FILE.
+002630 COPY "AUDIT_RECORD.cbl".
 002700 WORKING-STORAGE SECTION.
+002710*ファイル状態判定用共通コピー句
+002720 COPY "FILESTAT.cbl".
+002730*テストスイート共通制御カード
+002740 COPY "CTLCARD.cbl".
 002800 01  SOME-AREA.
 002900     05  I-COUNTER           PIC 9(05).
 003000     05  O-COUNTER           PIC 9(05).
 003100     05  END-FLG             PIC 9(01)  VALUE  ZERO.
-003200 01  FUDOU-AREA.
-003300     05  W-FUDOU             PIC S9(4)V9(3).
-003400     05  INTDATA             PIC 9(07).
-003500     05  INTWORK             PIC 9(07).
-003600     05  INT1000             PIC 9(07).
-003700     05  INTDEC              PIC 9(07).
+003110     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+003120     05  PGM-NAME            PIC X(08)  VALUE  "DYNTEST2".
+003130     05  W-DBTESTS2-DSN      PIC X(08)  VALUE  "dbtests2".
+003710*共通符号/位取り変換サブルーチン(SCALECNV)呼出用ワークエリア
+003711 01  SCALECNV-AREA.
+003712     05  SC-FUNCTION         PIC X(01).
+003713     05  SC-FACTOR           PIC 9(05)  VALUE  ZERO.
+003714     05  SC-VALUE            PIC S9(09)V9(03).
+003715     05  SC-INT-PART         PIC 9(09).
+003716     05  SC-FRAC-PART        PIC 9(03).
+003717     05  SC-SIGN-FLG         PIC 9(01).
+003718*監査ログ書出し用ワークエリア
+003720 01  AUDIT-WORK.
+003730     05  AUD-OP-NAME         PIC X(08).
+003740     05  AUD-BEFORE-SAVE     PIC X(85).
+003750     05  AUD-AFTER-SAVE      PIC X(85).
 003800*
 003900 COPY "SCR_RECORD.cbl".
 004000 LINKAGE SECTION.
@@ -43,12 +103,16 @@
 004300 PROCEDURE DIVISION USING ACM-WEB-IF-PARAMS
 004400                          SCR1-RECORD
 004500                          SCR2-RECORD.
-004600*              
+004600*
 004700 MAIN SECTION.
-004800     DISPLAY "HEAD:" ACM-WEB-IF-PARAMS(1:100).
+004710     DISPLAY "CALLER:" ACM-WEB-CALLER-ID.
+004720     DISPLAY "SESSION:" ACM-WEB-SESSION-ID.
+004730     DISPLAY "CORRELATION:" ACM-WEB-CORRELATION-ID.
 004900     DISPLAY "INPT:" SCR1-RECORD.
 005000     DISPLAY "OTPT:" SCR2-RECORD.
 005100     MOVE SCR1-RECORD TO SCR-RECORD.
+005110     MOVE  "99"  TO  ACM-WEB-REPLY-STATUS.
+005120     MOVE  "UNRECOGNIZED REQUEST CODE"  TO  ACM-WEB-REPLY-MESSAGE.
 005200     PERFORM   INIT.
 005300     PERFORM   FL-OPEN.
 005400*                                                      
@@ -56,6 +120,8 @@
 005600        EVALUATE  SCR-PROC
 005700        WHEN  0
 005800*                 
+005810            MOVE  "00"  TO  ACM-WEB-REPLY-STATUS
+005820            MOVE  "NO OPERATION"  TO  ACM-WEB-REPLY-MESSAGE
 005900            MOVE  1  TO  END-FLG
 006000        WHEN  1
 006100*                 
@@ -72,6 +138,8 @@
 007200        END-EVALUATE
 007300*    END-PERFORM.
 007400     MOVE SCR-RECORD TO SCR2-RECORD.
+007410     MOVE ACM-WEB-CORRELATION-ID TO SCR2-CORRELATION-ID.
+007420     PERFORM  SCR-DIFF.
            DISPLAY "OTPT:" SCR2-RECORD.
 007500     PERFORM   FL-CLOSE.
 007600     PERFORM   TERM.
@@ -79,10 +147,19 @@
 007800*              
 007900 INIT SECTION.
 008000     DISPLAY   "PROGRAM STARTING.".
+008050     PERFORM   CTLCARD-READ.
 008100     EXIT.
-008200*                      
+008110*共通制御カードの読込節
+008120 CTLCARD-READ                SECTION.
+008130     ACCEPT  CTL-CARD  FROM  SYSIN.
+008140     IF  CC-DBTESTS2-DSN  NOT  =  SPACES
+008150         MOVE  CC-DBTESTS2-DSN  TO  W-DBTESTS2-DSN
+008160     END-IF.
+008170     EXIT.
+008200*
 008300 FL-OPEN SECTION.
 008400     OPEN   I-O  INP-FILE.
+008410     OPEN   EXTEND  AUDIT-FILE.
 008500     EXIT.
 008600*                  
 008700 INP-READ SECTION.
@@ -90,59 +167,120 @@
 008900     READ INP-FILE 
 009000     INVALID KEY
 009100         MOVE  1  TO  END-FLG
+009110         MOVE  "04"  TO  ACM-WEB-REPLY-STATUS
+009120         MOVE  "RECORD NOT FOUND"  TO  ACM-WEB-REPLY-MESSAGE
 009200     END-READ.
+009210     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
 009300     IF  END-FLG  =  ZERO
-009400*                                                                
-009500         ADD  1              TO  I-COUNTER
-009600         PERFORM REC2SCR
+009400*
+009410         IF  I-RT-CODE  =  "D"
+009500             ADD  1              TO  I-COUNTER
+009600             PERFORM REC2SCR
+009605             MOVE  "00"  TO  ACM-WEB-REPLY-STATUS
+009606             MOVE  "RECORD FOUND"  TO  ACM-WEB-REPLY-MESSAGE
+009610         ELSE
+009620             DISPLAY  "SKIPPING NON-DETAIL RECORD:" I-RT-CODE
+009630         END-IF
 009700     END-IF.
 009800     EXIT.
 009900*                  
 010000 OUT-WRITE SECTION.
+010010     MOVE  SPACES         TO  AUD-BEFORE-SAVE.
 010100     PERFORM SCR2REC.
 010200     WRITE I-RECORD
 010300     INVALID KEY
-010400         MOVE  1  TO  END-FLG
+010310         IF  FS-DUPLICATE-KEY
+010320             MOVE  1  TO  END-FLG
+010410             MOVE  "05"  TO  ACM-WEB-REPLY-STATUS
+010420             MOVE  "DUPLICATE KEY"  TO  ACM-WEB-REPLY-MESSAGE
+010430         ELSE
+010440            CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+010450             MOVE  1  TO  END-FLG
+010460         END-IF
 010500     NOT INVALID KEY
+010505         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+010507         MOVE  "00"  TO  ACM-WEB-REPLY-STATUS
+010508         MOVE  "RECORD ADDED"  TO  ACM-WEB-REPLY-MESSAGE
+010510         MOVE  "ADD"       TO  AUD-OP-NAME
+010520         MOVE  I-RECORD    TO  AUD-AFTER-SAVE
+010530         PERFORM  AUDIT-APPEND
 010600         INITIALIZE   SCR-RECORD
+010610         ADD  1              TO  O-COUNTER
 010700     END-WRITE.
-010800     ADD  1                  TO  O-COUNTER.
 010900     EXIT.
-011000*                  
+011000*
 011100 OUT-REWRITE SECTION.
+011110     MOVE  I-RECORD       TO  AUD-BEFORE-SAVE.
 011200     PERFORM SCR2REC.
 011300     REWRITE I-RECORD
 011400     INVALID  KEY
-011500         MOVE  1  TO  END-FLG
+011410         IF  FS-RECORD-NOT-FOUND
+011420             MOVE  1  TO  END-FLG
+011510             MOVE  "04"  TO  ACM-WEB-REPLY-STATUS
+011520             MOVE  "RECORD NOT FOUND"  TO  ACM-WEB-REPLY-MESSAGE
+011530         ELSE
+011540            CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+011550             MOVE  1  TO  END-FLG
+011560         END-IF
 011600     NOT INVALID KEY
+011605         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+011607         MOVE  "00"  TO  ACM-WEB-REPLY-STATUS
+011608         MOVE  "RECORD UPDATED"  TO  ACM-WEB-REPLY-MESSAGE
+011610         MOVE  "REWRITE"   TO  AUD-OP-NAME
+011620         MOVE  I-RECORD    TO  AUD-AFTER-SAVE
+011630         PERFORM  AUDIT-APPEND
 011700         INITIALIZE   SCR-RECORD
+011710         ADD  1              TO  O-COUNTER
 011800     END-REWRITE.
-011900     ADD  1                  TO  O-COUNTER.
 012000     EXIT.
-012100*                  
+012100*
 012200 OUT-DELETE SECTION.
+012210     MOVE  I-RECORD       TO  AUD-BEFORE-SAVE.
 012300     PERFORM SCR2REC.
 012400     DELETE INP-FILE
 012500     INVALID  KEY
-012600         MOVE  1  TO  END-FLG
+012510         IF  FS-RECORD-NOT-FOUND
+012520             MOVE  1  TO  END-FLG
+012610             MOVE  "04"  TO  ACM-WEB-REPLY-STATUS
+012620             MOVE  "RECORD NOT FOUND"  TO  ACM-WEB-REPLY-MESSAGE
+012630         ELSE
+012640            CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+012650             MOVE  1  TO  END-FLG
+012660         END-IF
 012700     NOT INVALID KEY
+012705         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+012707         MOVE  "00"  TO  ACM-WEB-REPLY-STATUS
+012708         MOVE  "RECORD DELETED"  TO  ACM-WEB-REPLY-MESSAGE
+012710         MOVE  "DELETE"    TO  AUD-OP-NAME
+012720         MOVE  SPACES      TO  AUD-AFTER-SAVE
+012730         PERFORM  AUDIT-APPEND
 012800         INITIALIZE   SCR-RECORD
+012810         ADD  1              TO  O-COUNTER
 012900     END-DELETE.
-013000     ADD  1                  TO  O-COUNTER.
 013100     EXIT.
-013200*                      
+013110*監査ログ追記節
+013120 AUDIT-APPEND SECTION.
+013130     ACCEPT  AUD-DATE            FROM  DATE.
+013140     ACCEPT  AUD-TIME            FROM  TIME.
+013150     MOVE  AUD-OP-NAME           TO  AUD-OPERATION.
+013160     MOVE  AUD-BEFORE-SAVE       TO  AUD-BEFORE-IMAGE.
+013170     MOVE  AUD-AFTER-SAVE        TO  AUD-AFTER-IMAGE.
+013180     MOVE  ACM-WEB-CORRELATION-ID TO AUD-CORRELATION-ID.
+013190     WRITE  AUDIT-RECORD.
+013200     EXIT.
+013210*
 013300 REC2SCR SECTION.
 013400     MOVE I-ID            TO SCR-ID.
 013500     MOVE I-CD            TO SCR-CD.
 013600     MOVE I-NIHONGO       TO SCR-NIHONGO.
 013700*    MOVE I-SEISU         TO SCR-SEISU.
-013800     IF  I-SEISU  >  ZERO
-013900         MOVE I-SEISU     TO SCR-SEISU
-014000         MOVE ZERO        TO SCR-SEISU-FLG
-014100     ELSE
-014200         COMPUTE SCR-SEISU = I-SEISU * (-1)
-014300         MOVE    1        TO SCR-SEISU-FLG
-014400     END-IF
+013710     MOVE  "D"            TO  SC-FUNCTION.
+013720     MOVE  I-SEISU        TO  SC-VALUE.
+013730     CALL "SCALECNV"      USING  SC-FUNCTION  SC-FACTOR
+013740                                 SC-VALUE     SC-INT-PART
+013750                                 SC-FRAC-PART SC-SIGN-FLG.
+013760     MOVE  SC-INT-PART    TO  SCR-SEISU.
+013770     MOVE  SC-SIGN-FLG    TO  SCR-SEISU-FLG
 014500     MOVE I-HIZUKE-YYYY   TO SCR-HIZUKE-YYYY.
 014600     MOVE I-HIZUKE-MM     TO SCR-HIZUKE-MM.
 014700     MOVE I-HIZUKE-DD     TO SCR-HIZUKE-DD.
@@ -150,31 +288,30 @@
 014900     MOVE I-JIKOKU-MM     TO SCR-JIKOKU-MM.
 015000     MOVE I-JIKOKU-SS     TO SCR-JIKOKU-SS.
 015100*    MOVE I-FUDOU         TO SCR-FUDOU.
-015200     IF  I-FUDOU  >  ZERO
-015300         MOVE  I-FUDOU    TO W-FUDOU
-015400         MOVE  ZERO       TO  SCR-FUDOU-FLG
-015500     ELSE
-015600         COMPUTE  W-FUDOU  =  I-FUDOU * (-1)
-015700         MOVE  1          TO  SCR-FUDOU-FLG
-015800     END-IF.
-015900     COMPUTE  INT1000      =  W-FUDOU  *  1000.
-016000     MOVE     W-FUDOU     TO  INTWORK.
-016100     COMPUTE  INTDATA      =  INTWORK  *  1000.
-016200     COMPUTE  INTDEC       =  INT1000  -  INTDATA.
-016300     COMPUTE  SCR-FUDOU1   =  INT1000  /  1000.
-016400     COMPUTE  SCR-FUDOU2   =  INTDEC.
+015110     MOVE  "D"            TO  SC-FUNCTION.
+015120     MOVE  I-FUDOU        TO  SC-VALUE.
+015130     CALL "SCALECNV"      USING  SC-FUNCTION  SC-FACTOR
+015140                                 SC-VALUE     SC-INT-PART
+015150                                 SC-FRAC-PART SC-SIGN-FLG.
+015160     MOVE  SC-INT-PART    TO  SCR-FUDOU1.
+015170     MOVE  SC-FRAC-PART   TO  SCR-FUDOU2.
+015180     MOVE  SC-SIGN-FLG    TO  SCR-FUDOU-FLG.
 016500     EXIT.
 016600*                      
 016700 SCR2REC SECTION.
+016710     MOVE  "D"            TO  I-RT-CODE.
 016800     MOVE SCR-ID          TO I-ID.
 016900     MOVE SCR-CD          TO I-CD.
 017000     MOVE SCR-NIHONGO     TO I-NIHONGO.
 017100*    MOVE SCR-SEISU       TO I-SEISU.
-017200     IF  SCR-SEISU-FLG  = ZERO
-017300         MOVE SCR-SEISU       TO I-SEISU
-017400     ELSE
-017500         COMPUTE  I-SEISU  = SCR-SEISU * (-1)
-017600     END-IF
+017110     MOVE  "C"            TO  SC-FUNCTION.
+017120     MOVE  SCR-SEISU      TO  SC-INT-PART.
+017130     MOVE  ZERO           TO  SC-FRAC-PART.
+017140     MOVE  SCR-SEISU-FLG  TO  SC-SIGN-FLG.
+017150     CALL "SCALECNV"      USING  SC-FUNCTION  SC-FACTOR
+017160                                 SC-VALUE     SC-INT-PART
+017170                                 SC-FRAC-PART SC-SIGN-FLG.
+017180     MOVE  SC-VALUE       TO  I-SEISU
 017700     MOVE SCR-HIZUKE-YYYY TO I-HIZUKE-YYYY.
 017800     MOVE SCR-HIZUKE-MM   TO I-HIZUKE-MM.
 017900     MOVE SCR-HIZUKE-DD   TO I-HIZUKE-DD.
@@ -182,22 +319,65 @@
 018100     MOVE SCR-JIKOKU-MM   TO I-JIKOKU-MM.
 018200     MOVE SCR-JIKOKU-SS   TO I-JIKOKU-SS.
 018300*    MOVE SCR-FUDOU       TO I-FUDOU.
-018400     COMPUTE  W-FUDOU     =  (SCR-FUDOU1  * 1000
-018500                          +   SCR-FUDOU2) / 1000.
-018600     IF  SCR-FUDOU-FLG  = ZERO
-018700         MOVE  W-FUDOU    TO  I-FUDOU
-018800     ELSE
-018900         COMPUTE  I-FUDOU  =  W-FUDOU * (-1)
-019000     END-IF.
+018310     MOVE  "C"            TO  SC-FUNCTION.
+018320     MOVE  SCR-FUDOU1     TO  SC-INT-PART.
+018330     MOVE  SCR-FUDOU2     TO  SC-FRAC-PART.
+018340     MOVE  SCR-FUDOU-FLG  TO  SC-SIGN-FLG.
+018350     CALL "SCALECNV"      USING  SC-FUNCTION  SC-FACTOR
+018360                                 SC-VALUE     SC-INT-PART
+018370                                 SC-FRAC-PART SC-SIGN-FLG.
+018380     MOVE  SC-VALUE       TO  I-FUDOU.
 019100     EXIT.
 019200*                              
 019300 FL-CLOSE SECTION.
 019400     CLOSE  INP-FILE.
+019410     CLOSE  AUDIT-FILE.
 019500     EXIT.
 019600*              
 019700 TERM SECTION.
-019800     DISPLAY   "PROGRAM NORMALLY TERMINATED.".
+019710     IF  ABEND-FLG  NOT  =  ZERO
+019720         DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+019725         MOVE  8   TO  RETURN-CODE
+019730     ELSE
+019740         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+019745         MOVE  0   TO  RETURN-CODE
+019750     END-IF.
 019900     DISPLAY   "INPUT-COUNT:" I-COUNTER.
 020000     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
 020100     EXIT.
+020110*    SCR1-RECORD と SCR2-RECORD をフィールド単位で比較する
+020120 SCR-DIFF SECTION.
+020130     IF  SCR1-ID  NOT  =  SCR2-ID
+020140         DISPLAY  "DIFF ID:" SCR1-ID " -> " SCR2-ID
+020150     END-IF.
+020160     IF  SCR1-CD  NOT  =  SCR2-CD
+020170         DISPLAY  "DIFF CD:" SCR1-CD " -> " SCR2-CD
+020180     END-IF.
+020190     IF  SCR1-NIHONGO  NOT  =  SCR2-NIHONGO
+020200         DISPLAY  "DIFF NIHONGO:" SCR1-NIHONGO " -> " SCR2-NIHONGO
+020210     END-IF.
+020220     IF  SCR1-SEISU  NOT  =  SCR2-SEISU
+020230         DISPLAY  "DIFF SEISU:" SCR1-SEISU " -> " SCR2-SEISU
+020240     END-IF.
+020250     IF  SCR1-SEISU-FLG  NOT  =  SCR2-SEISU-FLG
+020260         DISPLAY  "DIFF SEISU-FLG:" SCR1-SEISU-FLG
+020270                       " -> " SCR2-SEISU-FLG
+020280     END-IF.
+020290     IF  SCR1-HIZUKE  NOT  =  SCR2-HIZUKE
+020300         DISPLAY  "DIFF HIZUKE:" SCR1-HIZUKE " -> " SCR2-HIZUKE
+020310     END-IF.
+020320     IF  SCR1-JIKOKU  NOT  =  SCR2-JIKOKU
+020330         DISPLAY  "DIFF JIKOKU:" SCR1-JIKOKU " -> " SCR2-JIKOKU
+020340     END-IF.
+020350     IF  SCR1-FUDOU1  NOT  =  SCR2-FUDOU1
+020360         DISPLAY  "DIFF FUDOU1:" SCR1-FUDOU1 " -> " SCR2-FUDOU1
+020370     END-IF.
+020380     IF  SCR1-FUDOU2  NOT  =  SCR2-FUDOU2
+020390         DISPLAY  "DIFF FUDOU2:" SCR1-FUDOU2 " -> " SCR2-FUDOU2
+020400     END-IF.
+020410     IF  SCR1-FUDOU-FLG  NOT  =  SCR2-FUDOU-FLG
+020420         DISPLAY  "DIFF FUDOU-FLG:" SCR1-FUDOU-FLG
+020430                       " -> " SCR2-FUDOU-FLG
+020440     END-IF.
+020450     EXIT.
 020200
