@@ -0,0 +1,518 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*DYNTEST は dbtests2 しか保守できないので、対象ファイルを選ばせて
+000300*から dbtests/dbtests2 いずれも同じ add/read/rewrite/delete/browse
+000400*操作へ導く前段のメニュー画面。
+000410 IDENTIFICATION DIVISION.
+000420 PROGRAM-ID.                 DYNMENU.
+000430*AUTHOR.                     KENJI KIMURA.
+000440*
+000450*MODIFICATION HISTORY:
+000460*  KK  initial version: DYNTEST's CRUD screen only ever operated
+000470*      against dbtests2, leaving dbtests reachable only through
+000480*      batch programs (LENTEST/SEQTEST3/WRTTEST); this menu lets
+000490*      an operator pick either file and routes into a DYNTEST-
+000500*      style add/read/rewrite/delete/browse loop for whichever
+000510*      one was chosen. dbtests is opened INDEXED keyed on I-ID
+000520*      here, the same way RECONCIL.cob already opens it, rather
+000530*      than the LINE SEQUENTIAL view WRTTEST/LENTEST use, since
+000540*      keyed random access is what an interactive maintenance
+000550*      screen needs. The next/previous and page-forward/back
+000560*      browsing DYNTEST offers (SCR-PROC 5-8) are not carried
+000570*      over here; only add/read/rewrite/delete/browse (0-4/9)
+000580*      are provided for both files, which covers what an
+000590*      operator needs to maintain either dataset by hand.
+000591*  KK  SCR-NIHONGO is now a real PIC N national field like
+000592*      DYNTEST's screen. dbtests2's B-NIHONGO is national too, so
+000593*      the DBTESTS2 arm of REC2SCR/SCR2REC/BROWSE-LIST moves it
+000594*      straight across; dbtests' A-NIHONGO stays plain PIC X, so
+000595*      the DBTESTS arm now goes through SCR-NIHONGO-X instead.
+000596*  KK  AUD-BEFORE-SAVE/AUD-AFTER-SAVE widened from X(83) to X(85)
+000597*      to match AUDIT_RECORD.cbl - B-RECORD (dbtests2) is 85 bytes
+000598*      and was being silently truncated on every DBTESTS2 audit
+000599*      entry.
+000599*  KK  the DBTESTS arm of INP-READ/BROWSE-LIST now skips A-ID =
+000599*      99999 the same way the DBTESTS2 arm already skips a
+000599*      non-"D" B-RT-CODE, so the checksum trailer row can no
+000599*      longer be read, browsed, or edited as an ordinary record.
+000600 ENVIRONMENT DIVISION.
+000700 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000900*    dbtestsファイル(RECONCIL.cobと同様、キー付きアクセス用に
+001000*    INDEXEDとして開く)
+001100 SELECT DBTESTS-FILE ASSIGN TO W-DBTESTS-DSN
+001200        ORGANIZATION IS INDEXED
+001300        ACCESS MODE  IS DYNAMIC
+001400        RECORD KEY   IS A-ID
+001500        FILE STATUS  IS IO-FILE-STATUS.
+001600*    dbtests2ファイル
+001700 SELECT DBTESTS2-FILE ASSIGN TO W-DBTESTS2-DSN
+001800        ORGANIZATION IS INDEXED
+001900        ACCESS MODE  IS DYNAMIC
+002000        RECORD KEY   IS B-ID
+002100        FILE STATUS  IS D2-FILE-STATUS.
+002200*    追記型監査ログファイル(DYNTESTと共通)
+002300 SELECT AUDIT-FILE ASSIGN TO "DYNAUDIT"
+002400        ORGANIZATION LINE SEQUENTIAL.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  DBTESTS-FILE.
+002800 COPY "I_RECORD.cbl" REPLACING LEADING ==I-== BY ==A-==.
+002900*
+003000 FD  DBTESTS2-FILE.
+003100 COPY "I_RECORD2.cbl" REPLACING LEADING ==I-== BY ==B-==.
+003200*
+003300 FD  AUDIT-FILE.
+003400 COPY "AUDIT_RECORD.cbl".
+003500 WORKING-STORAGE SECTION.
+003600*ファイル状態判定用共通コピー句
+003700 COPY "FILESTAT.cbl".
+003800*テストスイート共通制御カード
+003900 COPY "CTLCARD.cbl".
+004000 01  SOME-AREA.
+004100     05  W-TARGET            PIC 9(01)  VALUE  ZERO.
+004110         88  TARGET-DBTESTS             VALUE  1.
+004120         88  TARGET-DBTESTS2            VALUE  2.
+004200     05  D2-FILE-STATUS      PIC X(02).
+004300     05  I-COUNTER           PIC 9(05).
+004400     05  O-COUNTER           PIC 9(05).
+004500     05  END-FLG             PIC 9(01)  VALUE  ZERO.
+004600     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+004700     05  PGM-NAME            PIC X(08)  VALUE  "DYNMENU".
+004800     05  EDIT-VALID-FLG      PIC 9(01)  VALUE  ZERO.
+004900     05  EDIT-MSG            PIC X(40)  VALUE  SPACES.
+005000     05  W-DBTESTS-DSN       PIC X(08)  VALUE  "dbtests".
+005100     05  W-DBTESTS2-DSN      PIC X(08)  VALUE  "dbtests2".
+005200*一覧参照(BROWSE-LIST)用ワークエリア
+005300 01  BROWSE-AREA.
+005400     05  BROWSE-COUNT        PIC 9(01)  VALUE  ZERO.
+005500     05  BROWSE-ROW  OCCURS  5  TIMES  INDEXED  BY  BR-IDX.
+005600         10  BROWSE-ID       PIC 9(05).
+005700         10  BROWSE-CD       PIC X(20).
+005800         10  BROWSE-NIHONGO  PIC X(20).
+005900         10  BROWSE-SEISU    PIC S9(07).
+006000*監査ログ書出し用ワークエリア
+006100 01  AUDIT-WORK.
+006200     05  AUD-OP-NAME         PIC X(08).
+006300     05  AUD-BEFORE-SAVE     PIC X(85).
+006400     05  AUD-AFTER-SAVE      PIC X(85).
+006500*共通符号/位取り変換サブルーチン(SCALECNV)呼出用ワークエリア
+006600 01  SCALECNV-AREA.
+006700     05  SC-FUNCTION         PIC X(01).
+006800     05  SC-FACTOR           PIC 9(05)  VALUE  ZERO.
+006900     05  SC-VALUE            PIC S9(09)V9(03).
+007000     05  SC-INT-PART         PIC 9(09).
+007100     05  SC-FRAC-PART        PIC 9(03).
+007200     05  SC-SIGN-FLG         PIC 9(01).
+007300*
+007400 COPY "SCR_RECORD.cbl".
+007500*メニュー
+007600 SCREEN SECTION.
+007700 COPY "DSP_MENU.cbl".
+007800*保守画面(DYNTESTと共通)
+007900 COPY "DSP_RECORD.cbl".
+008000*
+008100 PROCEDURE DIVISION.
+008200*主処理
+008300 MAIN SECTION.
+008400     PERFORM   INIT.
+008500     PERFORM   MENU-SELECT.
+008600     EVALUATE  TRUE
+008700     WHEN  TARGET-DBTESTS
+008800         PERFORM  FL-OPEN
+008900         PERFORM  CRUD-LOOP
+009000         PERFORM  FL-CLOSE
+009100     WHEN  TARGET-DBTESTS2
+009200         PERFORM  FL-OPEN
+009300         PERFORM  CRUD-LOOP
+009400         PERFORM  FL-CLOSE
+009500     WHEN  OTHER
+009600         DISPLAY  "NO FILE SELECTED, EXITING."
+009700     END-EVALUATE.
+009800     PERFORM   TERM.
+009900     STOP RUN.
+010000*対象ファイル選択節
+010100 MENU-SELECT               SECTION.
+010200     DISPLAY   DSP-MENU2.
+010300     ACCEPT    DSP-MENU1.
+010400     EXIT.
+010500*保守ループ節(add/read/rewrite/delete/browse)
+010600 CRUD-LOOP                 SECTION.
+010700     PERFORM   UNTIL  END-FLG   NOT  =  ZERO
+010800                  OR  ABEND-FLG  NOT  =  ZERO
+010900        DISPLAY   DSP-RECORD2
+011000        ACCEPT    DSP-RECORD1
+011100        EVALUATE  SCR-PROC
+011200        WHEN  0
+011300*           終了
+011400            MOVE  1  TO  END-FLG
+011500        WHEN  1
+011600*           追加
+011700            PERFORM  EDIT-CHECK
+011800            IF  EDIT-VALID-FLG  =  ZERO
+011900                PERFORM  OUT-WRITE
+012000            END-IF
+012100        WHEN  2
+012200*           読込
+012300            PERFORM  INP-READ
+012400        WHEN  3
+012500*           更新
+012600            PERFORM  EDIT-CHECK
+012700            IF  EDIT-VALID-FLG  =  ZERO
+012800                PERFORM  OUT-REWRITE
+012900            END-IF
+013000        WHEN  9
+013100*           削除
+013200            PERFORM  OUT-DELETE
+013300        WHEN  4
+013400*           一覧参照
+013500            PERFORM  BROWSE-LIST
+013600        END-EVALUATE
+013700     END-PERFORM.
+013800     EXIT.
+013900*初期化節
+014000 INIT                       SECTION.
+014100     DISPLAY   "PROGRAM STARTING.".
+014200     PERFORM   CTLCARD-READ.
+014300     EXIT.
+014400*共通制御カードの読込節
+014500 CTLCARD-READ               SECTION.
+014600     ACCEPT  CTL-CARD  FROM  SYSIN.
+014700     IF  CC-DBTESTS-DSN   NOT  =  SPACES
+014800         MOVE  CC-DBTESTS-DSN   TO  W-DBTESTS-DSN
+014900     END-IF.
+015000     IF  CC-DBTESTS2-DSN  NOT  =  SPACES
+015100         MOVE  CC-DBTESTS2-DSN  TO  W-DBTESTS2-DSN
+015200     END-IF.
+015300     EXIT.
+015400*ファイルを開く節
+015500 FL-OPEN                    SECTION.
+015600     EVALUATE  TRUE
+015700     WHEN  TARGET-DBTESTS
+015800         OPEN  I-O  DBTESTS-FILE
+015900     WHEN  TARGET-DBTESTS2
+016000         OPEN  I-O  DBTESTS2-FILE
+016100     END-EVALUATE.
+016200     OPEN  EXTEND  AUDIT-FILE.
+016300     EXIT.
+016400*読込処理節
+016500 INP-READ                   SECTION.
+016600     EVALUATE  TRUE
+016700     WHEN  TARGET-DBTESTS
+016800         MOVE  SCR-ID  TO  A-ID
+016900         READ  DBTESTS-FILE
+017000         INVALID KEY
+017100             DISPLAY  "CANT FIND"
+017200             MOVE  1  TO  ABEND-FLG
+017300             MOVE  1  TO  END-FLG
+017400         END-READ
+017500         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+017600         IF  END-FLG  =  ZERO
+017610             IF  A-ID  NOT  =  99999
+017700                 ADD  1  TO  I-COUNTER
+017800                 PERFORM  REC2SCR
+017810             ELSE
+017820                 DISPLAY  "SKIPPING TRAILER RECORD:" A-ID
+017830             END-IF
+017900         END-IF
+018000     WHEN  TARGET-DBTESTS2
+018100         MOVE  SCR-ID  TO  B-ID
+018200         READ  DBTESTS2-FILE
+018300         INVALID KEY
+018400             DISPLAY  "CANT FIND"
+018500             MOVE  1  TO  ABEND-FLG
+018600             MOVE  1  TO  END-FLG
+018700         END-READ
+018800         CALL "FSCHECK" USING D2-FILE-STATUS PGM-NAME ABEND-FLG
+018900         IF  END-FLG  =  ZERO
+019000             IF  B-RT-CODE  =  "D"
+019100                 ADD  1  TO  I-COUNTER
+019200                 PERFORM  REC2SCR
+019300             ELSE
+019400                 DISPLAY  "SKIPPING NON-DETAIL RECORD:" B-RT-CODE
+019500             END-IF
+019600         END-IF
+019700     END-EVALUATE.
+019800     EXIT.
+019900*追加処理節
+020000 OUT-WRITE                  SECTION.
+020100     MOVE  SPACES         TO  AUD-BEFORE-SAVE.
+020200     PERFORM SCR2REC.
+020300     EVALUATE  TRUE
+020400     WHEN  TARGET-DBTESTS
+020500         WRITE  A-RECORD
+020600         INVALID KEY
+020700             MOVE  1  TO  ABEND-FLG
+020800             MOVE  1  TO  END-FLG
+020900         NOT INVALID KEY
+021000          CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+021100             MOVE  "ADD"       TO  AUD-OP-NAME
+021200             MOVE  A-RECORD    TO  AUD-AFTER-SAVE
+021300             PERFORM  AUDIT-APPEND
+021400             INITIALIZE   SCR-RECORD
+021500         END-WRITE
+021600     WHEN  TARGET-DBTESTS2
+021700         WRITE  B-RECORD
+021800         INVALID KEY
+021900             MOVE  1  TO  ABEND-FLG
+022000             MOVE  1  TO  END-FLG
+022100         NOT INVALID KEY
+022200          CALL "FSCHECK" USING D2-FILE-STATUS PGM-NAME ABEND-FLG
+022300             MOVE  "ADD"       TO  AUD-OP-NAME
+022400             MOVE  B-RECORD    TO  AUD-AFTER-SAVE
+022500             PERFORM  AUDIT-APPEND
+022600             INITIALIZE   SCR-RECORD
+022700         END-WRITE
+022800     END-EVALUATE.
+022900     ADD  1  TO  O-COUNTER.
+023000     EXIT.
+023100*更新処理節
+023200 OUT-REWRITE                SECTION.
+023300     EVALUATE  TRUE
+023400     WHEN  TARGET-DBTESTS
+023500         MOVE  A-RECORD       TO  AUD-BEFORE-SAVE
+023600         PERFORM SCR2REC
+023700         REWRITE  A-RECORD
+023800         INVALID  KEY
+023900             MOVE  1  TO  ABEND-FLG
+024000             MOVE  1  TO  END-FLG
+024100         NOT INVALID KEY
+024200          CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+024300             MOVE  "REWRITE"   TO  AUD-OP-NAME
+024400             MOVE  A-RECORD    TO  AUD-AFTER-SAVE
+024500             PERFORM  AUDIT-APPEND
+024600             INITIALIZE   SCR-RECORD
+024700         END-REWRITE
+024800     WHEN  TARGET-DBTESTS2
+024900         MOVE  B-RECORD       TO  AUD-BEFORE-SAVE
+025000         PERFORM SCR2REC
+025100         REWRITE  B-RECORD
+025200         INVALID  KEY
+025300             MOVE  1  TO  ABEND-FLG
+025400             MOVE  1  TO  END-FLG
+025500         NOT INVALID KEY
+025600          CALL "FSCHECK" USING D2-FILE-STATUS PGM-NAME ABEND-FLG
+025700             MOVE  "REWRITE"   TO  AUD-OP-NAME
+025800             MOVE  B-RECORD    TO  AUD-AFTER-SAVE
+025900             PERFORM  AUDIT-APPEND
+026000             INITIALIZE   SCR-RECORD
+026100         END-REWRITE
+026200     END-EVALUATE.
+026300     ADD  1  TO  O-COUNTER.
+026400     EXIT.
+026500*削除処理節
+026600 OUT-DELETE                 SECTION.
+026700     EVALUATE  TRUE
+026800     WHEN  TARGET-DBTESTS
+026900         MOVE  A-RECORD       TO  AUD-BEFORE-SAVE
+027000         PERFORM SCR2REC
+027100         DELETE  DBTESTS-FILE
+027200         INVALID  KEY
+027300             MOVE  1  TO  ABEND-FLG
+027400             MOVE  1  TO  END-FLG
+027500         NOT INVALID KEY
+027600          CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+027700             MOVE  "DELETE"    TO  AUD-OP-NAME
+027800             MOVE  SPACES      TO  AUD-AFTER-SAVE
+027900             PERFORM  AUDIT-APPEND
+028000             INITIALIZE   SCR-RECORD
+028100         END-DELETE
+028200     WHEN  TARGET-DBTESTS2
+028300         MOVE  B-RECORD       TO  AUD-BEFORE-SAVE
+028400         PERFORM SCR2REC
+028500         DELETE  DBTESTS2-FILE
+028600         INVALID  KEY
+028700             MOVE  1  TO  ABEND-FLG
+028800             MOVE  1  TO  END-FLG
+028900         NOT INVALID KEY
+029000          CALL "FSCHECK" USING D2-FILE-STATUS PGM-NAME ABEND-FLG
+029100             MOVE  "DELETE"    TO  AUD-OP-NAME
+029200             MOVE  SPACES      TO  AUD-AFTER-SAVE
+029300             PERFORM  AUDIT-APPEND
+029400             INITIALIZE   SCR-RECORD
+029500         END-DELETE
+029600     END-EVALUATE.
+029700     ADD  1  TO  O-COUNTER.
+029800     EXIT.
+029900*監査ログ追記節
+030000 AUDIT-APPEND               SECTION.
+030100     ACCEPT  AUD-DATE         FROM  DATE.
+030200     ACCEPT  AUD-TIME         FROM  TIME.
+030300     MOVE  AUD-OP-NAME        TO  AUD-OPERATION.
+030400     MOVE  AUD-BEFORE-SAVE    TO  AUD-BEFORE-IMAGE.
+030500     MOVE  AUD-AFTER-SAVE     TO  AUD-AFTER-IMAGE.
+030600     MOVE  SPACES             TO  AUD-CORRELATION-ID.
+030700     WRITE  AUDIT-RECORD.
+030800     EXIT.
+030900*一覧参照節(現在キー以降を最大5件READ NEXTで表示)
+031000 BROWSE-LIST                SECTION.
+031100     MOVE  ZERO      TO  BROWSE-COUNT.
+031200     EVALUATE  TRUE
+031300     WHEN  TARGET-DBTESTS
+031400         MOVE  SCR-ID  TO  A-ID
+031500         START  DBTESTS-FILE  KEY  IS  >=  A-ID
+031600         INVALID KEY
+031700             DISPLAY  "CANT FIND"
+031800         END-START
+031900         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+032000         PERFORM  UNTIL  BROWSE-COUNT >= 5  OR  END-FLG NOT = ZERO
+032100            READ  DBTESTS-FILE  NEXT
+032200              AT END  MOVE 1 TO END-FLG
+032300            END-READ
+032400            CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+032500            IF  END-FLG  =  ZERO  AND  A-ID  NOT  =  99999
+032600                ADD  1              TO  BROWSE-COUNT
+032700                MOVE  A-ID          TO  BROWSE-ID (BROWSE-COUNT)
+032800                MOVE  A-CD          TO  BROWSE-CD (BROWSE-COUNT)
+032900            MOVE A-NIHONGO TO BROWSE-NIHONGO(BROWSE-COUNT)
+033000            MOVE A-SEISU TO BROWSE-SEISU(BROWSE-COUNT)
+033100            END-IF
+033200         END-PERFORM
+033300     WHEN  TARGET-DBTESTS2
+033400         MOVE  SCR-ID  TO  B-ID
+033500         START  DBTESTS2-FILE  KEY  IS  >=  B-ID
+033600         INVALID KEY
+033700             DISPLAY  "CANT FIND"
+033800         END-START
+033900         CALL "FSCHECK" USING D2-FILE-STATUS PGM-NAME ABEND-FLG
+034000         PERFORM  UNTIL  BROWSE-COUNT >= 5  OR  END-FLG NOT = ZERO
+034100            READ  DBTESTS2-FILE  NEXT
+034200              AT END  MOVE 1 TO END-FLG
+034300            END-READ
+034400            CALL "FSCHECK" USING D2-FILE-STATUS PGM-NAME ABEND-FLG
+034500            IF  END-FLG  =  ZERO  AND  B-RT-CODE  =  "D"
+034600                ADD  1              TO  BROWSE-COUNT
+034700                MOVE  B-ID          TO  BROWSE-ID (BROWSE-COUNT)
+034800                MOVE  B-CD          TO  BROWSE-CD (BROWSE-COUNT)
+034900            MOVE B-NIHONGO-X TO BROWSE-NIHONGO(BROWSE-COUNT)
+035000            MOVE B-SEISU TO BROWSE-SEISU(BROWSE-COUNT)
+035100            END-IF
+035200         END-PERFORM
+035300     END-EVALUATE.
+035400     IF  BROWSE-COUNT  >  ZERO
+035500         MOVE  ZERO      TO  END-FLG
+035600         DISPLAY  DSP-LIST-RECORD
+035700     END-IF.
+035800     EXIT.
+035900*日付・時刻項目の範囲チェック節(DYNTESTと共通)
+036000 EDIT-CHECK                 SECTION.
+036100     MOVE  ZERO      TO  EDIT-VALID-FLG.
+036200     MOVE  SPACES    TO  EDIT-MSG.
+036300     IF  SCR-HIZUKE-MM  <  1  OR  SCR-HIZUKE-MM  >  12
+036400         MOVE  1                       TO  EDIT-VALID-FLG
+036500         MOVE  "INVALID MONTH IN DATE"  TO  EDIT-MSG
+036600     END-IF.
+036700     IF  SCR-HIZUKE-DD  <  1  OR  SCR-HIZUKE-DD  >  31
+036800         MOVE  1                       TO  EDIT-VALID-FLG
+036900         MOVE  "INVALID DAY IN DATE"    TO  EDIT-MSG
+037000     END-IF.
+037100     IF  SCR-JIKOKU-HH  >  23
+037200         MOVE  1                       TO  EDIT-VALID-FLG
+037300         MOVE  "INVALID HOUR IN TIME"   TO  EDIT-MSG
+037400     END-IF.
+037500     IF  SCR-JIKOKU-MM  >  59
+037600         MOVE  1                       TO  EDIT-VALID-FLG
+037700         MOVE  "INVALID MINUTE IN TIME" TO  EDIT-MSG
+037800     END-IF.
+037900     IF  SCR-JIKOKU-SS  >  59
+038000         MOVE  1                       TO  EDIT-VALID-FLG
+038100         MOVE  "INVALID SECOND IN TIME" TO  EDIT-MSG
+038200     END-IF.
+038300     EXIT.
+038400*レコード→画面転記節
+038500 REC2SCR                    SECTION.
+038600     EVALUATE  TRUE
+038700     WHEN  TARGET-DBTESTS
+038800         MOVE  A-ID            TO  SCR-ID
+038900         MOVE  A-CD            TO  SCR-CD
+039000         MOVE  A-NIHONGO       TO  SCR-NIHONGO-X
+039100         MOVE  "D"             TO  SC-FUNCTION
+039200         MOVE  A-SEISU         TO  SC-VALUE
+039300         CALL "SCALECNV"       USING  SC-FUNCTION  SC-FACTOR
+039400                                      SC-VALUE     SC-INT-PART
+039500                                      SC-FRAC-PART SC-SIGN-FLG
+039600         MOVE  SC-INT-PART     TO  SCR-SEISU
+039700         MOVE  SC-SIGN-FLG     TO  SCR-SEISU-FLG
+039800         MOVE  A-HIZUKE-YYYY   TO  SCR-HIZUKE-YYYY
+039900         MOVE  A-HIZUKE-MM     TO  SCR-HIZUKE-MM
+040000         MOVE  A-HIZUKE-DD     TO  SCR-HIZUKE-DD
+040100         MOVE  A-JIKOKU-HH     TO  SCR-JIKOKU-HH
+040200         MOVE  A-JIKOKU-MM     TO  SCR-JIKOKU-MM
+040300         MOVE  A-JIKOKU-SS     TO  SCR-JIKOKU-SS
+040400     WHEN  TARGET-DBTESTS2
+040500         MOVE  B-ID            TO  SCR-ID
+040600         MOVE  B-CD            TO  SCR-CD
+040700         MOVE  B-NIHONGO       TO  SCR-NIHONGO
+040800         MOVE  "D"             TO  SC-FUNCTION
+040900         MOVE  B-SEISU         TO  SC-VALUE
+041000         CALL "SCALECNV"       USING  SC-FUNCTION  SC-FACTOR
+041100                                      SC-VALUE     SC-INT-PART
+041200                                      SC-FRAC-PART SC-SIGN-FLG
+041300         MOVE  SC-INT-PART     TO  SCR-SEISU
+041400         MOVE  SC-SIGN-FLG     TO  SCR-SEISU-FLG
+041500         MOVE  B-HIZUKE-YYYY   TO  SCR-HIZUKE-YYYY
+041600         MOVE  B-HIZUKE-MM     TO  SCR-HIZUKE-MM
+041700         MOVE  B-HIZUKE-DD     TO  SCR-HIZUKE-DD
+041800         MOVE  B-JIKOKU-HH     TO  SCR-JIKOKU-HH
+041900         MOVE  B-JIKOKU-MM     TO  SCR-JIKOKU-MM
+042000         MOVE  B-JIKOKU-SS     TO  SCR-JIKOKU-SS
+042100     END-EVALUATE.
+042200     EXIT.
+042300*画面→レコード転記節
+042400 SCR2REC                    SECTION.
+042500     MOVE  "C"            TO  SC-FUNCTION.
+042600     MOVE  SCR-SEISU      TO  SC-INT-PART.
+042700     MOVE  ZERO           TO  SC-FRAC-PART.
+042800     MOVE  SCR-SEISU-FLG  TO  SC-SIGN-FLG.
+042900     CALL "SCALECNV"      USING  SC-FUNCTION  SC-FACTOR
+043000                                 SC-VALUE     SC-INT-PART
+043100                                 SC-FRAC-PART SC-SIGN-FLG.
+043200     EVALUATE  TRUE
+043300     WHEN  TARGET-DBTESTS
+043400         MOVE  SCR-ID          TO  A-ID
+043500         MOVE  SCR-CD          TO  A-CD
+043600         MOVE  SCR-NIHONGO-X   TO  A-NIHONGO
+043700         MOVE  SC-VALUE        TO  A-SEISU
+043800         MOVE  SCR-HIZUKE-YYYY TO  A-HIZUKE-YYYY
+043900         MOVE  SCR-HIZUKE-MM   TO  A-HIZUKE-MM
+044000         MOVE  SCR-HIZUKE-DD   TO  A-HIZUKE-DD
+044100         MOVE  SCR-JIKOKU-HH   TO  A-JIKOKU-HH
+044200         MOVE  SCR-JIKOKU-MM   TO  A-JIKOKU-MM
+044300         MOVE  SCR-JIKOKU-SS   TO  A-JIKOKU-SS
+044400     WHEN  TARGET-DBTESTS2
+044500         MOVE  "D"             TO  B-RT-CODE
+044600         MOVE  SCR-ID          TO  B-ID
+044700         MOVE  SCR-CD          TO  B-CD
+044800         MOVE  SCR-NIHONGO     TO  B-NIHONGO
+044900         MOVE  SC-VALUE        TO  B-SEISU
+045000         MOVE  SCR-HIZUKE-YYYY TO  B-HIZUKE-YYYY
+045100         MOVE  SCR-HIZUKE-MM   TO  B-HIZUKE-MM
+045200         MOVE  SCR-HIZUKE-DD   TO  B-HIZUKE-DD
+045300         MOVE  SCR-JIKOKU-HH   TO  B-JIKOKU-HH
+045400         MOVE  SCR-JIKOKU-MM   TO  B-JIKOKU-MM
+045500         MOVE  SCR-JIKOKU-SS   TO  B-JIKOKU-SS
+045600     END-EVALUATE.
+045700     EXIT.
+045800*ファイルを閉じる節
+045900 FL-CLOSE                   SECTION.
+046000     EVALUATE  TRUE
+046100     WHEN  TARGET-DBTESTS
+046200         CLOSE  DBTESTS-FILE
+046300     WHEN  TARGET-DBTESTS2
+046400         CLOSE  DBTESTS2-FILE
+046500     END-EVALUATE.
+046600     CLOSE  AUDIT-FILE.
+046700     EXIT.
+046800*終了処理節
+046900 TERM                       SECTION.
+047000     IF  ABEND-FLG  NOT  =  ZERO
+047100         DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+047200         MOVE  8   TO  RETURN-CODE
+047300     ELSE
+047400         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+047500         MOVE  0   TO  RETURN-CODE
+047600     END-IF.
+047700     DISPLAY   "INPUT-COUNT:" I-COUNTER.
+047800     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
+047900     CALL "OPSLOG" USING PGM-NAME I-COUNTER O-COUNTER.
+048000     EXIT.
+048100*
