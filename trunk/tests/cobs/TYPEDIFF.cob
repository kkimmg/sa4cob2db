@@ -0,0 +1,295 @@
+000100*AAAABBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBBCCCCCCCC
+000200*TYPETESTの出力ファイルを新旧2世代分読み込み、DATA-TYPESの
+000300*TYPE-*項目を1つずつ突合してどの項目が変化したかを報告する
+000400*ACMブリッジ/ランタイム更新の回帰検証バッチ
+000500 IDENTIFICATION              DIVISION.
+000600 PROGRAM-ID.                 TYPEDIFF.
+000700*AUTHOR.                     KENJI KIMURA.
+000800 ENVIRONMENT                 DIVISION.
+000900 CONFIGURATION               SECTION.
+001000 INPUT-OUTPUT                SECTION.
+001100 FILE-CONTROL.
+001200*    旧世代のTYPETEST出力ファイル
+001300     SELECT OLD-FILE ASSIGN TO W-TYPEOLD-DSN
+001400       ORGANIZATION LINE SEQUENTIAL
+001500       FILE STATUS  IS OLD-FILE-STATUS.
+001600*    新世代のTYPETEST出力ファイル
+001700     SELECT NEW-FILE ASSIGN TO W-TYPENEW-DSN
+001800       ORGANIZATION LINE SEQUENTIAL
+001900       FILE STATUS  IS IO-FILE-STATUS.
+002000 DATA                        DIVISION.
+002100 FILE                        SECTION.
+002200*旧世代のTYPETEST出力ファイル
+002300 FD  OLD-FILE.
+002400 COPY "DATATYPES.cbl" REPLACING
+002500     LEADING ==TYPE-== BY ==OLD-==
+002600     ==DATA-TYPES== BY ==OLD-DATA-TYPES==.
+002700*新世代のTYPETEST出力ファイル
+002800 FD  NEW-FILE.
+002900 COPY "DATATYPES.cbl" REPLACING
+003000     LEADING ==TYPE-== BY ==NEW-==
+003100     ==DATA-TYPES== BY ==NEW-DATA-TYPES==.
+003200 WORKING-STORAGE             SECTION.
+003300*ファイル状態判定用共通コピー句
+003400 COPY "FILESTAT.cbl".
+003500*テストスイート共通制御カード
+003600 COPY "CTLCARD.cbl".
+003700 01  SOME-AREA.
+003800     05  OLD-COUNTER         PIC 9(05)  VALUE  ZERO.
+003810     05  NEW-COUNTER         PIC 9(05)  VALUE  ZERO.
+003820     05  MISMATCH-COUNTER    PIC 9(05)  VALUE  ZERO.
+003900     05  OLD-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+004000     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+004100     05  PGM-NAME            PIC X(08)  VALUE  "TYPEDIFF".
+004200     05  W-TYPEOLD-DSN       PIC X(08)  VALUE  "TYPEOLD".
+004300     05  W-TYPENEW-DSN       PIC X(08)  VALUE  "TYPETEST".
+004400 PROCEDURE                   DIVISION.
+004500*主処理節
+004600 MAIN                        SECTION.
+004700     PERFORM   INIT.
+004800     PERFORM   FL-OPEN.
+004900     PERFORM   OLD-READ.
+005000     PERFORM   NEW-READ.
+005100     IF  ABEND-FLG  =  ZERO
+005200         PERFORM  COMPARE-ALL
+005300     END-IF.
+005400     PERFORM   FL-CLOSE.
+005500     PERFORM   TERM.
+005600     STOP RUN.
+005700*開始処理
+005800 INIT                        SECTION.
+005900     DISPLAY   "PROGRAM STARTING.".
+006000     PERFORM   CTLCARD-READ.
+006100     EXIT.
+006200*共通制御カードの読込節
+006300 CTLCARD-READ                SECTION.
+006400     ACCEPT  CTL-CARD  FROM  SYSIN.
+006500     IF  CC-TYPEOLD-DSN  NOT  =  SPACES
+006600         MOVE  CC-TYPEOLD-DSN  TO  W-TYPEOLD-DSN
+006700     END-IF.
+006800     IF  CC-TYPENEW-DSN  NOT  =  SPACES
+006900         MOVE  CC-TYPENEW-DSN  TO  W-TYPENEW-DSN
+007000     END-IF.
+007100     EXIT.
+007200*ファイルを開く節
+007300 FL-OPEN                     SECTION.
+007400     OPEN   INPUT   OLD-FILE.
+007500     CALL "FSCHECK" USING OLD-FILE-STATUS PGM-NAME ABEND-FLG.
+007600     OPEN   INPUT   NEW-FILE.
+007700     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
+007800     EXIT.
+007900*旧世代ファイルの読込節
+008000 OLD-READ                    SECTION.
+008100     READ  OLD-FILE
+008200       AT END  DISPLAY  "CANT READ OLD GENERATION:" W-TYPEOLD-DSN
+008300               MOVE  1  TO  ABEND-FLG
+008310       NOT AT END  ADD  1  TO  OLD-COUNTER
+008400     END-READ.
+008500     EXIT.
+008600*新世代ファイルの読込節
+008700 NEW-READ                    SECTION.
+008800     READ  NEW-FILE
+008900       AT END  DISPLAY  "CANT READ NEW GENERATION:" W-TYPENEW-DSN
+009000               MOVE  1  TO  ABEND-FLG
+009010       NOT AT END  ADD  1  TO  NEW-COUNTER
+009100     END-READ.
+009200     EXIT.
+009300*全TYPE-*項目の突合節
+009400 COMPARE-ALL                 SECTION.
+009500     IF  OLD-A               NOT  =  NEW-A
+009600         DISPLAY  "DIFF TYPE-A:" OLD-A " <> " NEW-A
+009700         ADD  1  TO  MISMATCH-COUNTER
+009800     END-IF.
+009900     IF  OLD-X               NOT  =  NEW-X
+010000         DISPLAY  "DIFF TYPE-X:" OLD-X " <> " NEW-X
+010100         ADD  1  TO  MISMATCH-COUNTER
+010200     END-IF.
+010300     IF  OLD-9               NOT  =  NEW-9
+010400         DISPLAY  "DIFF TYPE-9:" OLD-9 " <> " NEW-9
+010500         ADD  1  TO  MISMATCH-COUNTER
+010600     END-IF.
+010700     IF  OLD-N               NOT  =  NEW-N
+010800         DISPLAY  "DIFF TYPE-N"
+010900         ADD  1  TO  MISMATCH-COUNTER
+011000     END-IF.
+011100     IF  OLD-SP              NOT  =  NEW-SP
+011200         DISPLAY  "DIFF TYPE-SP:" OLD-SP " <> " NEW-SP
+011300         ADD  1  TO  MISMATCH-COUNTER
+011400     END-IF.
+011500     IF  OLD-SM              NOT  =  NEW-SM
+011600         DISPLAY  "DIFF TYPE-SM:" OLD-SM " <> " NEW-SM
+011700         ADD  1  TO  MISMATCH-COUNTER
+011800     END-IF.
+011900     IF  OLD-V               NOT  =  NEW-V
+012000         DISPLAY  "DIFF TYPE-V:" OLD-V " <> " NEW-V
+012100         ADD  1  TO  MISMATCH-COUNTER
+012200     END-IF.
+012300     IF  OLD-P               NOT  =  NEW-P
+012400         DISPLAY  "DIFF TYPE-P:" OLD-P " <> " NEW-P
+012500         ADD  1  TO  MISMATCH-COUNTER
+012600     END-IF.
+012700     IF  OLD-0               NOT  =  NEW-0
+012800         DISPLAY  "DIFF TYPE-0:" OLD-0 " <> " NEW-0
+012900         ADD  1  TO  MISMATCH-COUNTER
+013000     END-IF.
+013100     IF  OLD-XB              NOT  =  NEW-XB
+013200         DISPLAY  "DIFF TYPE-XB:" OLD-XB " <> " NEW-XB
+013300         ADD  1  TO  MISMATCH-COUNTER
+013400     END-IF.
+013500     IF  OLD-NB              NOT  =  NEW-NB
+013600         DISPLAY  "DIFF TYPE-NB"
+013700         ADD  1  TO  MISMATCH-COUNTER
+013800     END-IF.
+013900     IF  OLD-CONMA           NOT  =  NEW-CONMA
+014000         DISPLAY  "DIFF TYPE-CONMA:" OLD-CONMA
+014100                       " <> " NEW-CONMA
+014200         ADD  1  TO  MISMATCH-COUNTER
+014300     END-IF.
+014400     IF  OLD-SLASH           NOT  =  NEW-SLASH
+014500         DISPLAY  "DIFF TYPE-SLASH:" OLD-SLASH
+014600                       " <> " NEW-SLASH
+014700         ADD  1  TO  MISMATCH-COUNTER
+014800     END-IF.
+014900     IF  OLD-PERIOD          NOT  =  NEW-PERIOD
+015000         DISPLAY  "DIFF TYPE-PERIOD:" OLD-PERIOD
+015100                       " <> " NEW-PERIOD
+015200         ADD  1  TO  MISMATCH-COUNTER
+015300     END-IF.
+015400     IF  OLD-PLUS            NOT  =  NEW-PLUS
+015500         DISPLAY  "DIFF TYPE-PLUS:" OLD-PLUS
+015600                       " <> " NEW-PLUS
+015700         ADD  1  TO  MISMATCH-COUNTER
+015800     END-IF.
+015900     IF  OLD-MINUS           NOT  =  NEW-MINUS
+016000         DISPLAY  "DIFF TYPE-MINUS:" OLD-MINUS
+016100                       " <> " NEW-MINUS
+016200         ADD  1  TO  MISMATCH-COUNTER
+016300     END-IF.
+016400     IF  OLD-CR1             NOT  =  NEW-CR1
+016500         DISPLAY  "DIFF TYPE-CR1:" OLD-CR1
+016600                       " <> " NEW-CR1
+016700         ADD  1  TO  MISMATCH-COUNTER
+016800     END-IF.
+016900     IF  OLD-DB1             NOT  =  NEW-DB1
+017000         DISPLAY  "DIFF TYPE-DB1:" OLD-DB1
+017100                       " <> " NEW-DB1
+017200         ADD  1  TO  MISMATCH-COUNTER
+017300     END-IF.
+017400     IF  OLD-CR2             NOT  =  NEW-CR2
+017500         DISPLAY  "DIFF TYPE-CR2:" OLD-CR2
+017600                       " <> " NEW-CR2
+017700         ADD  1  TO  MISMATCH-COUNTER
+017800     END-IF.
+017900     IF  OLD-DB2             NOT  =  NEW-DB2
+018000         DISPLAY  "DIFF TYPE-DB2:" OLD-DB2
+018100                       " <> " NEW-DB2
+018200         ADD  1  TO  MISMATCH-COUNTER
+018300     END-IF.
+018400     IF  OLD-Z               NOT  =  NEW-Z
+018500         DISPLAY  "DIFF TYPE-Z:" OLD-Z " <> " NEW-Z
+018600         ADD  1  TO  MISMATCH-COUNTER
+018700     END-IF.
+018800     IF  OLD-AST             NOT  =  NEW-AST
+018900         DISPLAY  "DIFF TYPE-AST:" OLD-AST
+019000                       " <> " NEW-AST
+019100         ADD  1  TO  MISMATCH-COUNTER
+019200     END-IF.
+019300     IF  OLD-FOM1            NOT  =  NEW-FOM1
+019400         DISPLAY  "DIFF TYPE-FOM1:" OLD-FOM1
+019500                       " <> " NEW-FOM1
+019600         ADD  1  TO  MISMATCH-COUNTER
+019700     END-IF.
+019800     IF  OLD-FOM2            NOT  =  NEW-FOM2
+019900         DISPLAY  "DIFF TYPE-FOM2:" OLD-FOM2
+020000                       " <> " NEW-FOM2
+020100         ADD  1  TO  MISMATCH-COUNTER
+020200     END-IF.
+020300     IF  OLD-FOM3            NOT  =  NEW-FOM3
+020400         DISPLAY  "DIFF TYPE-FOM3:" OLD-FOM3
+020500                       " <> " NEW-FOM3
+020600         ADD  1  TO  MISMATCH-COUNTER
+020700     END-IF.
+020800     IF  OLD-FOM4            NOT  =  NEW-FOM4
+020900         DISPLAY  "DIFF TYPE-FOM4:" OLD-FOM4
+021000                       " <> " NEW-FOM4
+021100         ADD  1  TO  MISMATCH-COUNTER
+021200     END-IF.
+021300     IF  OLD-FOM8            NOT  =  NEW-FOM8
+021400         DISPLAY  "DIFF TYPE-FOM8:" OLD-FOM8
+021500                       " <> " NEW-FOM8
+021600         ADD  1  TO  MISMATCH-COUNTER
+021700     END-IF.
+021800     IF  OLD-FOM9            NOT  =  NEW-FOM9
+021900         DISPLAY  "DIFF TYPE-FOM9:" OLD-FOM9
+022000                       " <> " NEW-FOM9
+022100         ADD  1  TO  MISMATCH-COUNTER
+022200     END-IF.
+022300     IF  OLD-DISP            NOT  =  NEW-DISP
+022400         DISPLAY  "DIFF TYPE-DISP:" OLD-DISP
+022500                       " <> " NEW-DISP
+022600         ADD  1  TO  MISMATCH-COUNTER
+022700     END-IF.
+022800     IF  OLD-PACKED-DECIMAL  NOT  =  NEW-PACKED-DECIMAL
+022900         DISPLAY  "DIFF TYPE-PACKED-DECIMAL:"
+023000                       OLD-PACKED-DECIMAL
+023100                       " <> " NEW-PACKED-DECIMAL
+023200         ADD  1  TO  MISMATCH-COUNTER
+023300     END-IF.
+023400     IF  OLD-COMP-3          NOT  =  NEW-COMP-3
+023500         DISPLAY  "DIFF TYPE-COMP-3:" OLD-COMP-3
+023600                       " <> " NEW-COMP-3
+023700         ADD  1  TO  MISMATCH-COUNTER
+023800     END-IF.
+023900     IF  OLD-BIN1            NOT  =  NEW-BIN1
+024000         DISPLAY  "DIFF TYPE-BIN1:" OLD-BIN1
+024100                       " <> " NEW-BIN1
+024200         ADD  1  TO  MISMATCH-COUNTER
+024300     END-IF.
+024400     IF  OLD-BIN4            NOT  =  NEW-BIN4
+024500         DISPLAY  "DIFF TYPE-BIN4:" OLD-BIN4
+024600                       " <> " NEW-BIN4
+024700         ADD  1  TO  MISMATCH-COUNTER
+024800     END-IF.
+024900     IF  OLD-BIN5            NOT  =  NEW-BIN5
+025000         DISPLAY  "DIFF TYPE-BIN5:" OLD-BIN5
+025100                       " <> " NEW-BIN5
+025200         ADD  1  TO  MISMATCH-COUNTER
+025300     END-IF.
+025400     IF  OLD-BIN9            NOT  =  NEW-BIN9
+025500         DISPLAY  "DIFF TYPE-BIN9:" OLD-BIN9
+025600                       " <> " NEW-BIN9
+025700         ADD  1  TO  MISMATCH-COUNTER
+025800     END-IF.
+025900     IF  OLD-BIN10           NOT  =  NEW-BIN10
+026000         DISPLAY  "DIFF TYPE-BIN10:" OLD-BIN10
+026100                       " <> " NEW-BIN10
+026200         ADD  1  TO  MISMATCH-COUNTER
+026300     END-IF.
+026400     IF  OLD-BIN18           NOT  =  NEW-BIN18
+026500         DISPLAY  "DIFF TYPE-BIN18:" OLD-BIN18
+026600                       " <> " NEW-BIN18
+026700         ADD  1  TO  MISMATCH-COUNTER
+026800     END-IF.
+026900     EXIT.
+027000*ファイルを閉じる節
+027100 FL-CLOSE                    SECTION.
+027200     CLOSE  OLD-FILE.
+027300     CLOSE  NEW-FILE.
+027400     EXIT.
+027500*終了処理
+027600 TERM                        SECTION.
+027700     IF  ABEND-FLG  NOT  =  ZERO
+027800         DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+027900         MOVE  8   TO  RETURN-CODE
+028000     ELSE
+028100         IF  MISMATCH-COUNTER  NOT  =  ZERO
+028200             DISPLAY  "PROGRAM TERMINATED WITH MISMATCHES."
+028300             MOVE  8   TO  RETURN-CODE
+028400         ELSE
+028500             DISPLAY   "PROGRAM NORMALLY TERMINATED."
+028600             MOVE  0   TO  RETURN-CODE
+028700         END-IF
+028800     END-IF.
+028900     DISPLAY   "MISMATCH-COUNT:" MISMATCH-COUNTER.
+029000     CALL "OPSLOG" USING PGM-NAME OLD-COUNTER NEW-COUNTER.
+029100     EXIT.
