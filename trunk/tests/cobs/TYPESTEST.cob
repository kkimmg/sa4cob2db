@@ -4,6 +4,29 @@
 000400 IDENTIFICATION              DIVISION.
 000500 PROGRAM-ID.                 TYPETEST.
 000600*AUTHOR.                     KENJI KIMURA.
+000650*
+000660*MODIFICATION HISTORY:
+000670*  KK  Reinstated the TYPE-N/TYPE-NB national moves and the
+000680*      TYPE-BIN1/4/5/9/10/18 binary moves and displays so the
+000690*      bridge's double-byte and native binary handling is
+000691*      actually exercised, not just declared and skipped.
+000692*  KK  activated FL-OPEN2/OUT-READ so the record just written is
+000693*      read back and compared field by field against what
+000694*      OUT-EDIT populated, instead of trusting the in-memory
+000695*      DISPLAY alone.
+000696*  KK  added a comma-delimited export of every populated TYPE-*
+000697*      field to a new CSV-FILE, so the certification results can
+000698*      be reviewed in a spreadsheet instead of the raw fixed-
+000699*      width TYPETEST file.
+000701*  KK  TERM now calls the shared OPSLOG routine so the run's
+000702*      counts land in the consolidated end-of-day operations log.
+000703*  KK  TERM now sets RETURN-CODE from MISMATCH-COUNTER so a failed
+000704*      certification run is reported to the invoking JCL/
+000705*      scheduler as a nonzero exit instead of always looking clean.
+000706*  KK  Added a layout-dump mode, switched on by a TYPELAYDMP entry
+000707*      in the shared RUNPARM store, that DISPLAYs the byte offset
+000708*      and length of every populated TYPE-* field instead of
+000709*      running the usual write/read-back certification cycle.
 000700 ENVIRONMENT                 DIVISION.
 000800 CONFIGURATION               SECTION.
 000900 INPUT-OUTPUT                SECTION.
@@ -13,16 +36,107 @@
 001300*ACMRECNAME=DATA-TYPES
 001400     SELECT OUT-FILE ASSIGN TO "TYPETEST"
 001500       ORGANIZATION LINE SEQUENTIAL.
+001510*    カンマ区切りエクスポート用ファイル
+001520     SELECT CSV-FILE ASSIGN TO "TYPETESTCSV"
+001530       ORGANIZATION LINE SEQUENTIAL.
 001600 DATA                        DIVISION.
 001700 FILE                        SECTION.
 001800*���ϥե�����
 001900 FD  OUT-FILE.
 002000     COPY "DATATYPES.cbl".
+002010*カンマ区切りエクスポートファイル
+002020 FD  CSV-FILE.
+002030 01  CSV-RECORD.
+002040     05  CSV-A               PIC  A(10).
+002050     05  FILLER              PIC  X(01)  VALUE  ",".
+002060     05  CSV-X               PIC  X(10).
+002070     05  FILLER              PIC  X(01)  VALUE  ",".
+002080     05  CSV-9               PIC  9(17).
+002090     05  FILLER              PIC  X(01)  VALUE  ",".
+002100     05  CSV-N               PIC  X(20).
+002110     05  FILLER              PIC  X(01)  VALUE  ",".
+002120     05  CSV-SP              PIC  S9(04).
+002130     05  FILLER              PIC  X(01)  VALUE  ",".
+002140     05  CSV-SM              PIC  S9(04).
+002150     05  FILLER              PIC  X(01)  VALUE  ",".
+002160     05  CSV-V               PIC  9(01)V9(02).
+002170     05  FILLER              PIC  X(01)  VALUE  ",".
+002180     05  CSV-P               PIC  9(02).
+002190     05  FILLER              PIC  X(01)  VALUE  ",".
+002200     05  CSV-0               PIC  X(02).
+002210     05  FILLER              PIC  X(01)  VALUE  ",".
+002220     05  CSV-XB              PIC  X(03).
+002230     05  FILLER              PIC  X(01)  VALUE  ",".
+002240     05  CSV-NB              PIC  X(06).
+002250     05  FILLER              PIC  X(01)  VALUE  ",".
+002260     05  CSV-CONMA           PIC  9,999.
+002270     05  FILLER              PIC  X(01)  VALUE  ",".
+002280     05  CSV-SLASH           PIC  99/99.
+002290     05  FILLER              PIC  X(01)  VALUE  ",".
+002300     05  CSV-PERIOD          PIC  9.99.
+002310     05  FILLER              PIC  X(01)  VALUE  ",".
+002320     05  CSV-PLUS            PIC  +99.
+002330     05  FILLER              PIC  X(01)  VALUE  ",".
+002340     05  CSV-MINUS           PIC  -9999.
+002350     05  FILLER              PIC  X(01)  VALUE  ",".
+002360     05  CSV-CR1             PIC  99CR.
+002370     05  FILLER              PIC  X(01)  VALUE  ",".
+002380     05  CSV-DB1             PIC  99DB.
+002390     05  FILLER              PIC  X(01)  VALUE  ",".
+002400     05  CSV-CR2             PIC  99CR.
+002410     05  FILLER              PIC  X(01)  VALUE  ",".
+002420     05  CSV-DB2             PIC  99DB.
+002430     05  FILLER              PIC  X(01)  VALUE  ",".
+002440     05  CSV-Z               PIC  ZZ9.
+002450     05  FILLER              PIC  X(01)  VALUE  ",".
+002460     05  CSV-AST             PIC  **9.
+002470     05  FILLER              PIC  X(01)  VALUE  ",".
+002480     05  CSV-FOM1            PIC  $$$$9.
+002490     05  FILLER              PIC  X(01)  VALUE  ",".
+002500     05  CSV-FOM2            PIC  ++++9.
+002510     05  FILLER              PIC  X(01)  VALUE  ",".
+002520     05  CSV-FOM3            PIC  9B9.
+002530     05  FILLER              PIC  X(01)  VALUE  ",".
+002540     05  CSV-FOM4            PIC  -99.
+002550     05  FILLER              PIC  X(01)  VALUE  ",".
+002560     05  CSV-FOM8            PIC  9(02).
+002570     05  FILLER              PIC  X(01)  VALUE  ",".
+002580     05  CSV-FOM9            PIC  9(04).
+002590     05  FILLER              PIC  X(01)  VALUE  ",".
+002600     05  CSV-DISP            PIC  9(04).
+002610     05  FILLER              PIC  X(01)  VALUE  ",".
+002620     05  CSV-PACKED-DECIMAL  PIC  9(04).
+002630     05  FILLER              PIC  X(01)  VALUE  ",".
+002640     05  CSV-COMP-3          PIC  9(04).
+002650     05  FILLER              PIC  X(01)  VALUE  ",".
+002660     05  CSV-BIN1            PIC  S9(01).
+002670     05  FILLER              PIC  X(01)  VALUE  ",".
+002680     05  CSV-BIN4            PIC  S9(04).
+002690     05  FILLER              PIC  X(01)  VALUE  ",".
+002700     05  CSV-BIN5            PIC  S9(05).
+002710     05  FILLER              PIC  X(01)  VALUE  ",".
+002720     05  CSV-BIN9            PIC  S9(09).
+002730     05  FILLER              PIC  X(01)  VALUE  ",".
+002740     05  CSV-BIN10           PIC  S9(10).
+002750     05  FILLER              PIC  X(01)  VALUE  ",".
+002760     05  CSV-BIN18           PIC  S9(18).
 002100 WORKING-STORAGE             SECTION.
+002110*書込み直後の値を退避しておく読戻し検証用エリア
+002120 COPY "DATATYPES.cbl" REPLACING
+002130     LEADING ==TYPE-== BY ==SAVE-TYPE-==
+002140     ==DATA-TYPES== BY ==SAVE-DATA-TYPES==.
 002200 01  SOME-AREA.
 002300     05  I-COUNTER           PIC 9(05).
 002400     05  O-COUNTER           PIC 9(05).
 002500     05  END-FLG             PIC 9(01)  VALUE  ZERO.
+002510     05  MISMATCH-COUNTER    PIC 9(05)  VALUE  ZERO.
+002520     05  PGM-NAME            PIC X(08)  VALUE  "TYPETEST".
+002530     05  W-LAYOUT-MODE-FLG   PIC 9(01)  VALUE  ZERO.
+002540 01  PARM-AREA.
+002550     05  P-PARM-NAME         PIC X(10).
+002560     05  P-LAYOUT-FLG        PIC S9(09) VALUE  ZERO.
+002570 01  LAYOUT-AREA.
+002580     05  W-OFFSET            PIC 9(05)  VALUE  1.
 002600 01  WORK-AREA.
 002700     05  W-A                 PIC 9(09).
 002800     05  W-B                 PIC 9(09).
@@ -36,23 +150,37 @@
 003600*�������
 003700 MAIN                        SECTION.
 003800     PERFORM   INIT.
-003900     PERFORM   FL-OPEN.
-004000     PERFORM   OUT-EDIT.
-004300     PERFORM   OUT-DISPLAY.
-004300     PERFORM   OUT-WRITE.
-004600     PERFORM   FL-CLOSE.
-123456*    *****************************************
-003900*    PERFORM   FL-OPEN2.
-004000*    PERFORM   OUT-READ.
-004300*    PERFORM   OUT-DISPLAY.
-004600*    PERFORM   FL-CLOSE.
-123456*    *****************************************
+003805     PERFORM   PARM-READ.
+003810     IF  W-LAYOUT-MODE-FLG  NOT  =  ZERO
+003815         PERFORM  LAYOUT-DUMP
+003820     ELSE
+003900         PERFORM   FL-OPEN
+004000         PERFORM   OUT-EDIT
+004010         PERFORM   SAVE-EDIT
+004300         PERFORM   OUT-DISPLAY
+004300         PERFORM   OUT-WRITE
+004301         PERFORM   OUT-WRITE-CSV
+004600         PERFORM   FL-CLOSE
+003900         PERFORM   FL-OPEN2
+004000         PERFORM   OUT-READ
+004300         PERFORM   OUT-DISPLAY
+004310         PERFORM   VERIFY-COMPARE
+004600         PERFORM   FL-CLOSE
+003825     END-IF.
 004700     PERFORM   TERM.
 004800     STOP RUN.
 004900*���Ͻ���
 005000 INIT                        SECTION.
 005100     DISPLAY   "PROGRAM STARTING.".
 005200     EXIT.
+005210*運用パラメーター格納庫からレイアウトダンプモードを判定する節
+005220 PARM-READ                   SECTION.
+005230     MOVE  "TYPELAYDMP"       TO  P-PARM-NAME.
+005240     CALL "RUNPARM"          USING  P-PARM-NAME  P-LAYOUT-FLG.
+005250     IF  P-LAYOUT-FLG  NOT  =  ZERO
+005260         MOVE  1              TO  W-LAYOUT-MODE-FLG
+005270     END-IF.
+005280     EXIT.
 005300*�ե�����򳫤���
 005400 FL-OPEN                     SECTION.
 005500     OPEN   OUTPUT  OUT-FILE.
@@ -68,14 +196,14 @@
 123456     MOVE  "ABCD"            TO  TYPE-A.
 123456     MOVE  "ABCDEFGHI"       TO  TYPE-X.
 123456     MOVE  12345678901235678 TO  TYPE-9.
-123456*    MOVE  "������"          TO  TYPE-N.
+123456     MOVE  "漢字テストデータ１２" TO  TYPE-N.
 123456     MOVE  5678              TO  TYPE-SP.
 123456     MOVE  -5678             TO  TYPE-SM.
 123456     MOVE  9.99              TO  TYPE-V.
 123456     MOVE  99                TO  TYPE-P.
 123456     MOVE  "AB"              TO  TYPE-0.
 123456     MOVE  "ABC"             TO  TYPE-XB.
-123456*    MOVE  "������"          TO  TYPE-NB.
+123456     MOVE  "日本語"           TO  TYPE-NB.
 123456     MOVE  5678              TO  TYPE-CONMA.
 123456     MOVE  5678              TO  TYPE-SLASH.
 123456     MOVE  9.99              TO  TYPE-PERIOD.
@@ -100,27 +228,31 @@
 123456     MOVE  5678              TO  TYPE-DISP.
 123456     MOVE  5678              TO  TYPE-PACKED-DECIMAL.
 123456     MOVE  5678              TO  TYPE-COMP-3.
-123456*    MOVE  5678              TO  TYPE-BIN1.
-123456*    MOVE  5678              TO  TYPE-BIN4.
-123456*    MOVE  5678              TO  TYPE-BIN5.
-123456*    MOVE  5678              TO  TYPE-BIN9.
-123456*    MOVE  5678              TO  TYPE-BIN10.
-123456*    MOVE  5678              TO  TYPE-BIN18.
+123456     MOVE  5                 TO  TYPE-BIN1.
+123456     MOVE  5678              TO  TYPE-BIN4.
+123456     MOVE  56789              TO  TYPE-BIN5.
+123456     MOVE  567891234           TO  TYPE-BIN9.
+123456     MOVE  5678912345         TO  TYPE-BIN10.
+123456     MOVE  567891234567891234 TO  TYPE-BIN18.
 009300     EXIT.
+009310*書込み直前の値を読戻し検証用に退避する節
+009320 SAVE-EDIT                   SECTION.
+009330     MOVE  DATA-TYPES        TO  SAVE-DATA-TYPES.
+009340     EXIT.
 005700*ɽ����
 005800 OUT-DISPLAY                    SECTION.
 654321*    ���ܤ��Ȥ�display
 123456     DISPLAY  "TYPE-A              "  TYPE-A.
 123456     DISPLAY  "TYPE-X              "  TYPE-X.
 123456     DISPLAY  "TYPE-9              "  TYPE-9.
-123456*    DISPLAY  "TYPE-N              "  TYPE-N.
+123456     DISPLAY  "TYPE-N              "  TYPE-N.
 123456     DISPLAY  "TYPE-SP             "  TYPE-SP.
 123456     DISPLAY  "TYPE-SM             "  TYPE-SM.
 123456     DISPLAY  "TYPE-V              "  TYPE-V.
 123456     DISPLAY  "TYPE-P              "  TYPE-P.
 123456     DISPLAY  "TYPE-0              "  TYPE-0.
 123456     DISPLAY  "TYPE-XB             "  TYPE-XB.
-123456*    DISPLAY  "TYPE-NB             "  TYPE-NB.
+123456     DISPLAY  "TYPE-NB             "  TYPE-NB.
 123456     DISPLAY  "TYPE-CONMA          "  TYPE-CONMA.
 123456     DISPLAY  "TYPE-SLASH          "  TYPE-SLASH.
 123456     DISPLAY  "TYPE-PERIOD         "  TYPE-PERIOD.
@@ -145,12 +277,12 @@
 123456     DISPLAY  "TYPE-DISP           "  TYPE-DISP.
 123456     DISPLAY  "TYPE-PACKED-DECIMAL "  TYPE-PACKED-DECIMAL.
 123456     DISPLAY  "TYPE-COMP-3         "  TYPE-COMP-3.
-123456*    DISPLAY  "TYPE-BIN1           "  TYPE-BIN1.
-123456*    DISPLAY  "TYPE-BIN4           "  TYPE-BIN4.
-123456*    DISPLAY  "TYPE-BIN5           "  TYPE-BIN5.
-123456*    DISPLAY  "TYPE-BIN9           "  TYPE-BIN9.
-123456*    DISPLAY  "TYPE-BIN10          "  TYPE-BIN10.
-123456*    DISPLAY  "TYPE-BIN18          "  TYPE-BIN18.
+123456     DISPLAY  "TYPE-BIN1           "  TYPE-BIN1.
+123456     DISPLAY  "TYPE-BIN4           "  TYPE-BIN4.
+123456     DISPLAY  "TYPE-BIN5           "  TYPE-BIN5.
+123456     DISPLAY  "TYPE-BIN9           "  TYPE-BIN9.
+123456     DISPLAY  "TYPE-BIN10          "  TYPE-BIN10.
+123456     DISPLAY  "TYPE-BIN18          "  TYPE-BIN18.
 654321*    �ޤȤ��display
 123456     DISPLAY  "ALL                 "  DATA-TYPES.
 009300     EXIT.
@@ -159,13 +291,366 @@
 009600     WRITE  DATA-TYPES.
 009700     ADD  1                  TO  O-COUNTER.
 009800     EXIT.
+009801*カンマ区切りエクスポート節
+009802 OUT-WRITE-CSV                SECTION.
+009803     MOVE  TYPE-A            TO  CSV-A.
+009804     MOVE  TYPE-X            TO  CSV-X.
+009805     MOVE  TYPE-9            TO  CSV-9.
+009806     MOVE  TYPE-N-X          TO  CSV-N.
+009807     MOVE  TYPE-SP           TO  CSV-SP.
+009808     MOVE  TYPE-SM           TO  CSV-SM.
+009809     MOVE  TYPE-V            TO  CSV-V.
+009810     MOVE  TYPE-P            TO  CSV-P.
+009811     MOVE  TYPE-0            TO  CSV-0.
+009812     MOVE  TYPE-XB           TO  CSV-XB.
+009813     MOVE  TYPE-NB-X         TO  CSV-NB.
+009814     MOVE  TYPE-CONMA        TO  CSV-CONMA.
+009815     MOVE  TYPE-SLASH        TO  CSV-SLASH.
+009816     MOVE  TYPE-PERIOD       TO  CSV-PERIOD.
+009817     MOVE  TYPE-PLUS         TO  CSV-PLUS.
+009818     MOVE  TYPE-MINUS        TO  CSV-MINUS.
+009819     MOVE  TYPE-CR1          TO  CSV-CR1.
+009820     MOVE  TYPE-DB1          TO  CSV-DB1.
+009821     MOVE  TYPE-CR2          TO  CSV-CR2.
+009822     MOVE  TYPE-DB2          TO  CSV-DB2.
+009823     MOVE  TYPE-Z            TO  CSV-Z.
+009824     MOVE  TYPE-AST          TO  CSV-AST.
+009825     MOVE  TYPE-FOM1         TO  CSV-FOM1.
+009826     MOVE  TYPE-FOM2         TO  CSV-FOM2.
+009827     MOVE  TYPE-FOM3         TO  CSV-FOM3.
+009828     MOVE  TYPE-FOM4         TO  CSV-FOM4.
+009829     MOVE  TYPE-FOM8         TO  CSV-FOM8.
+009830     MOVE  TYPE-FOM9         TO  CSV-FOM9.
+009831     MOVE  TYPE-DISP         TO  CSV-DISP.
+009832     MOVE  TYPE-PACKED-DECIMAL   TO  CSV-PACKED-DECIMAL.
+009833     MOVE  TYPE-COMP-3       TO  CSV-COMP-3.
+009834     MOVE  TYPE-BIN1         TO  CSV-BIN1.
+009835     MOVE  TYPE-BIN4         TO  CSV-BIN4.
+009836     MOVE  TYPE-BIN5         TO  CSV-BIN5.
+009837     MOVE  TYPE-BIN9         TO  CSV-BIN9.
+009838     MOVE  TYPE-BIN10        TO  CSV-BIN10.
+009839     MOVE  TYPE-BIN18        TO  CSV-BIN18.
+009840     OPEN  OUTPUT  CSV-FILE.
+009841     WRITE  CSV-RECORD.
+009842     CLOSE  CSV-FILE.
+009843     EXIT.
+009810*読戻し節
+009820 OUT-READ                    SECTION.
+009830     READ  OUT-FILE
+009840       AT END  DISPLAY  "CANT READ BACK WHAT WAS WRITTEN"
+009850     END-READ.
+009860     EXIT.
+009870*書込み直前の値との比較検証節
+009880 VERIFY-COMPARE               SECTION.
+009890     IF  TYPE-A          NOT =  SAVE-TYPE-A
+009891         DISPLAY  "MISMATCH TYPE-A:" TYPE-A " <> " SAVE-TYPE-A
+009892         ADD  1  TO  MISMATCH-COUNTER
+009893     END-IF.
+009894     IF  TYPE-X          NOT =  SAVE-TYPE-X
+009895         DISPLAY  "MISMATCH TYPE-X:" TYPE-X " <> " SAVE-TYPE-X
+009896         ADD  1  TO  MISMATCH-COUNTER
+009897     END-IF.
+009898     IF  TYPE-9          NOT =  SAVE-TYPE-9
+009899         DISPLAY  "MISMATCH TYPE-9:" TYPE-9 " <> " SAVE-TYPE-9
+009900         ADD  1  TO  MISMATCH-COUNTER
+009901     END-IF.
+009902     IF  TYPE-N          NOT =  SAVE-TYPE-N
+009903         DISPLAY  "MISMATCH TYPE-N"
+009904         ADD  1  TO  MISMATCH-COUNTER
+009905     END-IF.
+009906     IF  TYPE-SP         NOT =  SAVE-TYPE-SP
+009907         DISPLAY  "MISMATCH TYPE-SP:" TYPE-SP " <> " SAVE-TYPE-SP
+009908         ADD  1  TO  MISMATCH-COUNTER
+009909     END-IF.
+009910     IF  TYPE-SM         NOT =  SAVE-TYPE-SM
+009911         DISPLAY  "MISMATCH TYPE-SM:" TYPE-SM " <> " SAVE-TYPE-SM
+009912         ADD  1  TO  MISMATCH-COUNTER
+009913     END-IF.
+009914     IF  TYPE-V          NOT =  SAVE-TYPE-V
+009915         DISPLAY  "MISMATCH TYPE-V:" TYPE-V " <> " SAVE-TYPE-V
+009916         ADD  1  TO  MISMATCH-COUNTER
+009917     END-IF.
+009918     IF  TYPE-P          NOT =  SAVE-TYPE-P
+009919         DISPLAY  "MISMATCH TYPE-P:" TYPE-P " <> " SAVE-TYPE-P
+009920         ADD  1  TO  MISMATCH-COUNTER
+009921     END-IF.
+009922     IF  TYPE-0          NOT =  SAVE-TYPE-0
+009923         DISPLAY  "MISMATCH TYPE-0:" TYPE-0 " <> " SAVE-TYPE-0
+009924         ADD  1  TO  MISMATCH-COUNTER
+009925     END-IF.
+009926     IF  TYPE-XB         NOT =  SAVE-TYPE-XB
+009927         DISPLAY  "MISMATCH TYPE-XB:" TYPE-XB " <> " SAVE-TYPE-XB
+009928         ADD  1  TO  MISMATCH-COUNTER
+009929     END-IF.
+009930     IF  TYPE-NB         NOT =  SAVE-TYPE-NB
+009931         DISPLAY  "MISMATCH TYPE-NB"
+009932         ADD  1  TO  MISMATCH-COUNTER
+009933     END-IF.
+009934     IF  TYPE-CONMA      NOT =  SAVE-TYPE-CONMA
+009935         DISPLAY  "MISMATCH TYPE-CONMA:" TYPE-CONMA
+009936                       " <> " SAVE-TYPE-CONMA
+009937         ADD  1  TO  MISMATCH-COUNTER
+009938     END-IF.
+009939     IF  TYPE-SLASH      NOT =  SAVE-TYPE-SLASH
+009940         DISPLAY  "MISMATCH TYPE-SLASH:" TYPE-SLASH
+009941                       " <> " SAVE-TYPE-SLASH
+009942         ADD  1  TO  MISMATCH-COUNTER
+009943     END-IF.
+009944     IF  TYPE-PERIOD     NOT =  SAVE-TYPE-PERIOD
+009945         DISPLAY  "MISMATCH TYPE-PERIOD:" TYPE-PERIOD
+009946                       " <> " SAVE-TYPE-PERIOD
+009947         ADD  1  TO  MISMATCH-COUNTER
+009948     END-IF.
+009949     IF  TYPE-PLUS       NOT =  SAVE-TYPE-PLUS
+009950         DISPLAY  "MISMATCH TYPE-PLUS:" TYPE-PLUS
+009951                       " <> " SAVE-TYPE-PLUS
+009952         ADD  1  TO  MISMATCH-COUNTER
+009953     END-IF.
+009954     IF  TYPE-MINUS      NOT =  SAVE-TYPE-MINUS
+009955         DISPLAY  "MISMATCH TYPE-MINUS:" TYPE-MINUS
+009956                       " <> " SAVE-TYPE-MINUS
+009957         ADD  1  TO  MISMATCH-COUNTER
+009958     END-IF.
+009959     IF  TYPE-CR1        NOT =  SAVE-TYPE-CR1
+009960         DISPLAY  "MISMATCH TYPE-CR1:" TYPE-CR1
+009961                       " <> " SAVE-TYPE-CR1
+009962         ADD  1  TO  MISMATCH-COUNTER
+009963     END-IF.
+009964     IF  TYPE-DB1        NOT =  SAVE-TYPE-DB1
+009965         DISPLAY  "MISMATCH TYPE-DB1:" TYPE-DB1
+009966                       " <> " SAVE-TYPE-DB1
+009967         ADD  1  TO  MISMATCH-COUNTER
+009968     END-IF.
+009969     IF  TYPE-CR2        NOT =  SAVE-TYPE-CR2
+009970         DISPLAY  "MISMATCH TYPE-CR2:" TYPE-CR2
+009971                       " <> " SAVE-TYPE-CR2
+009972         ADD  1  TO  MISMATCH-COUNTER
+009973     END-IF.
+009974     IF  TYPE-DB2        NOT =  SAVE-TYPE-DB2
+009975         DISPLAY  "MISMATCH TYPE-DB2:" TYPE-DB2
+009976                       " <> " SAVE-TYPE-DB2
+009977         ADD  1  TO  MISMATCH-COUNTER
+009978     END-IF.
+009979     IF  TYPE-Z          NOT =  SAVE-TYPE-Z
+009980         DISPLAY  "MISMATCH TYPE-Z:" TYPE-Z " <> " SAVE-TYPE-Z
+009981         ADD  1  TO  MISMATCH-COUNTER
+009982     END-IF.
+009983     IF  TYPE-AST        NOT =  SAVE-TYPE-AST
+009984         DISPLAY  "MISMATCH TYPE-AST:" TYPE-AST
+009985                       " <> " SAVE-TYPE-AST
+009986         ADD  1  TO  MISMATCH-COUNTER
+009987     END-IF.
+009988     IF  TYPE-FOM1       NOT =  SAVE-TYPE-FOM1
+009989         DISPLAY  "MISMATCH TYPE-FOM1:" TYPE-FOM1
+009990                       " <> " SAVE-TYPE-FOM1
+009991         ADD  1  TO  MISMATCH-COUNTER
+009992     END-IF.
+009993     IF  TYPE-FOM2       NOT =  SAVE-TYPE-FOM2
+009994         DISPLAY  "MISMATCH TYPE-FOM2:" TYPE-FOM2
+009995                       " <> " SAVE-TYPE-FOM2
+009996         ADD  1  TO  MISMATCH-COUNTER
+009997     END-IF.
+009998     IF  TYPE-FOM3       NOT =  SAVE-TYPE-FOM3
+009999         DISPLAY  "MISMATCH TYPE-FOM3:" TYPE-FOM3
+010000                       " <> " SAVE-TYPE-FOM3
+010001         ADD  1  TO  MISMATCH-COUNTER
+010002     END-IF.
+010003     IF  TYPE-FOM4       NOT =  SAVE-TYPE-FOM4
+010004         DISPLAY  "MISMATCH TYPE-FOM4:" TYPE-FOM4
+010005                       " <> " SAVE-TYPE-FOM4
+010006         ADD  1  TO  MISMATCH-COUNTER
+010007     END-IF.
+010008     IF  TYPE-FOM8       NOT =  SAVE-TYPE-FOM8
+010009         DISPLAY  "MISMATCH TYPE-FOM8:" TYPE-FOM8
+010010                       " <> " SAVE-TYPE-FOM8
+010011         ADD  1  TO  MISMATCH-COUNTER
+010012     END-IF.
+010013     IF  TYPE-FOM9       NOT =  SAVE-TYPE-FOM9
+010014         DISPLAY  "MISMATCH TYPE-FOM9:" TYPE-FOM9
+010015                       " <> " SAVE-TYPE-FOM9
+010016         ADD  1  TO  MISMATCH-COUNTER
+010017     END-IF.
+010018     IF  TYPE-DISP       NOT =  SAVE-TYPE-DISP
+010019         DISPLAY  "MISMATCH TYPE-DISP:" TYPE-DISP
+010020                       " <> " SAVE-TYPE-DISP
+010021         ADD  1  TO  MISMATCH-COUNTER
+010022     END-IF.
+010023     IF  TYPE-PACKED-DECIMAL  NOT =  SAVE-TYPE-PACKED-DECIMAL
+010024         DISPLAY  "MISMATCH TYPE-PACKED-DECIMAL:"
+010025                       TYPE-PACKED-DECIMAL
+010026                       " <> " SAVE-TYPE-PACKED-DECIMAL
+010027         ADD  1  TO  MISMATCH-COUNTER
+010028     END-IF.
+010029     IF  TYPE-COMP-3     NOT =  SAVE-TYPE-COMP-3
+010030         DISPLAY  "MISMATCH TYPE-COMP-3:" TYPE-COMP-3
+010031                       " <> " SAVE-TYPE-COMP-3
+010032         ADD  1  TO  MISMATCH-COUNTER
+010033     END-IF.
+010034     IF  TYPE-BIN1       NOT =  SAVE-TYPE-BIN1
+010035         DISPLAY  "MISMATCH TYPE-BIN1:" TYPE-BIN1
+010036                       " <> " SAVE-TYPE-BIN1
+010037         ADD  1  TO  MISMATCH-COUNTER
+010038     END-IF.
+010039     IF  TYPE-BIN4       NOT =  SAVE-TYPE-BIN4
+010040         DISPLAY  "MISMATCH TYPE-BIN4:" TYPE-BIN4
+010041                       " <> " SAVE-TYPE-BIN4
+010042         ADD  1  TO  MISMATCH-COUNTER
+010043     END-IF.
+010044     IF  TYPE-BIN5       NOT =  SAVE-TYPE-BIN5
+010045         DISPLAY  "MISMATCH TYPE-BIN5:" TYPE-BIN5
+010046                       " <> " SAVE-TYPE-BIN5
+010047         ADD  1  TO  MISMATCH-COUNTER
+010048     END-IF.
+010049     IF  TYPE-BIN9       NOT =  SAVE-TYPE-BIN9
+010050         DISPLAY  "MISMATCH TYPE-BIN9:" TYPE-BIN9
+010051                       " <> " SAVE-TYPE-BIN9
+010052         ADD  1  TO  MISMATCH-COUNTER
+010053     END-IF.
+010054     IF  TYPE-BIN10      NOT =  SAVE-TYPE-BIN10
+010055         DISPLAY  "MISMATCH TYPE-BIN10:" TYPE-BIN10
+010056                       " <> " SAVE-TYPE-BIN10
+010057         ADD  1  TO  MISMATCH-COUNTER
+010058     END-IF.
+010059     IF  TYPE-BIN18      NOT =  SAVE-TYPE-BIN18
+010060         DISPLAY  "MISMATCH TYPE-BIN18:" TYPE-BIN18
+010061                       " <> " SAVE-TYPE-BIN18
+010062         ADD  1  TO  MISMATCH-COUNTER
+010063     END-IF.
+010064     EXIT.
+020000*レイアウトダンプ節(有効なTYPE-*項目のオフセットと長さを出力)
+020010 LAYOUT-DUMP                 SECTION.
+020020     MOVE  1                 TO  W-OFFSET.
+020030         DISPLAY  "TYPE-A OFFSET:" W-OFFSET
+020040                   " LENGTH:" LENGTH OF TYPE-A.
+020050     ADD  LENGTH OF TYPE-A        TO  W-OFFSET.
+020060         DISPLAY  "TYPE-X OFFSET:" W-OFFSET
+020070                   " LENGTH:" LENGTH OF TYPE-X.
+020080     ADD  LENGTH OF TYPE-X        TO  W-OFFSET.
+020090         DISPLAY  "TYPE-9 OFFSET:" W-OFFSET
+020100                   " LENGTH:" LENGTH OF TYPE-9.
+020110     ADD  LENGTH OF TYPE-9        TO  W-OFFSET.
+020120         DISPLAY  "TYPE-N OFFSET:" W-OFFSET
+020130                   " LENGTH:" LENGTH OF TYPE-N.
+020140     ADD  LENGTH OF TYPE-N        TO  W-OFFSET.
+020150         DISPLAY  "TYPE-SP OFFSET:" W-OFFSET
+020160                   " LENGTH:" LENGTH OF TYPE-SP.
+020170     ADD  LENGTH OF TYPE-SP        TO  W-OFFSET.
+020180         DISPLAY  "TYPE-SM OFFSET:" W-OFFSET
+020190                   " LENGTH:" LENGTH OF TYPE-SM.
+020200     ADD  LENGTH OF TYPE-SM        TO  W-OFFSET.
+020210         DISPLAY  "TYPE-V OFFSET:" W-OFFSET
+020220                   " LENGTH:" LENGTH OF TYPE-V.
+020230     ADD  LENGTH OF TYPE-V        TO  W-OFFSET.
+020240         DISPLAY  "TYPE-P OFFSET:" W-OFFSET
+020250                   " LENGTH:" LENGTH OF TYPE-P.
+020260     ADD  LENGTH OF TYPE-P        TO  W-OFFSET.
+020270         DISPLAY  "TYPE-0 OFFSET:" W-OFFSET
+020280                   " LENGTH:" LENGTH OF TYPE-0.
+020290     ADD  LENGTH OF TYPE-0        TO  W-OFFSET.
+020300         DISPLAY  "TYPE-XB OFFSET:" W-OFFSET
+020310                   " LENGTH:" LENGTH OF TYPE-XB.
+020320     ADD  LENGTH OF TYPE-XB        TO  W-OFFSET.
+020330         DISPLAY  "TYPE-NB OFFSET:" W-OFFSET
+020340                   " LENGTH:" LENGTH OF TYPE-NB.
+020350     ADD  LENGTH OF TYPE-NB        TO  W-OFFSET.
+020360         DISPLAY  "TYPE-CONMA OFFSET:" W-OFFSET
+020370                   " LENGTH:" LENGTH OF TYPE-CONMA.
+020380     ADD  LENGTH OF TYPE-CONMA        TO  W-OFFSET.
+020390         DISPLAY  "TYPE-SLASH OFFSET:" W-OFFSET
+020400                   " LENGTH:" LENGTH OF TYPE-SLASH.
+020410     ADD  LENGTH OF TYPE-SLASH        TO  W-OFFSET.
+020420         DISPLAY  "TYPE-PERIOD OFFSET:" W-OFFSET
+020430                   " LENGTH:" LENGTH OF TYPE-PERIOD.
+020440     ADD  LENGTH OF TYPE-PERIOD        TO  W-OFFSET.
+020450         DISPLAY  "TYPE-PLUS OFFSET:" W-OFFSET
+020460                   " LENGTH:" LENGTH OF TYPE-PLUS.
+020470     ADD  LENGTH OF TYPE-PLUS        TO  W-OFFSET.
+020480         DISPLAY  "TYPE-MINUS OFFSET:" W-OFFSET
+020490                   " LENGTH:" LENGTH OF TYPE-MINUS.
+020500     ADD  LENGTH OF TYPE-MINUS        TO  W-OFFSET.
+020510         DISPLAY  "TYPE-CR1 OFFSET:" W-OFFSET
+020520                   " LENGTH:" LENGTH OF TYPE-CR1.
+020530     ADD  LENGTH OF TYPE-CR1        TO  W-OFFSET.
+020540         DISPLAY  "TYPE-DB1 OFFSET:" W-OFFSET
+020550                   " LENGTH:" LENGTH OF TYPE-DB1.
+020560     ADD  LENGTH OF TYPE-DB1        TO  W-OFFSET.
+020570         DISPLAY  "TYPE-CR2 OFFSET:" W-OFFSET
+020580                   " LENGTH:" LENGTH OF TYPE-CR2.
+020590     ADD  LENGTH OF TYPE-CR2        TO  W-OFFSET.
+020600         DISPLAY  "TYPE-DB2 OFFSET:" W-OFFSET
+020610                   " LENGTH:" LENGTH OF TYPE-DB2.
+020620     ADD  LENGTH OF TYPE-DB2        TO  W-OFFSET.
+020630         DISPLAY  "TYPE-Z OFFSET:" W-OFFSET
+020640                   " LENGTH:" LENGTH OF TYPE-Z.
+020650     ADD  LENGTH OF TYPE-Z        TO  W-OFFSET.
+020660         DISPLAY  "TYPE-AST OFFSET:" W-OFFSET
+020670                   " LENGTH:" LENGTH OF TYPE-AST.
+020680     ADD  LENGTH OF TYPE-AST        TO  W-OFFSET.
+020690     ADD  LENGTH OF TYPE-BS        TO  W-OFFSET.
+020700         DISPLAY  "TYPE-FOM1 OFFSET:" W-OFFSET
+020710                   " LENGTH:" LENGTH OF TYPE-FOM1.
+020720     ADD  LENGTH OF TYPE-FOM1        TO  W-OFFSET.
+020730         DISPLAY  "TYPE-FOM2 OFFSET:" W-OFFSET
+020740                   " LENGTH:" LENGTH OF TYPE-FOM2.
+020750     ADD  LENGTH OF TYPE-FOM2        TO  W-OFFSET.
+020760         DISPLAY  "TYPE-FOM3 OFFSET:" W-OFFSET
+020770                   " LENGTH:" LENGTH OF TYPE-FOM3.
+020780     ADD  LENGTH OF TYPE-FOM3        TO  W-OFFSET.
+020790         DISPLAY  "TYPE-FOM4 OFFSET:" W-OFFSET
+020800                   " LENGTH:" LENGTH OF TYPE-FOM4.
+020810     ADD  LENGTH OF TYPE-FOM4        TO  W-OFFSET.
+020820     ADD  LENGTH OF TYPE-FOM5        TO  W-OFFSET.
+020830     ADD  LENGTH OF TYPE-FOM6        TO  W-OFFSET.
+020840     ADD  LENGTH OF TYPE-FOM7        TO  W-OFFSET.
+020850         DISPLAY  "TYPE-FOM8 OFFSET:" W-OFFSET
+020860                   " LENGTH:" LENGTH OF TYPE-FOM8.
+020870     ADD  LENGTH OF TYPE-FOM8        TO  W-OFFSET.
+020880         DISPLAY  "TYPE-FOM9 OFFSET:" W-OFFSET
+020890                   " LENGTH:" LENGTH OF TYPE-FOM9.
+020900     ADD  LENGTH OF TYPE-FOM9        TO  W-OFFSET.
+020910         DISPLAY  "TYPE-DISP OFFSET:" W-OFFSET
+020920                   " LENGTH:" LENGTH OF TYPE-DISP.
+020930     ADD  LENGTH OF TYPE-DISP        TO  W-OFFSET.
+020940         DISPLAY  "TYPE-PACKED-DECIMAL OFFSET:" W-OFFSET
+020950                   " LENGTH:" LENGTH OF TYPE-PACKED-DECIMAL.
+020960     ADD  LENGTH OF TYPE-PACKED-DECIMAL        TO  W-OFFSET.
+020970         DISPLAY  "TYPE-COMP-3 OFFSET:" W-OFFSET
+020980                   " LENGTH:" LENGTH OF TYPE-COMP-3.
+020990     ADD  LENGTH OF TYPE-COMP-3        TO  W-OFFSET.
+021000         DISPLAY  "TYPE-BIN1 OFFSET:" W-OFFSET
+021010                   " LENGTH:" LENGTH OF TYPE-BIN1.
+021020     ADD  LENGTH OF TYPE-BIN1        TO  W-OFFSET.
+021030         DISPLAY  "TYPE-BIN4 OFFSET:" W-OFFSET
+021040                   " LENGTH:" LENGTH OF TYPE-BIN4.
+021050     ADD  LENGTH OF TYPE-BIN4        TO  W-OFFSET.
+021060         DISPLAY  "TYPE-BIN5 OFFSET:" W-OFFSET
+021070                   " LENGTH:" LENGTH OF TYPE-BIN5.
+021080     ADD  LENGTH OF TYPE-BIN5        TO  W-OFFSET.
+021090         DISPLAY  "TYPE-BIN9 OFFSET:" W-OFFSET
+021100                   " LENGTH:" LENGTH OF TYPE-BIN9.
+021110     ADD  LENGTH OF TYPE-BIN9        TO  W-OFFSET.
+021120         DISPLAY  "TYPE-BIN10 OFFSET:" W-OFFSET
+021130                   " LENGTH:" LENGTH OF TYPE-BIN10.
+021140     ADD  LENGTH OF TYPE-BIN10        TO  W-OFFSET.
+021150         DISPLAY  "TYPE-BIN18 OFFSET:" W-OFFSET
+021160                   " LENGTH:" LENGTH OF TYPE-BIN18.
+021170     ADD  LENGTH OF TYPE-BIN18        TO  W-OFFSET.
+021180     EXIT.
 009900*�ե�������Ĥ�����
 010000 FL-CLOSE                    SECTION.
 010100     CLOSE  OUT-FILE.
 010200     EXIT.
 010300*��λ����
 010400 TERM                        SECTION.
-010500     DISPLAY   "PROGRAM NORMALLY TERMINATED.".
+010410     IF  MISMATCH-COUNTER  NOT  =  ZERO
+010420         DISPLAY  "PROGRAM TERMINATED WITH MISMATCHES."
+010430         MOVE  8   TO  RETURN-CODE
+010440     ELSE
+010450         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+010460         MOVE  0   TO  RETURN-CODE
+010470     END-IF.
 010600     DISPLAY   "OUTUT-COUNT:" I-COUNTER.
 010700     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
+010710     DISPLAY   "MISMATCH-COUNT:" MISMATCH-COUNTER.
+010720     CALL "OPSLOG" USING PGM-NAME I-COUNTER O-COUNTER.
 010800     EXIT.
