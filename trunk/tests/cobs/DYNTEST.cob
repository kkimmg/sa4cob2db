@@ -4,27 +4,182 @@
 000400 IDENTIFICATION DIVISION.
 000500 PROGRAM-ID.                 DYNTEST.
 000600*AUTHOR.                     KENJI KIMURA.
+000610*
+000620*MODIFICATION HISTORY:
+000630*  KK  added SCR-PROC 4 (browse/list) so an operator can page
+000640*      through dbtests2 from a starting I-ID without knowing an
+000650*      exact key for every record.
+000660*  KK  OUT-WRITE/OUT-REWRITE/OUT-DELETE now append a timestamped
+000670*      before/after image to a new audit-log file so changes to
+000680*      dbtests2 can be traced after the fact.
+000690*  KK  INP-FILE now reports FILE STATUS through the shared
+000691*      FSCHECK routine so a permanent I/O error is not treated
+000692*      the same as an ordinary INVALID KEY.
+000693*  KK  added EDIT-CHECK so an out-of-range date or time keyed
+000694*      into DSP_RECORD1 is rejected with an on-screen message
+000695*      instead of being written to dbtests2.
+000696*  KK  the input dataset name now comes from the shared CTLCARD
+000697*      control card (SYSIN) instead of a hardcoded literal.
+000698*  KK  added SCR-PROC 5/6 (next/previous) so an operator can page
+000699*      to the adjacent record from the current position without
+000699*      keying an exact I-ID.
+000701*  KK  REC2SCR/SCR2REC now call the shared SCALECNV subprogram to
+000702*      decompose/recompose I-SEISU's sign instead of doing the
+000703*      sign flip inline.
+000704*  KK  I-RECORD now carries a leading I-RT-CODE record-type field;
+000705*      INP-READ/NEXT-READ/PREV-READ/BROWSE-LIST now skip anything
+000706*      that is not a detail row, and SCR2REC stamps "D" on every
+000707*      record this program adds or changes.
+000708*  KK  TERM now calls the shared OPSLOG routine so the run's
+000709*      counts land in the consolidated end-of-day operations log.
+000710*  KK  added SCR-PROC 7/8 so an operator can page forward/back
+000711*      through the browse list a further group of 5 records at a
+000712*      time instead of only ever seeing the page starting at the
+000713*      keyed-in I-ID.
+000714*  KK  the INVALID KEY paths in INP-READ/OUT-WRITE/OUT-REWRITE/
+000715*      OUT-DELETE now also set ABEND-FLG, and TERM now sets
+000716*      RETURN-CODE from it, so a failed lookup/write is reported
+000717*      to the invoking JCL/scheduler as a nonzero exit instead of
+000718*      looking identical to an operator-requested quit.
+000719*  KK  added an unattended batch-input mode (CC-BATCH-FLG "Y" on
+000720*      the CTLCARD control card): SCR-RECORD-shaped transactions
+000721*      are read from a new DYNTRANS file instead of the
+000722*      DSP_RECORD1 screen and fed through the same SCR-DISPATCH
+000723*      EVALUATE SCR-PROC logic, so overnight mass updates to
+000724*      dbtests2 don't need an attended terminal.
+000725*  KK  INIT now scans the whole file once through a second
+000726*      INDEXED alias (VAL-FILE) and checks the detail count and
+000727*      checksum against WRTTEST2's trailer row before any CRUD
+000728*      operation is accepted, so a truncated or corrupted
+000729*      dbtests2 is caught before it is trusted.
+000730*  KK  OUT-WRITE/OUT-REWRITE/OUT-DELETE now tell a duplicate-key
+000731*      WRITE and a not-found REWRITE/DELETE apart from a genuine
+000732*      I/O error via IO-FILE-STATUS - the screen gets a recoverable
+000733*      message and the session continues instead of every INVALID
+000734*      KEY ending it with END-FLG.
+000735*  KK  I-NIHONGO/SCR-NIHONGO are now real PIC N national fields
+000736*      (see I_RECORD2.cbl/SCR_RECORD.cbl), so REC2SCR/SCR2REC's
+000737*      MOVE between them carries genuine double-byte Japanese
+000738*      text; the BROWSE-NIHONGO/T-NIHONGO list tables stay plain
+000739*      PIC X and now read I-NIHONGO through its I-NIHONGO-X alias.
+000740*  KK  OUT-REWRITE/OUT-DELETE now copy the on-disk I-RECORD to a
+000741*      new sequential DYNBKUP backup file before touching it, so
+000742*      an operator mistake at the screen can be restored from
+000743*      DYNBKUP instead of being permanent - the DYNAUDIT log
+000744*      already keeps a before-image too, but mixed in with every
+000745*      other operation's after-image, not laid out for a simple
+000746*      record-for-record restore the way DYNBKUP is.
+000747*  KK  OUT-WRITE/OUT-DELETE now call the new TRAILER-UPDATE
+000748*      section to refresh the trailer row's stored detail count
+000749*      and checksum right after a successful add/delete, instead
+000750*      of leaving the trailer as TRAILER-CHECK found it at
+000751*      startup - a session that added or removed even one record
+000752*      used to fail TRAILER-CHECK on every later run.  OUT-REWRITE
+000753*      does not need this since the checksum is keyed off I-ID,
+000754*      which an in-place edit never changes.
+000755*  KK  AUD-BEFORE-SAVE/AUD-AFTER-SAVE widened from X(83) to X(85)
+000756*      to match AUDIT_RECORD.cbl - I-RECORD (dbtests2) is 85
+000757*      bytes and was being silently truncated on every audit
+000758*      entry.
 000700 ENVIRONMENT DIVISION.
 000800 INPUT-OUTPUT SECTION.
 000900 FILE-CONTROL.
 001000*    ���ϥե�����
 001100*ACMFILE
 001200*ACMRECNAME=I-RECORD
-001300 SELECT INP-FILE ASSIGN TO "dbtests2"
+001300 SELECT INP-FILE ASSIGN TO W-DBTESTS2-DSN
 001400        ORGANIZATION IS INDEXED
 001500        ACCESS MODE  IS DYNAMIC
-001600        RECORD KEY   IS I-ID.
+001600        RECORD KEY   IS I-ID
+001601        FILE STATUS  IS IO-FILE-STATUS.
+001610*    追記型監査ログファイル
+001620 SELECT AUDIT-FILE ASSIGN TO "DYNAUDIT"
+001630        ORGANIZATION LINE SEQUENTIAL.
+001635*    REWRITE/DELETE前のI-RECORDを丸ごと退避する復元用バックアップ
+001636 SELECT BACKUP-FILE ASSIGN TO "DYNBKUP"
+001637        ORGANIZATION LINE SEQUENTIAL.
+001640*    無人バッチ入力モード用トランザクションファイル
+001650 SELECT TRANS-FILE ASSIGN TO "DYNTRANS"
+001660        ORGANIZATION LINE SEQUENTIAL
+001670        FILE STATUS  IS TR-FILE-STATUS.
+001680*    トレーラー検査用のINP-FILE索引ビュー
+001690 SELECT VAL-FILE ASSIGN TO W-DBTESTS2-DSN
+001700        ORGANIZATION IS INDEXED
+001710        ACCESS MODE  IS DYNAMIC
+001720        RECORD KEY   IS V-ID
+001730        FILE STATUS  IS VAL-FILE-STATUS.
 001700 DATA DIVISION.
 001800 FILE SECTION.
 001900*���ϥե�����
 002000 FD  INP-FILE.
 002100 COPY "I_RECORD2.cbl".
+002110*
+002120 FD  AUDIT-FILE.
+002130 COPY "AUDIT_RECORD.cbl".
+002135*REWRITE/DELETE前のI-RECORDを丸ごと退避する復元用バックアップ
+002136 FD  BACKUP-FILE.
+002137 COPY "I_RECORD2.cbl" REPLACING LEADING ==I-== BY ==BKUP-==.
+002140*
+002150 FD  TRANS-FILE.
+002160 COPY "SCR_RECORD.cbl" REPLACING LEADING ==SCR-== BY ==TR-==.
+002170*トレーラー検査用のINP-FILE索引ビュー
+002180 FD  VAL-FILE.
+002190 COPY "I_RECORD2.cbl" REPLACING LEADING ==I-== BY ==V-==.
 002200 WORKING-STORAGE SECTION.
+002210*ファイル状態判定用共通コピー句
+002220 COPY "FILESTAT.cbl".
+002230*テストスイート共通制御カード
+002240 COPY "CTLCARD.cbl".
 002300 01  SOME-AREA.
 002400     05  I-COUNTER           PIC 9(05).
 002500     05  O-COUNTER           PIC 9(05).
 002600     05  END-FLG             PIC 9(01)  VALUE  ZERO.
-002700*
+002605     05  ABEND-FLG           PIC 9(01)  VALUE  ZERO.
+002606     05  PGM-NAME            PIC X(08)  VALUE  "DYNTEST".
+002607     05  EDIT-VALID-FLG      PIC 9(01)  VALUE  ZERO.
+002608     05  EDIT-MSG            PIC X(40)  VALUE  SPACES.
+002609     05  W-DBTESTS2-DSN      PIC X(08)  VALUE  "dbtests2".
+002611     05  W-BATCH-FLG         PIC X(01)  VALUE  SPACES.
+002612         88  BATCH-MODE                 VALUE  "Y".
+002613     05  TR-FILE-STATUS      PIC X(02).
+002614     05  VAL-FILE-STATUS     PIC X(02)  VALUE  ZERO.
+002615     05  VAL-END-FLG         PIC 9(01)  VALUE  ZERO.
+002616     05  VAL-DETAIL-COUNT    PIC 9(05)  VALUE  ZERO.
+002617     05  VAL-CHECKSUM        PIC S9(07) VALUE  ZERO.
+002618     05  VAL-TRAILER-FLG     PIC 9(01)  VALUE  ZERO.
+002619     05  VAL-TRAILER-ID      PIC 9(05)  VALUE  ZERO.
+002610*一覧参照(BROWSE-LIST)用ワークエリア
+002620 01  BROWSE-AREA.
+002630     05  BROWSE-COUNT        PIC 9(01)  VALUE  ZERO.
+002640     05  BROWSE-ROW  OCCURS  5  TIMES  INDEXED  BY  BR-IDX.
+002650         10  BROWSE-ID       PIC 9(05).
+002660         10  BROWSE-CD       PIC X(20).
+002670         10  BROWSE-NIHONGO  PIC X(20).
+002680         10  BROWSE-SEISU    PIC S9(07).
+002681*前ページ探索用一時ワークエリア(逆順で読んだ行を並べ替える)
+002682 01  BROWSE-TEMP-AREA.
+002683     05  T-COUNT             PIC 9(01)  VALUE  ZERO.
+002684     05  T-ROW  OCCURS  5  TIMES  INDEXED  BY  BT-IDX.
+002685         10  T-ID            PIC 9(05).
+002686         10  T-CD            PIC X(20).
+002687         10  T-NIHONGO       PIC X(20).
+002688         10  T-SEISU         PIC S9(07).
+002691     05  W-COPY-IDX          PIC 9(01)  VALUE  ZERO.
+002692     05  W-COPY-SRC          PIC 9(01)  VALUE  ZERO.
+002690*監査ログ書出し用ワークエリア
+002691 01  AUDIT-WORK.
+002692     05  AUD-OP-NAME         PIC X(08).
+002693     05  AUD-BEFORE-SAVE     PIC X(85).
+002694     05  AUD-AFTER-SAVE      PIC X(85).
+002695*共通符号/位取り変換サブルーチン(SCALECNV)呼出用ワークエリア
+002696 01  SCALECNV-AREA.
+002697     05  SC-FUNCTION         PIC X(01).
+002698     05  SC-FACTOR           PIC 9(05)  VALUE  ZERO.
+002699     05  SC-VALUE            PIC S9(09)V9(03).
+002700     05  SC-INT-PART         PIC 9(09).
+002701     05  SC-FRAC-PART        PIC 9(03).
+002702     05  SC-SIGN-FLG         PIC 9(01).
+002703*
 002800 COPY "SCR_RECORD.cbl".
 002900*����
 003000 SCREEN SECTION.
@@ -36,38 +191,157 @@
 003600 MAIN SECTION.
 003700     PERFORM   INIT.
 003800     PERFORM   FL-OPEN.
-003900*    ���ϥե����뤬��λ����ޤǷ����֤�
-004000     PERFORM   UNTIL  END-FLG  NOT  =  ZERO
-004100        DISPLAY   DSP-RECORD2
-004200        ACCEPT    DSP-RECORD1
-004300        EVALUATE  SCR-PROC
-004400        WHEN  0
-004500*           ��λ
-004600            MOVE  1  TO  END-FLG
-004700        WHEN  1
-004800*           �ɲ�
-004900            PERFORM  OUT-WRITE
-005000        WHEN  2
-005100*           �ɤ߹���
-005200            PERFORM  INP-READ
-005300        WHEN  3
-005400*           ����
-005500            PERFORM  OUT-REWRITE
-005600        WHEN  9
-005700*           ���
-005800            PERFORM  OUT-DELETE
-005900        END-EVALUATE
-006000     END-PERFORM.
+003900     IF  BATCH-MODE
+003910         PERFORM  BATCH-LOOP
+003920     ELSE
+003930         PERFORM  ATTENDED-LOOP
+003940     END-IF.
 006100     PERFORM   FL-CLOSE.
 006200     PERFORM   TERM.
 006300     STOP RUN.
-006400*���Ͻ���
+006310*画面から1件ずつ受け付ける対話処理節
+006320 ATTENDED-LOOP               SECTION.
+006330     PERFORM   UNTIL  END-FLG   NOT  =  ZERO
+006340                  OR  ABEND-FLG  NOT  =  ZERO
+006350        DISPLAY   DSP-RECORD2
+006360        ACCEPT    DSP-RECORD1
+006370        PERFORM  SCR-DISPATCH
+006380     END-PERFORM.
+006390     EXIT.
+006391*DYNTRANSからトランザクションを読み込む無人バッチ処理節
+006392 BATCH-LOOP                  SECTION.
+006393     PERFORM   UNTIL  END-FLG   NOT  =  ZERO
+006394                  OR  ABEND-FLG  NOT  =  ZERO
+006395        READ  TRANS-FILE  NEXT
+006396          AT END  MOVE  1  TO  END-FLG
+006397        END-READ
+006398        CALL "FSCHECK" USING TR-FILE-STATUS PGM-NAME ABEND-FLG
+006399        IF  END-FLG  =  ZERO
+006400            MOVE  TR-RECORD  TO  SCR-RECORD
+006401            PERFORM  SCR-DISPATCH
+006402        END-IF
+006403     END-PERFORM.
+006404     EXIT.
+006405*SCR-PROCによる処理分岐節(対話/バッチ共通)
+006406 SCR-DISPATCH                SECTION.
+006410        EVALUATE  SCR-PROC
+006420        WHEN  0
+006430*           終了
+006440            MOVE  1  TO  END-FLG
+006450        WHEN  1
+006460*           追加
+006470            PERFORM  EDIT-CHECK
+006480            IF  EDIT-VALID-FLG  =  ZERO
+006490                PERFORM  OUT-WRITE
+006500            END-IF
+006510        WHEN  2
+006520*           読込
+006530            PERFORM  INP-READ
+006540        WHEN  3
+006550*           更新
+006560            PERFORM  EDIT-CHECK
+006570            IF  EDIT-VALID-FLG  =  ZERO
+006580                PERFORM  OUT-REWRITE
+006590            END-IF
+006600        WHEN  9
+006610*           削除
+006620            PERFORM  OUT-DELETE
+006630        WHEN  4
+006640*           一覧参照
+006650            PERFORM  BROWSE-LIST
+006660        WHEN  5
+006670*           次レコード
+006680            PERFORM  NEXT-READ
+006690        WHEN  6
+006700*           前レコード
+006710            PERFORM  PREV-READ
+006720        WHEN  7
+006730*           次ページ
+006740            PERFORM  BROWSE-NEXT-PAGE
+006750        WHEN  8
+006760*           前ページ
+006770            PERFORM  BROWSE-PREV-PAGE
+006780        END-EVALUATE.
+006790     EXIT.
+006400*終了処理
 006500 INIT SECTION.
 006600     DISPLAY   "PROGRAM STARTING.".
+006650     PERFORM   CTLCARD-READ.
+006680     PERFORM   TRAILER-CHECK.
 006700     EXIT.
-006800*�ե�����򳫤���
+006701*トレーラー行と突き合わせるファイル全体走査節
+006702 TRAILER-CHECK               SECTION.
+006703     MOVE  ZERO  TO  VAL-END-FLG  VAL-DETAIL-COUNT
+006704                     VAL-CHECKSUM VAL-TRAILER-FLG
+006705                     VAL-TRAILER-ID.
+006705     OPEN  INPUT  VAL-FILE.
+006706     IF  VAL-FILE-STATUS  =  "00"
+006707         PERFORM  UNTIL  VAL-END-FLG  NOT  =  ZERO
+006708            READ  VAL-FILE  NEXT
+006709              AT END  MOVE  1  TO  VAL-END-FLG
+006710            END-READ
+006711            IF  VAL-END-FLG  =  ZERO
+006712                IF  V-RT-CODE  =  "T"
+006713                    MOVE  1            TO  VAL-TRAILER-FLG
+006713                    MOVE  V-ID          TO  VAL-TRAILER-ID
+006714                    IF  V-CD-NUM  NOT  =  VAL-DETAIL-COUNT
+006715                     OR V-SEISU   NOT  =  VAL-CHECKSUM
+006716                        DISPLAY  "TRAILER MISMATCH:" PGM-NAME
+006717                        MOVE  1  TO  ABEND-FLG
+006718                    END-IF
+006719                ELSE
+006720                    ADD  1  TO  VAL-DETAIL-COUNT
+006721                    COMPUTE  VAL-CHECKSUM  =  FUNCTION MOD
+006722                                  (VAL-CHECKSUM + V-ID, 9999999)
+006723                END-IF
+006724            END-IF
+006725         END-PERFORM
+006726         CLOSE  VAL-FILE
+006727         IF  VAL-TRAILER-FLG  =  ZERO
+006728             DISPLAY  "NO TRAILER FOUND:" PGM-NAME
+006729             MOVE  1  TO  ABEND-FLG
+006730         END-IF
+006731     END-IF.
+006732     EXIT.
+006733*追加/削除の都度トレーラー行の件数・チェックサムを更新する節
+006734 TRAILER-UPDATE              SECTION.
+006735     OPEN  I-O  VAL-FILE.
+006736     IF  VAL-FILE-STATUS  =  "00"
+006737         MOVE  VAL-TRAILER-ID  TO  V-ID
+006738         READ  VAL-FILE
+006739         INVALID KEY
+006740             DISPLAY  "TRAILER RECORD NOT FOUND:" PGM-NAME
+006741             MOVE  1  TO  ABEND-FLG
+006742         NOT INVALID KEY
+006743             MOVE  VAL-DETAIL-COUNT  TO  V-CD-NUM
+006744             MOVE  VAL-CHECKSUM      TO  V-SEISU
+006745             REWRITE  V-RECORD
+006746             INVALID KEY
+006747                 DISPLAY  "TRAILER UPDATE FAILED:" PGM-NAME
+006748                 MOVE  1  TO  ABEND-FLG
+006749             END-REWRITE
+006750         END-READ
+006751         CLOSE  VAL-FILE
+006752     END-IF.
+006753     EXIT.
+006710*共通制御カードの読込節
+006720 CTLCARD-READ                SECTION.
+006730     ACCEPT  CTL-CARD  FROM  SYSIN.
+006740     IF  CC-DBTESTS2-DSN  NOT  =  SPACES
+006750         MOVE  CC-DBTESTS2-DSN  TO  W-DBTESTS2-DSN
+006760     END-IF.
+006765     IF  CC-BATCH-FLG  NOT  =  SPACES
+006766         MOVE  CC-BATCH-FLG  TO  W-BATCH-FLG
+006767     END-IF.
+006770     EXIT.
+006800*ファイルを開く節
 006900 FL-OPEN SECTION.
 007000     OPEN   I-O  INP-FILE.
+007010     OPEN   EXTEND  AUDIT-FILE.
+007015     OPEN   EXTEND  BACKUP-FILE.
+007020     IF  BATCH-MODE
+007030         OPEN  INPUT  TRANS-FILE
+007040     END-IF.
 007100     EXIT.
 007200*���Ͻ�����
 007300 INP-READ SECTION.
@@ -75,60 +349,286 @@
 007500     READ INP-FILE 
 007600     INVALID KEY
 007700         DISPLAY  "CANT FIND"
+007750         MOVE  1  TO  ABEND-FLG
 007800         MOVE  1  TO  END-FLG
 007900     END-READ.
+007910     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
 008000     IF  END-FLG  =  ZERO
 008100*        ��ü��ã���Ƥ��ʤ���Х����󥿡�����ʬ
-008200         ADD  1              TO  I-COUNTER
-008300         PERFORM REC2SCR
+008110         IF  I-RT-CODE  =  "D"
+008200             ADD  1              TO  I-COUNTER
+008300             PERFORM REC2SCR
+008120         ELSE
+008130             DISPLAY  "SKIPPING NON-DETAIL RECORD:" I-RT-CODE
+008140         END-IF
 008400     END-IF.
 008500     EXIT.
+008510*次レコード読込節(現在位置からのREAD NEXT)
+008520 NEXT-READ                   SECTION.
+008530     READ INP-FILE NEXT
+008540       AT END  DISPLAY  "NO NEXT RECORD"
+008550     END-READ.
+008560     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
+008570     IF  IO-FILE-STATUS  =  "00"
+008575         IF  I-RT-CODE  =  "D"
+008580             ADD  1              TO  I-COUNTER
+008590             PERFORM  REC2SCR
+008595         ELSE
+008596             DISPLAY  "SKIPPING NON-DETAIL RECORD:" I-RT-CODE
+008597         END-IF
+008600     END-IF.
+008610     EXIT.
+008620*前レコード読込節(現在位置からのREAD PREVIOUS)
+008630 PREV-READ                   SECTION.
+008640     READ INP-FILE PREVIOUS
+008650       AT END  DISPLAY  "NO PREVIOUS RECORD"
+008660     END-READ.
+008670     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
+008680     IF  IO-FILE-STATUS  =  "00"
+008685         IF  I-RT-CODE  =  "D"
+008690             ADD  1              TO  I-COUNTER
+008700             PERFORM  REC2SCR
+008705         ELSE
+008706             DISPLAY  "SKIPPING NON-DETAIL RECORD:" I-RT-CODE
+008707         END-IF
+008710     END-IF.
+008720     EXIT.
 008600*���Ͻ�����
 008700 OUT-WRITE SECTION.
+008710     MOVE  SPACES         TO  AUD-BEFORE-SAVE.
 008800     PERFORM SCR2REC.
 008900     WRITE I-RECORD
 009000     INVALID KEY
-009100         MOVE  1  TO  END-FLG
+009010         IF  FS-DUPLICATE-KEY
+009020             DISPLAY  "DUPLICATE KEY - RECORD NOT ADDED."
+009030         ELSE
+009040            CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+009045             MOVE  1  TO  END-FLG
+009050         END-IF
 009200     NOT INVALID KEY
+009205         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+009210         MOVE  "ADD"       TO  AUD-OP-NAME
+009220         MOVE  I-RECORD    TO  AUD-AFTER-SAVE
+009230         PERFORM  AUDIT-APPEND
+009240         ADD  1            TO  O-COUNTER
+009250         ADD  1            TO  VAL-DETAIL-COUNT
+009260         COMPUTE  VAL-CHECKSUM  =  FUNCTION MOD
+009270                       (VAL-CHECKSUM + I-ID, 9999999)
+009280         PERFORM  TRAILER-UPDATE
 009300         INITIALIZE   SCR-RECORD
 009400     END-WRITE.
-009500     ADD  1                  TO  O-COUNTER.
 009600     EXIT.
 009700*���Ͻ�����
 009800 OUT-REWRITE SECTION.
+009810     MOVE  I-RECORD       TO  AUD-BEFORE-SAVE.
+009820     PERFORM  BACKUP-APPEND.
 009900     PERFORM SCR2REC.
 010000     REWRITE I-RECORD
 010100     INVALID  KEY
-010200         MOVE  1  TO  END-FLG
+010110         IF  FS-RECORD-NOT-FOUND
+010115             DISPLAY  "RECORD NOT FOUND - UPDATE REJECTED."
+010118         ELSE
+010120            CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+010200             MOVE  1  TO  END-FLG
+010210         END-IF
 010300     NOT INVALID KEY
+010305         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+010310         MOVE  "REWRITE"   TO  AUD-OP-NAME
+010320         MOVE  I-RECORD    TO  AUD-AFTER-SAVE
+010330         PERFORM  AUDIT-APPEND
+010340         ADD  1            TO  O-COUNTER
 010400         INITIALIZE   SCR-RECORD
 010500     END-REWRITE.
-010600     ADD  1                  TO  O-COUNTER.
 010700     EXIT.
 010800*���Ͻ�����
 010900 OUT-DELETE SECTION.
+010910     MOVE  I-RECORD       TO  AUD-BEFORE-SAVE.
+010920     PERFORM  BACKUP-APPEND.
 011000     PERFORM SCR2REC.
 011100     DELETE INP-FILE
 011200     INVALID  KEY
-011300         MOVE  1  TO  END-FLG
+011210         IF  FS-RECORD-NOT-FOUND
+011215             DISPLAY  "RECORD NOT FOUND - DELETE REJECTED."
+011218         ELSE
+011220            CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+011300             MOVE  1  TO  END-FLG
+011310         END-IF
 011400     NOT INVALID KEY
+011405         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+011410         MOVE  "DELETE"    TO  AUD-OP-NAME
+011420         MOVE  SPACES      TO  AUD-AFTER-SAVE
+011430         PERFORM  AUDIT-APPEND
+011440         ADD  1            TO  O-COUNTER
+011450         SUBTRACT  1  FROM  VAL-DETAIL-COUNT
+011460         COMPUTE  VAL-CHECKSUM  =  FUNCTION MOD
+011470                       (VAL-CHECKSUM - I-ID, 9999999)
+011480         PERFORM  TRAILER-UPDATE
 011500         INITIALIZE   SCR-RECORD
 011600     END-DELETE.
-011700     ADD  1                  TO  O-COUNTER.
 011800     EXIT.
-011900*�쥳����ž����
+011810*監査ログ追記節
+011811 AUDIT-APPEND SECTION.
+011812     ACCEPT  AUD-DATE         FROM  DATE.
+011813     ACCEPT  AUD-TIME         FROM  TIME.
+011814     MOVE  AUD-OP-NAME        TO  AUD-OPERATION.
+011815     MOVE  AUD-BEFORE-SAVE    TO  AUD-BEFORE-IMAGE.
+011816     MOVE  AUD-AFTER-SAVE     TO  AUD-AFTER-IMAGE.
+011816     MOVE  SPACES            TO  AUD-CORRELATION-ID.
+011817     WRITE  AUDIT-RECORD.
+011818     EXIT.
+011819*REWRITE/DELETE前バックアップ書出し節
+011821 BACKUP-APPEND SECTION.
+011822     MOVE  I-RECORD           TO  BKUP-RECORD.
+011823     WRITE  BKUP-RECORD.
+011824     EXIT.
+011810*一覧参照節(現在キー以降を最大5件READ NEXTで表示)
+011820 BROWSE-LIST SECTION.
+011830     MOVE  SCR-ID    TO  I-ID.
+011840     MOVE  ZERO      TO  BROWSE-COUNT.
+011850     START INP-FILE
+011860       KEY IS  >=  I-ID
+011870     INVALID KEY
+011880         DISPLAY  "CANT FIND"
+011890     END-START.
+011891     CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG.
+011892     PERFORM  UNTIL  BROWSE-COUNT >= 5  OR  END-FLG NOT = ZERO
+011893        READ INP-FILE NEXT
+011894          AT END  MOVE 1 TO END-FLG
+011895        END-READ
+011896        CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+011895        IF  END-FLG  =  ZERO  AND  I-RT-CODE  =  "D"
+011896            ADD  1              TO  BROWSE-COUNT
+011897            MOVE  I-ID          TO  BROWSE-ID       (BROWSE-COUNT)
+011898            MOVE  I-CD          TO  BROWSE-CD       (BROWSE-COUNT)
+011899            MOVE  I-NIHONGO-X   TO  BROWSE-NIHONGO  (BROWSE-COUNT)
+011900            MOVE  I-SEISU       TO  BROWSE-SEISU    (BROWSE-COUNT)
+011901        END-IF
+011902     END-PERFORM.
+011903     IF  BROWSE-COUNT  >  ZERO
+011904         MOVE  ZERO      TO  END-FLG
+011905         DISPLAY  DSP-LIST-RECORD
+011906     END-IF.
+011907     EXIT.
+011908*一覧の次ページ探索節(現在ページ末尾の次からREAD NEXTで表示)
+011909 BROWSE-NEXT-PAGE            SECTION.
+011910     IF  BROWSE-COUNT  =  ZERO
+011911         PERFORM  BROWSE-LIST
+011912     ELSE
+011913         MOVE  BROWSE-ID  (BROWSE-COUNT)  TO  I-ID
+011914         MOVE  ZERO                       TO  BROWSE-COUNT
+011915         READ INP-FILE
+011916         INVALID KEY
+011917             DISPLAY  "CANT FIND"
+011918         END-READ
+011919         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+011920         PERFORM  UNTIL  BROWSE-COUNT >= 5  OR  END-FLG NOT = ZERO
+011921            READ INP-FILE NEXT
+011922              AT END  MOVE 1 TO END-FLG
+011923            END-READ
+011924            CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+011925            IF  END-FLG  =  ZERO  AND  I-RT-CODE  =  "D"
+011926                ADD  1          TO  BROWSE-COUNT
+011927                MOVE  I-ID      TO  BROWSE-ID      (BROWSE-COUNT)
+011928                MOVE  I-CD      TO  BROWSE-CD      (BROWSE-COUNT)
+011929                MOVE  I-NIHONGO-X TO BROWSE-NIHONGO (BROWSE-COUNT)
+011930                MOVE  I-SEISU   TO  BROWSE-SEISU   (BROWSE-COUNT)
+011931            END-IF
+011932         END-PERFORM
+011933         IF  BROWSE-COUNT  >  ZERO
+011934             MOVE  ZERO      TO  END-FLG
+011935             DISPLAY  DSP-LIST-RECORD
+011936         ELSE
+011937             DISPLAY  "NO NEXT PAGE"
+011938         END-IF
+011939     END-IF.
+011940     EXIT.
+011941*一覧の前ページ探索節(現在ページ先頭よりREAD PREVIOUSで遡る)
+011942 BROWSE-PREV-PAGE            SECTION.
+011943     IF  BROWSE-COUNT  =  ZERO
+011944         PERFORM  BROWSE-LIST
+011945     ELSE
+011946         MOVE  BROWSE-ID  (1)  TO  I-ID
+011947         MOVE  ZERO            TO  T-COUNT
+011948         READ INP-FILE
+011949         INVALID KEY
+011950             DISPLAY  "CANT FIND"
+011951         END-READ
+011952         CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+011953         PERFORM  UNTIL  T-COUNT >= 5  OR  END-FLG NOT = ZERO
+011954            READ INP-FILE PREVIOUS
+011955              AT END  MOVE 1 TO END-FLG
+011956            END-READ
+011957            CALL "FSCHECK" USING IO-FILE-STATUS PGM-NAME ABEND-FLG
+011958            IF  END-FLG  =  ZERO  AND  I-RT-CODE  =  "D"
+011959                ADD  1              TO  T-COUNT
+011960                MOVE  I-ID          TO  T-ID       (T-COUNT)
+011961                MOVE  I-CD          TO  T-CD       (T-COUNT)
+011962                MOVE  I-NIHONGO-X   TO  T-NIHONGO  (T-COUNT)
+011963                MOVE  I-SEISU       TO  T-SEISU    (T-COUNT)
+011964            END-IF
+011965         END-PERFORM
+011966         IF  T-COUNT  >  ZERO
+011967             MOVE  ZERO      TO  END-FLG
+011968             MOVE  T-COUNT   TO  BROWSE-COUNT
+011969             PERFORM  BROWSE-REVERSE-COPY
+011970             DISPLAY  DSP-LIST-RECORD
+011971         ELSE
+011972             DISPLAY  "NO PREVIOUS PAGE"
+011973         END-IF
+011974     END-IF.
+011975     EXIT.
+011976*前ページ用一時領域を古い順に並べ替えて一覧領域へ複写する節
+011977 BROWSE-REVERSE-COPY         SECTION.
+011978     MOVE  ZERO  TO  W-COPY-IDX.
+011979     PERFORM  UNTIL  W-COPY-IDX  >=  BROWSE-COUNT
+011980         ADD      1                             TO  W-COPY-IDX
+011981         COMPUTE  W-COPY-SRC  =  BROWSE-COUNT  -  W-COPY-IDX  +  1
+011982       MOVE T-ID     (W-COPY-SRC) TO BROWSE-ID     (W-COPY-IDX)
+011983       MOVE T-CD     (W-COPY-SRC) TO BROWSE-CD     (W-COPY-IDX)
+011984       MOVE T-NIHONGO(W-COPY-SRC) TO BROWSE-NIHONGO(W-COPY-IDX)
+011985       MOVE T-SEISU  (W-COPY-SRC) TO BROWSE-SEISU  (W-COPY-IDX)
+011986     END-PERFORM.
+011987     EXIT.
+011988*
+011989*日付・時刻項目の範囲チェック節
+011910 EDIT-CHECK                  SECTION.
+011911     MOVE  ZERO      TO  EDIT-VALID-FLG.
+011912     MOVE  SPACES    TO  EDIT-MSG.
+011913     IF  SCR-HIZUKE-MM  <  1  OR  SCR-HIZUKE-MM  >  12
+011914         MOVE  1                       TO  EDIT-VALID-FLG
+011915         MOVE  "INVALID MONTH IN DATE"  TO  EDIT-MSG
+011916     END-IF.
+011917     IF  SCR-HIZUKE-DD  <  1  OR  SCR-HIZUKE-DD  >  31
+011918         MOVE  1                       TO  EDIT-VALID-FLG
+011919         MOVE  "INVALID DAY IN DATE"    TO  EDIT-MSG
+011920     END-IF.
+011921     IF  SCR-JIKOKU-HH  >  23
+011922         MOVE  1                       TO  EDIT-VALID-FLG
+011923         MOVE  "INVALID HOUR IN TIME"   TO  EDIT-MSG
+011924     END-IF.
+011925     IF  SCR-JIKOKU-MM  >  59
+011926         MOVE  1                       TO  EDIT-VALID-FLG
+011927         MOVE  "INVALID MINUTE IN TIME" TO  EDIT-MSG
+011928     END-IF.
+011929     IF  SCR-JIKOKU-SS  >  59
+011930         MOVE  1                       TO  EDIT-VALID-FLG
+011931         MOVE  "INVALID SECOND IN TIME" TO  EDIT-MSG
+011932     END-IF.
+011933     EXIT.
+011934*
+011935*レコード⇔画面転記節
 012000 REC2SCR SECTION.
 012100     MOVE I-ID            TO SCR-ID.
 012200     MOVE I-CD            TO SCR-CD.
 012300     MOVE I-NIHONGO       TO SCR-NIHONGO.
 012400*    MOVE I-SEISU         TO SCR-SEISU.
-012500     IF  I-SEISU  >  ZERO
-012600         MOVE I-SEISU     TO SCR-SEISU
-012700         MOVE ZERO        TO SCR-SEISU-FLG
-012800     ELSE
-012900         COMPUTE SCR-SEISU = I-SEISU * (-1)
-013000         MOVE    1        TO SCR-SEISU-FLG
-013100     END-IF
+012410     MOVE  "D"            TO  SC-FUNCTION.
+012420     MOVE  I-SEISU        TO  SC-VALUE.
+012430     CALL "SCALECNV"      USING  SC-FUNCTION  SC-FACTOR
+012440                                 SC-VALUE     SC-INT-PART
+012450                                 SC-FRAC-PART SC-SIGN-FLG.
+012460     MOVE  SC-INT-PART    TO  SCR-SEISU.
+012470     MOVE  SC-SIGN-FLG    TO  SCR-SEISU-FLG
 013200     MOVE I-HIZUKE-YYYY   TO SCR-HIZUKE-YYYY.
 013300     MOVE I-HIZUKE-MM     TO SCR-HIZUKE-MM.
 013400     MOVE I-HIZUKE-DD     TO SCR-HIZUKE-DD.
@@ -139,15 +639,19 @@
 013900     EXIT.
 014000*�쥳����ž����
 014100 SCR2REC SECTION.
+014110     MOVE  "D"            TO  I-RT-CODE.
 014200     MOVE SCR-ID          TO I-ID.
 014300     MOVE SCR-CD          TO I-CD.
 014400     MOVE SCR-NIHONGO     TO I-NIHONGO.
 014500*    MOVE SCR-SEISU       TO I-SEISU.
-014600     IF  SCR-SEISU-FLG  = ZERO
-014700         MOVE SCR-SEISU       TO I-SEISU
-014800     ELSE
-014900         COMPUTE  I-SEISU  = SCR-SEISU * (-1)
-015000     END-IF
+014510     MOVE  "C"            TO  SC-FUNCTION.
+014520     MOVE  SCR-SEISU      TO  SC-INT-PART.
+014530     MOVE  ZERO           TO  SC-FRAC-PART.
+014540     MOVE  SCR-SEISU-FLG  TO  SC-SIGN-FLG.
+014550     CALL "SCALECNV"      USING  SC-FUNCTION  SC-FACTOR
+014560                                 SC-VALUE     SC-INT-PART
+014570                                 SC-FRAC-PART SC-SIGN-FLG.
+014580     MOVE  SC-VALUE       TO  I-SEISU
 015100     MOVE SCR-HIZUKE-YYYY TO I-HIZUKE-YYYY.
 015200     MOVE SCR-HIZUKE-MM   TO I-HIZUKE-MM.
 015300     MOVE SCR-HIZUKE-DD   TO I-HIZUKE-DD.
@@ -159,11 +663,23 @@
 015900*�ե�������Ĥ�����
 016000 FL-CLOSE SECTION.
 016100     CLOSE  INP-FILE.
+016110     CLOSE  AUDIT-FILE.
+016115     CLOSE  BACKUP-FILE.
+016120     IF  BATCH-MODE
+016130         CLOSE  TRANS-FILE
+016140     END-IF.
 016200     EXIT.
 016300*��λ����
 016400 TERM SECTION.
-016500     DISPLAY   "PROGRAM NORMALLY TERMINATED.".
+016410     IF  ABEND-FLG  NOT  =  ZERO
+016420         DISPLAY  "PROGRAM TERMINATED WITH FILE ERROR."
+016425         MOVE  8   TO  RETURN-CODE
+016430     ELSE
+016440         DISPLAY   "PROGRAM NORMALLY TERMINATED."
+016445         MOVE  0   TO  RETURN-CODE
+016450     END-IF.
 016600     DISPLAY   "INPUT-COUNT:" I-COUNTER.
 016700     DISPLAY   "OUTPUT-COUNT:" O-COUNTER.
+016750     CALL "OPSLOG" USING PGM-NAME I-COUNTER O-COUNTER.
 016800     EXIT.
 016900
\ No newline at end of file
